@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Author: DIDIER.
+      * Date: 08/08/2026.
+      * Purpose: SHARED RECORD LAYOUT FOR "estudiantes.txt", COPIED INTO
+      *          THE FD OF EVERY PROGRAM THAT READS OR WRITES IT, SO A
+      *          NEW FIELD ONLY HAS TO BE ADDED IN ONE PLACE.
+      ******************************************************************
+           01 EST-REG-DOC.
+               05 EST-REG-CLAVE PIC 9(08).
+               05 EST-REG-NOMBRE PIC X(40).
+               05 EST-REG-GRADO PIC 9(02).
+               05 EST-REG-CARRERA PIC 9(02).
+               05 EST-REG-MATERIAS-GRUPO.
+                   10 EST-REG-MATERIA-TABLA OCCURS 20 TIMES
+                       PIC 9(02).
+               05 EST-REG-CALIF-GRUPO.
+                   10 EST-REG-CALIF-TABLA OCCURS 20 TIMES
+                       PIC 9(03).
+               05 EST-REG-TELEFONO PIC X(10).
+               05 EST-REG-EMAIL PIC X(30).
