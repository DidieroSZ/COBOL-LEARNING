@@ -0,0 +1,58 @@
+      ******************************************************************
+      * Author: DIDIER.
+      * Date: 08/08/2026.
+      * Purpose: SEARCH DATA FROM CARRERAS ON FILE NAMED "carreras.txt".
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARRERA-SEARCH.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT CAR-DOC ASSIGN TO "carreras.txt"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CAR-CLAVE
+                   FILE STATUS IS WS-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD CAR-DOC.
+               01 CAR-REG.
+                   05 CAR-CLAVE PIC 99.
+                   05 CAR-NOMBRE PIC A(30).
+                   05 CAR-DESCRIPCION PIC A(40).
+
+       WORKING-STORAGE SECTION.
+           01 WS-VARIABLES.
+               05 WS-STATUS PIC XX.
+       LINKAGE SECTION.
+           01 LK-CLAVE PIC XX.
+           01 LK-NOMBRE PIC A(30).
+           01 LK-DESCRIPCION PIC A(40).
+           01 LK-ENCONTRADA PIC X.
+               88 LK-CARRERA-ENCONTRADA VALUE "S".
+               88 LK-CARRERA-NO-ENCONTRADA VALUE "N".
+
+       PROCEDURE DIVISION USING LK-CLAVE LK-NOMBRE LK-DESCRIPCION
+           LK-ENCONTRADA.
+
+       PERFORM MAIN-PROCEDURE.
+       MAIN-PROCEDURE.
+            OPEN INPUT CAR-DOC.
+
+            INITIALIZE CAR-NOMBRE.
+            INITIALIZE CAR-DESCRIPCION.
+            MOVE LK-CLAVE TO CAR-CLAVE.
+
+            READ CAR-DOC
+                INVALID KEY
+                    SET LK-CARRERA-NO-ENCONTRADA TO TRUE
+                NOT INVALID KEY
+                    MOVE CAR-NOMBRE TO LK-NOMBRE
+                    MOVE CAR-DESCRIPCION TO LK-DESCRIPCION
+                    SET LK-CARRERA-ENCONTRADA TO TRUE
+            END-READ.
+       CLOSE CAR-DOC.
+       GOBACK.
+      *END PROGRAM CARRERA-SEARCH.
