@@ -0,0 +1,260 @@
+      ******************************************************************
+      * Author: DIDERO.
+      * Date: 08/08/2026.
+      * Purpose: JOIN "estudiantes.txt" WITH "materias.txt" (VIA
+      *          DATA-MATERIAS-SEARCH, THE SAME LOOKUP DATA-CALL-DOC
+      *          USES) AND WRITE THE COMBINED RESULT AS A JSON ARRAY
+      *          FOR THE REGISTRAR'S OUTSIDE SYSTEM TO PICK UP.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT-REGISTRO-DOC.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT DOC-EST ASSIGN TO "estudiantes.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-ORI.
+
+               SELECT REP-EXPORT ASSIGN TO WS-REP-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-DES.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD DOC-EST.
+               COPY "EST-REG-DOC.cpy".
+
+           FD REP-EXPORT.
+               01 LINEA-JSON PIC X(200).
+
+           WORKING-STORAGE SECTION.
+           01 WS-VARIABLES.
+               05 WS-STATUS-ORI PIC XX.
+               05 WS-STATUS-DES PIC XX.
+               05 WS-COUNTER PIC 99.
+               05 DATE-SYSTEM PIC X(6).
+               05 WS-REP-FILENAME PIC X(30).
+               05 WS-SUB PIC 99.
+
+           01 WS-CAMPOS.
+               05 WS-CLAVE PIC 9(08).
+               05 WS-NOMBRE PIC X(40).
+               05 WS-GRADO PIC X(02).
+               05 WS-CARRERA PIC X(02).
+               05 WS-MATERIAS-TABLA OCCURS 20 TIMES PIC X(02).
+               05 WS-CALIF-TABLA OCCURS 20 TIMES PIC 9(03).
+
+           01 WS-CALL.
+               05 WS-MATERIA PIC X(32).
+               05 WS-PROFE PIC X(32).
+               05 WS-MAT-ENCONTRADA PIC X.
+                   88 MAT-ENCONTRADA VALUE "S".
+
+           01 WS-GPA-CAMPOS.
+               05 WS-GPA-EDIT PIC ZZ9.99.
+
+           01 SWITCHES.
+               05 WS-FIN PIC XX VALUE "N".
+                   88 FIN-ARCHIVO VALUE "S".
+               05 WS-PRIMER-EST PIC X VALUE "S".
+                   88 PRIMER-ESTUDIANTE VALUE "S".
+               05 WS-PRIMERA-MAT PIC X VALUE "S".
+                   88 PRIMERA-MATERIA VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PERFORM 100-INICIO.
+       STOP RUN.
+
+       100-INICIO.
+           PERFORM 100200-GET-DATE.
+           PERFORM 100100-OPEN-FILES.
+           PERFORM 100300-START-VARIABLES.
+           PERFORM 100400-JSON-HEADER.
+           PERFORM 100500-READ-FIELDS UNTIL FIN-ARCHIVO.
+           PERFORM 100600-CLOSE-FILES.
+           EXIT.
+
+       100100-OPEN-FILES.
+           OPEN INPUT DOC-EST.
+           OPEN OUTPUT REP-EXPORT.
+      *    (00 = OK)  (35 = NOT FOUND)  (10 = END FILE)
+           IF WS-STATUS-ORI NOT = "00"
+               DISPLAY "ERROR AL ABRIR ARCHIVO ORIGEN"
+               STOP RUN
+           END-IF.
+           EXIT.
+
+       100200-GET-DATE.
+           ACCEPT DATE-SYSTEM FROM DATE.
+           INITIALIZE WS-REP-FILENAME.
+           STRING
+               "REP-EXPORT-REGISTRO-" DELIMITED BY SIZE
+               DATE-SYSTEM DELIMITED BY SIZE
+               ".json" DELIMITED BY SIZE
+           INTO WS-REP-FILENAME.
+           EXIT.
+
+       100300-START-VARIABLES.
+           MOVE 00 TO WS-COUNTER.
+           EXIT.
+
+       100400-JSON-HEADER.
+           INITIALIZE LINEA-JSON.
+           MOVE "[" TO LINEA-JSON.
+           WRITE LINEA-JSON.
+           EXIT.
+
+       100500-READ-FIELDS.
+           READ DOC-EST
+             AT END
+               PERFORM 100420-JSON-FOOTER
+               SET FIN-ARCHIVO TO TRUE
+             NOT AT END
+               PERFORM 100501-MOVE-DATA
+           END-READ.
+           EXIT.
+
+       100420-JSON-FOOTER.
+      *    CLOSE THE LAST STUDENT OBJECT (STILL OPEN SINCE ITS "}" IS
+      *    DEFERRED TO EITHER THE NEXT STUDENT OR HERE) BEFORE CLOSING
+      *    THE TOP-LEVEL ARRAY.
+           IF WS-COUNTER > 0
+               INITIALIZE LINEA-JSON
+               MOVE "  }" TO LINEA-JSON
+               WRITE LINEA-JSON
+           END-IF.
+           INITIALIZE LINEA-JSON.
+           MOVE "]" TO LINEA-JSON.
+           WRITE LINEA-JSON.
+           EXIT.
+
+       100501-MOVE-DATA.
+           INITIALIZE WS-CAMPOS.
+           MOVE EST-REG-DOC TO WS-CAMPOS.
+           ADD 1 TO WS-COUNTER.
+           PERFORM 100510-ESCRIBE-ESTUDIANTE.
+           EXIT.
+
+       100510-ESCRIBE-ESTUDIANTE.
+      *    ONE JSON OBJECT PER STUDENT, MATERIAS NESTED AS AN ARRAY
+      *    JOINED IN VIA THE SAME LOOKUP DATA-CALL-DOC USES.
+           IF NOT PRIMER-ESTUDIANTE
+               INITIALIZE LINEA-JSON
+               MOVE "  }," TO LINEA-JSON
+               WRITE LINEA-JSON
+           END-IF.
+           MOVE "N" TO WS-PRIMER-EST.
+
+           INITIALIZE LINEA-JSON.
+           MOVE "  {" TO LINEA-JSON.
+           WRITE LINEA-JSON.
+
+           INITIALIZE LINEA-JSON.
+           STRING
+               '    "clave": "' DELIMITED BY SIZE
+               WS-CLAVE DELIMITED BY SIZE
+               '",' DELIMITED BY SIZE
+           INTO LINEA-JSON.
+           WRITE LINEA-JSON.
+
+           INITIALIZE LINEA-JSON.
+           STRING
+               '    "nombre": "' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-NOMBRE) DELIMITED BY SIZE
+               '",' DELIMITED BY SIZE
+           INTO LINEA-JSON.
+           WRITE LINEA-JSON.
+
+           INITIALIZE LINEA-JSON.
+           STRING
+               '    "grado": "' DELIMITED BY SIZE
+               WS-GRADO DELIMITED BY SIZE
+               '",' DELIMITED BY SIZE
+           INTO LINEA-JSON.
+           WRITE LINEA-JSON.
+
+           INITIALIZE LINEA-JSON.
+           STRING
+               '    "carrera": "' DELIMITED BY SIZE
+               WS-CARRERA DELIMITED BY SIZE
+               '",' DELIMITED BY SIZE
+           INTO LINEA-JSON.
+           WRITE LINEA-JSON.
+
+           INITIALIZE LINEA-JSON.
+           MOVE '    "materias": [' TO LINEA-JSON.
+           WRITE LINEA-JSON.
+
+           MOVE "S" TO WS-PRIMERA-MAT.
+           PERFORM 100504-SUBJECT-LOOP
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 20.
+
+           INITIALIZE LINEA-JSON.
+           MOVE "    ]" TO LINEA-JSON.
+           WRITE LINEA-JSON.
+
+           EXIT.
+
+       100504-SUBJECT-LOOP.
+      *    ONE JSON OBJECT PER SUBJECT ENROLLED; SKIP UNUSED SLOTS.
+           IF WS-MATERIAS-TABLA(WS-SUB) NOT = "00"
+               AND WS-MATERIAS-TABLA(WS-SUB) NOT = SPACES
+               MOVE SPACES TO WS-MATERIA
+               MOVE SPACES TO WS-PROFE
+               MOVE "N" TO WS-MAT-ENCONTRADA
+               CALL "DATA-MATERIAS-SEARCH" USING
+                   WS-MATERIAS-TABLA(WS-SUB) WS-MATERIA WS-PROFE
+                   WS-MAT-ENCONTRADA
+               IF NOT MAT-ENCONTRADA
+                   MOVE "MATERIA NO ENCONTRADA" TO WS-MATERIA
+                   MOVE SPACES TO WS-PROFE
+               END-IF
+               MOVE WS-CALIF-TABLA(WS-SUB) TO WS-GPA-EDIT
+               PERFORM 100511-ESCRIBE-MATERIA
+           END-IF.
+           EXIT.
+
+       100511-ESCRIBE-MATERIA.
+      *    MATERIA OBJECTS ARE SELF-CONTAINED SINGLE LINES; ONLY A
+      *    SEPARATING COMMA IS NEEDED BETWEEN THEM.
+           IF NOT PRIMERA-MATERIA
+               INITIALIZE LINEA-JSON
+               MOVE "      ," TO LINEA-JSON
+               WRITE LINEA-JSON
+           END-IF.
+           MOVE "N" TO WS-PRIMERA-MAT.
+
+           INITIALIZE LINEA-JSON.
+           STRING
+               '      {"clave": "' DELIMITED BY SIZE
+               WS-MATERIAS-TABLA(WS-SUB) DELIMITED BY SIZE
+               '", "nombre": "' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-MATERIA) DELIMITED BY SIZE
+               '", "profesor": "' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PROFE) DELIMITED BY SIZE
+               '", "calificacion": ' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-GPA-EDIT) DELIMITED BY SIZE
+               "}" DELIMITED BY SIZE
+           INTO LINEA-JSON.
+           WRITE LINEA-JSON.
+           EXIT.
+
+       100600-CLOSE-FILES.
+      *    WS-STATUS-DES QUEDA CON EL STATUS DEL ULTIMO WRITE SOBRE
+      *    REP-EXPORT; "00" ES EL UNICO VALOR QUE CONFIRMA QUE EL
+      *    REPORTE SE ESCRIBIO POR COMPLETO.
+           IF WS-STATUS-DES = "00"
+               DISPLAY "*****************************"
+               DISPLAY "* EXPORT JSON GENERADO       *"
+               DISPLAY "*****************************"
+           ELSE
+               DISPLAY "**** ERROR AL ESCRIBIR EL REPORTE, STATUS: "
+                       WS-STATUS-DES
+           END-IF.
+           CLOSE DOC-EST.
+           CLOSE REP-EXPORT.
+           EXIT.
+
+       END PROGRAM EXPORT-REGISTRO-DOC.
