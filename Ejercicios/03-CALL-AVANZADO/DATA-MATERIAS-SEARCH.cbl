@@ -10,7 +10,10 @@
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
                    SELECT MAT-DOC ASSIGN TO "materias.txt"
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS MAT-CLAVE
+                   FILE STATUS IS WS-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
@@ -19,40 +22,38 @@
                    05 MAT-CLAVE PIC 99.
                    05 MAT-NOMBRE PIC A(20).
                    05 MAT-PROFE PIC A(20).
+                   05 MAT-REG-CUPO PIC 9(04).
 
        WORKING-STORAGE SECTION.
-           01 SWITCHES.
-               05 WS-FIN PIC XX VALUE "N".
-                   88 FIN-ARCHIVO VALUE "S".
+           01 WS-VARIABLES.
+               05 WS-STATUS PIC XX.
        LINKAGE SECTION.
            01 LK-CLAVE PIC XX.
            01 LK-NOMBRE PIC A(20).
            01 LK-PROFE PIC A(20).
+           01 LK-ENCONTRADA PIC X.
+               88 LK-MATERIA-ENCONTRADA VALUE "S".
+               88 LK-MATERIA-NO-ENCONTRADA VALUE "N".
 
-       PROCEDURE DIVISION USING LK-CLAVE LK-NOMBRE LK-PROFE.
+       PROCEDURE DIVISION USING LK-CLAVE LK-NOMBRE LK-PROFE
+           LK-ENCONTRADA.
 
        PERFORM MAIN-PROCEDURE.
        MAIN-PROCEDURE.
             OPEN INPUT MAT-DOC.
 
-            INITIALIZE MAT-CLAVE.
             INITIALIZE MAT-NOMBRE.
             INITIALIZE MAT-PROFE.
-            
-            MOVE "N" TO WS-FIN.
+            MOVE LK-CLAVE TO MAT-CLAVE.
 
-            PERFORM UNTIL FIN-ARCHIVO
-               READ MAT-DOC
-                   AT END
-                       SET FIN-ARCHIVO TO TRUE
-                   NOT AT END
-                       IF MAT-CLAVE = LK-CLAVE
-                           MOVE MAT-NOMBRE TO LK-NOMBRE
-                           MOVE MAT-PROFE TO LK-PROFE
-                           SET FIN-ARCHIVO TO TRUE
-                        END-IF
-               END-READ
-            END-PERFORM.
+            READ MAT-DOC
+                INVALID KEY
+                    SET LK-MATERIA-NO-ENCONTRADA TO TRUE
+                NOT INVALID KEY
+                    MOVE MAT-NOMBRE TO LK-NOMBRE
+                    MOVE MAT-PROFE TO LK-PROFE
+                    SET LK-MATERIA-ENCONTRADA TO TRUE
+            END-READ.
        CLOSE MAT-DOC.
        GOBACK.
       *END PROGRAM SEARCH-MATERIAS-DATA.
