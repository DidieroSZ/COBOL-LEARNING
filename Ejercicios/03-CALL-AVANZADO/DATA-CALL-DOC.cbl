@@ -11,41 +11,65 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-               SELECT DOC-EST ASSIGN TO "estudiantes.txt"
+               SELECT DOC-EST-SRC ASSIGN TO "estudiantes.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-EST-SRC.
+
+               SELECT SORT-FILE ASSIGN TO "SORTWK1".
+
+               SELECT DOC-EST ASSIGN TO "estudiantes.ord"
                    ORGANIZATION IS LINE SEQUENTIAL
                    FILE STATUS WS-STATUS-ORI.
 
-               SELECT REP-EST ASSIGN TO "REP-EST-MAT.txt"
+               SELECT REP-EST ASSIGN TO WS-REP-FILENAME
                    ORGANIZATION IS LINE SEQUENTIAL
                    FILE STATUS WS-STATUS-DES.
 
+               SELECT REP-EST-CSV ASSIGN TO WS-REP-CSV-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-CSV.
+
+               SELECT DOC-CHECKPOINT
+                   ASSIGN TO "REP-EST-MAT-CHECKPOINT.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-CKPT.
+
        DATA DIVISION.
            FILE SECTION.
+           FD DOC-EST-SRC.
+               01 EST-REG-SRC PIC X(192).
+
+           SD SORT-FILE.
+               01 SD-REG.
+                   05 SD-CLAVE PIC 9(08).
+                   05 SD-NOMBRE PIC X(40).
+                   05 SD-GRADO PIC X(02).
+                   05 SD-CARRERA PIC X(02).
+                   05 SD-RESTO PIC X(140).
+
            FD DOC-EST.
-               01 EST-REG-DOC.
-                   05 EST-REG-CLAVE PIC 9(08).
-                   05 EST-REG-NOMBRE PIC X(40).
-                   05 EST-REG-GRADO PIC 9(02).
-                   05 EST-REG-CARRERA PIC 9(02).
-                   05 EST-REG-MATERIA-1 PIC 9(02).
-                   05 EST-REG-MATERIA-2 PIC 9(02).
-                   05 EST-REG-MATERIA-3 PIC 9(02).
-                   05 EST-REG-MATERIA-4 PIC 9(02).
-                   05 EST-REG-MATERIA-5 PIC 9(02).
-                   05 EST-REG-MATERIA-6 PIC 9(02).
-                   05 EST-REG-MATERIA-7 PIC 9(02).
-                   05 EST-REG-MATERIA-8 PIC 9(02).
-                   05 EST-REG-MATERIA-9 PIC 9(02).
-                   05 EST-REG-MATERIA-10 PIC 9(02).
+               COPY "EST-REG-DOC.cpy".
 
            FD REP-EST.
                01 LINEA-TEMP PIC X(132).
 
+           FD REP-EST-CSV.
+               01 LINEA-CSV PIC X(132).
+
+           FD DOC-CHECKPOINT.
+               01 CKPT-REG PIC 9(08).
+
            WORKING-STORAGE SECTION.
            01 WS-VARIABLES.
                05 WS-STATUS-ORI PIC XX.
+               05 WS-STATUS-EST-SRC PIC XX.
                05 WS-STATUS-DES PIC XX.
+               05 WS-STATUS-CSV PIC XX.
+               05 WS-STATUS-CKPT PIC XX.
                05 WS-COUNTER PIC 99.
+               05 WS-POS-ACTUAL PIC 9(08) VALUE 0.
+               05 WS-CKPT-POS PIC 9(08) VALUE 0.
+               05 WS-CKPT-INTERVALO PIC 99 VALUE 0.
                05 DATE-SYSTEM PIC X(6).
                05 DATE-FORMAT.
                  10 DIA PIC 9(02).
@@ -53,6 +77,8 @@
                  10 MES PIC 9(02).
                  10 FILLER PIC X VALUE "/".
                  10 ANIO PIC 9(04) VALUE 2000.
+               05 WS-REP-FILENAME PIC X(30).
+               05 WS-REP-CSV-FILENAME PIC X(30).
 
            01 ENCABEZADOS.
              05 LINEA-TITLE.
@@ -91,42 +117,81 @@
                 05 COL-CARRERA  PIC X(11).
                 05 COL-MATERIA  PIC X(32).
                 05 COL-PROFE    PIC X(32).
+                05 COL-PROMEDIO PIC X(09).
 
            01 WS-CAMPOS.
                05 WS-CLAVE PIC 9(08).
                05 WS-NOMBRE PIC X(40).
                05 WS-GRADO PIC X(02).
                05 WS-CARRERA PIC X(02).
-               05 WS-MAT-1 PIC X(02).
-               05 WS-MAT-2 PIC X(02).
-               05 WS-MAT-3 PIC X(02).
-               05 WS-MAT-4 PIC X(02).
-               05 WS-MAT-5 PIC X(02).
-               05 WS-MAT-6 PIC X(02).
-               05 WS-MAT-7 PIC X(02).
-               05 WS-MAT-8 PIC X(02).
-               05 WS-MAT-9 PIC X(02).
-               05 WS-MAT-10 PIC X(02).
+               05 WS-MATERIAS-TABLA OCCURS 20 TIMES PIC X(02).
+               05 WS-CALIF-TABLA OCCURS 20 TIMES PIC 9(03).
 
            01 WS-CALL.
                05 WS-MATERIA PIC X(32).
                05 WS-PROFE PIC X(32).
+               05 WS-MAT-ENCONTRADA PIC X.
+                   88 MAT-ENCONTRADA VALUE "S".
+               05 WS-CARRERA-NOMBRE-LK PIC A(30).
+               05 WS-CARRERA-DESC-LK PIC A(40).
+               05 WS-CARRERA-LK-ENCONTRADA PIC X.
+                   88 CARRERA-LK-ENCONTRADA VALUE "S".
+
+           01 WS-PROMEDIO.
+               05 WS-CALIF-SUMA PIC 9(05).
+               05 WS-CALIF-CONT PIC 99.
+               05 WS-GPA PIC 9(03)V99.
+               05 WS-GPA-EDIT PIC ZZ9.99.
+
+           01 WS-PROMEDIO-GENERAL.
+               05 WS-GPA-GENERAL-SUMA PIC 9(07)V99 VALUE 0.
+               05 WS-GPA-GENERAL PIC 9(03)V99.
+               05 WS-GPA-GENERAL-EDIT PIC ZZ9.99.
+
+           01 WS-SUBSCRIPTS.
+               05 WS-SUB PIC 99.
+               05 WS-IDX-CARRERA PIC 99.
+
+           01 WS-PAGINACION.
+               05 WS-LINEAS-PAGINA PIC 99 VALUE 0.
+               05 WS-MAX-LINEAS PIC 99 VALUE 20.
+
+           01 WS-CARRERA-BREAK.
+               05 WS-TOTAL-CARRERAS PIC 99 VALUE 0.
+               05 WS-TABLA-CARRERAS OCCURS 20 TIMES.
+                   10 WS-C-CARRERA PIC X(02).
+                   10 WS-C-ALUMNOS PIC 999.
 
            01 SWITCHES.
                05 WS-FIN PIC XX VALUE "N".
                    88 FIN-ARCHIVO VALUE "S".
+               05 WS-CARRERA-EXISTE PIC X VALUE "N".
+                   88 CARRERA-ENCONTRADA VALUE "S".
+               05 WS-RESUMIENDO PIC X VALUE "N".
+                   88 MODO-RESUME VALUE "S".
 
        PROCEDURE DIVISION.
 
        PERFORM 100-INICIO.
        CLOSE DOC-EST.
-       STOP RUN.
+       GOBACK.
 
        100-INICIO.
-           PERFORM 100100-OPEN-FILES.
            PERFORM 100200-GET-DATE.
+      *    REPORT IS GROUPED BY CARRERA AND ALPHABETICAL BY NOMBRE
+      *    WITHIN IT, NOT ARRIVAL ORDER; RE-SORT ON EVERY RUN SO A
+      *    RESUME SEES THE SAME ORDER THE ORIGINAL RUN COUNTED
+      *    CHECKPOINT POSITIONS AGAINST.
+           SORT SORT-FILE
+               ON ASCENDING KEY SD-CARRERA SD-NOMBRE
+               USING DOC-EST-SRC
+               GIVING DOC-EST.
+           PERFORM 100150-LEE-CHECKPOINT.
+           PERFORM 100100-OPEN-FILES.
            PERFORM 100300-START-VARIABLES.
-           PERFORM 100400-HEADER-MAKER.
+           IF NOT MODO-RESUME
+               PERFORM 100400-HEADER-MAKER
+           END-IF.
            PERFORM 100500-READ-FIELDS UNTIL FIN-ARCHIVO.
            PERFORM 100600-CLOSE-FILES.
            EXIT.
@@ -134,14 +199,92 @@
 
        100100-OPEN-FILES.
            OPEN INPUT DOC-EST.
-           OPEN OUTPUT REP-EST.
+           IF MODO-RESUME
+               OPEN EXTEND REP-EST
+               OPEN EXTEND REP-EST-CSV
+      *        SI EL REPORTE DE HOY AUN NO EXISTE (RESUME CRUZA
+      *        MEDIANOCHE), EXTEND FALLA CON "35"; CREARLO DE NUEVO.
+               IF WS-STATUS-DES = "35"
+                   OPEN OUTPUT REP-EST
+                   MOVE "N" TO WS-RESUMIENDO
+               END-IF
+               IF WS-STATUS-CSV = "35"
+                   OPEN OUTPUT REP-EST-CSV
+                   MOVE "N" TO WS-RESUMIENDO
+               END-IF
+           ELSE
+               OPEN OUTPUT REP-EST
+               OPEN OUTPUT REP-EST-CSV
+           END-IF.
       *    (00 = OK)  (35 = NOT FOUND)  (10 = END FILE)
            IF WS-STATUS-ORI NOT = "00"
            DISPLAY "ERROR AL ABRIR ARCHIVO ORIGEN"
-           STOP RUN
+           GOBACK
+           END-IF.
+           IF NOT MODO-RESUME
+               PERFORM 100104-CSV-HEADER
+           END-IF.
+           EXIT.
+
+       100150-LEE-CHECKPOINT.
+      *    RESUME SUPPORT: IF A PRIOR RUN WAS KILLED MID-REPORT IT
+      *    LEFT THE LAST SORTED POSITION PROCESSED HERE; PICK UP
+      *    AFTER IT INSTEAD OF REPROCESSING THE WHOLE ROSTER. A
+      *    CLEAN RUN LEAVES THIS FILE EMPTY, SO THE NEXT RUN STARTS
+      *    FRESH.
+           MOVE 0 TO WS-CKPT-POS.
+           OPEN INPUT DOC-CHECKPOINT.
+           IF WS-STATUS-CKPT = "00"
+               READ DOC-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-REG TO WS-CKPT-POS
+                       IF WS-CKPT-POS > 0
+                           SET MODO-RESUME TO TRUE
+                       END-IF
+               END-READ
+               CLOSE DOC-CHECKPOINT
            END-IF.
            EXIT.
 
+       100520-GRABA-CHECKPOINT.
+      *    RECORD PROGRESS EVERY FEW STUDENTS SO A MID-RUN FAILURE
+      *    DOESN'T LOSE THE WHOLE REPORT.
+           OPEN OUTPUT DOC-CHECKPOINT.
+           MOVE WS-POS-ACTUAL TO CKPT-REG.
+           WRITE CKPT-REG.
+           CLOSE DOC-CHECKPOINT.
+           EXIT.
+
+       100610-LIMPIA-CHECKPOINT.
+      *    A CLEAN FINISH MEANS THE WHOLE ROSTER WAS PROCESSED; CLEAR
+      *    THE CHECKPOINT SO THE NEXT RUN DOES NOT THINK IT'S A RESUME.
+           OPEN OUTPUT DOC-CHECKPOINT.
+           CLOSE DOC-CHECKPOINT.
+           EXIT.
+
+       100104-CSV-HEADER.
+      *    CSV EXPORT ALONGSIDE THE FIXED-WIDTH PIPE REPORT.
+           INITIALIZE LINEA-CSV.
+           STRING
+               "CLAVE" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "NOMBRE" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "GRADO" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "CARRERA" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "MATERIA" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "PROFESOR" DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               "PROMEDIO" DELIMITED BY SIZE
+           INTO LINEA-CSV.
+           WRITE LINEA-CSV.
+           EXIT.
+
 
        100200-GET-DATE.
            ACCEPT DATE-SYSTEM FROM DATE.
@@ -150,6 +293,20 @@
            MOVE DATE-SYSTEM(1:2) TO DATE-FORMAT(9:2).
            DISPLAY DATE-FORMAT.
            MOVE DATE-FORMAT TO L-DATA-FECHA.
+      *    NAME THE REPORTS WITH THE RUN DATE SO REPEAT RUNS THE SAME
+      *    DAY DON'T OVERWRITE AN EARLIER COPY.
+           INITIALIZE WS-REP-FILENAME.
+           STRING
+               "REP-EST-MAT-" DELIMITED BY SIZE
+               DATE-SYSTEM DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+           INTO WS-REP-FILENAME.
+           INITIALIZE WS-REP-CSV-FILENAME.
+           STRING
+               "REP-EST-MAT-" DELIMITED BY SIZE
+               DATE-SYSTEM DELIMITED BY SIZE
+               ".csv" DELIMITED BY SIZE
+           INTO WS-REP-CSV-FILENAME.
            EXIT.
 
 
@@ -161,17 +318,18 @@
 
        100400-HEADER-MAKER.
            ADD 1 TO L-DATA-NOPAG.
+           MOVE 0 TO WS-LINEAS-PAGINA.
            PERFORM 100405-L-ASTERICO-MAKER.
            PERFORM 100403-L-BLANCA-MAKER.
 
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE LINEA-TITLE TO LINEA-TEMP.
            WRITE LINEA-TEMP.
 
            PERFORM 100403-L-BLANCA-MAKER.
            PERFORM 100401-L-PUNTEADA-MAKER.
 
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE LINEA-PAGINA TO LINEA-TEMP.
            WRITE LINEA-TEMP.
 
@@ -181,7 +339,7 @@
            COMPUTE LONG-WORD = FUNCTION LENGTH("NOMBRE ALUMNOS").
            COMPUTE POS = (40 / 2) - (LONG-WORD / 2).
            MOVE "NOMBRE ALUMNOS" TO PHRASE-NOMBRE(POS: LONG-WORD).
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
 
            STRING
                " CLAVE  " DELIMITED BY SIZE
@@ -196,28 +354,30 @@
                "|"
                "PROFESOR" DELIMITED BY SIZE
                "|"
+               "PROMEDIO" DELIMITED BY SIZE
+               "|"
            INTO LINEA-TEMP.
            WRITE LINEA-TEMP.
            PERFORM 100402-L-TABLA-MAKER.
            EXIT.
 
        100401-L-PUNTEADA-MAKER.
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE LINEA-PUNTEADA TO LINEA-TEMP.
            WRITE LINEA-TEMP.
            EXIT.
        100402-L-TABLA-MAKER.
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE LINEA-TABLA TO LINEA-TEMP.
            WRITE LINEA-TEMP.
            EXIT.
        100403-L-BLANCA-MAKER.
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE SPACES TO LINEA-TEMP.
            WRITE LINEA-TEMP.
            EXIT.
        100405-L-ASTERICO-MAKER.
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE LINEA-TERISCO TO LINEA-TEMP.
            WRITE LINEA-TEMP.
            EXIT.
@@ -227,10 +387,19 @@
            READ DOC-EST
              AT END
                PERFORM 100503-COUNTER-DISPLAY
+               PERFORM 100512-IMPRIME-PROMEDIO-GENERAL
+               PERFORM 100507-IMPRIME-SUBTOTALES
                PERFORM 100405-L-ASTERICO-MAKER
                SET FIN-ARCHIVO TO TRUE
              NOT AT END
-               PERFORM 100501-MOVE-DATA
+               ADD 1 TO WS-POS-ACTUAL
+               IF MODO-RESUME
+                   AND WS-POS-ACTUAL NOT > WS-CKPT-POS
+                   CONTINUE
+               ELSE
+                   MOVE "N" TO WS-RESUMIENDO
+                   PERFORM 100501-MOVE-DATA
+               END-IF
            END-READ.
 
            EXIT.
@@ -239,14 +408,124 @@
            INITIALIZE WS-CAMPOS.
            MOVE EST-REG-DOC TO WS-CAMPOS.
            ADD 1 TO WS-COUNTER.
-           DISPLAY WS-MAT-1.
-           MOVE SPACES TO WS-MATERIA.
-           MOVE SPACES TO WS-PROFE.
+           PERFORM 100505-CALCULA-PROMEDIO.
+           ADD WS-GPA TO WS-GPA-GENERAL-SUMA.
+           PERFORM 100508-ACUMULA-CARRERA.
+
+           PERFORM 100504-SUBJECT-LOOP
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 20.
+
+           ADD 1 TO WS-CKPT-INTERVALO.
+           IF WS-CKPT-INTERVALO >= 25
+               PERFORM 100520-GRABA-CHECKPOINT
+               MOVE 0 TO WS-CKPT-INTERVALO
+           END-IF.
+
+           EXIT.
+
+       100508-ACUMULA-CARRERA.
+      *    TALLY ALUMNOS-POR-CARRERA FOR THE CLOSING SUBTOTAL BREAK.
+           MOVE "N" TO WS-CARRERA-EXISTE.
+           PERFORM 100509-BUSCA-CARRERA
+               VARYING WS-IDX-CARRERA FROM 1 BY 1
+               UNTIL WS-IDX-CARRERA > WS-TOTAL-CARRERAS
+               OR CARRERA-ENCONTRADA.
+           IF NOT CARRERA-ENCONTRADA
+               ADD 1 TO WS-TOTAL-CARRERAS
+               MOVE WS-TOTAL-CARRERAS TO WS-IDX-CARRERA
+               MOVE WS-CARRERA TO WS-C-CARRERA(WS-IDX-CARRERA)
+               MOVE 0 TO WS-C-ALUMNOS(WS-IDX-CARRERA)
+           END-IF.
+           ADD 1 TO WS-C-ALUMNOS(WS-IDX-CARRERA).
+           EXIT.
+
+       100509-BUSCA-CARRERA.
+           IF WS-C-CARRERA(WS-IDX-CARRERA) = WS-CARRERA
+               SET CARRERA-ENCONTRADA TO TRUE
+           END-IF.
+           EXIT.
+
+       100512-IMPRIME-PROMEDIO-GENERAL.
+      *    PROMEDIO GENERAL DE TODO EL COHORTE (NO POR ESTUDIANTE).
+           IF WS-COUNTER > 0
+               COMPUTE WS-GPA-GENERAL ROUNDED =
+                   WS-GPA-GENERAL-SUMA / WS-COUNTER
+           ELSE
+               MOVE 0 TO WS-GPA-GENERAL
+           END-IF.
+           MOVE WS-GPA-GENERAL TO WS-GPA-GENERAL-EDIT.
+           INITIALIZE LINEA-TEMP.
+           STRING
+               "PROMEDIO GENERAL: " DELIMITED BY SIZE
+               WS-GPA-GENERAL-EDIT DELIMITED BY SIZE
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+           EXIT.
+
+       100507-IMPRIME-SUBTOTALES.
+           PERFORM 100403-L-BLANCA-MAKER.
+           PERFORM 100401-L-PUNTEADA-MAKER.
+           INITIALIZE LINEA-TEMP.
+           STRING "SUBTOTALES POR CARRERA" INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+           PERFORM 100401-L-PUNTEADA-MAKER.
+           PERFORM 100510-IMPRIME-CARRERA
+               VARYING WS-IDX-CARRERA FROM 1 BY 1
+               UNTIL WS-IDX-CARRERA > WS-TOTAL-CARRERAS.
+           EXIT.
+
+       100510-IMPRIME-CARRERA.
+           INITIALIZE LINEA-TEMP.
+           STRING
+               "CARRERA " DELIMITED BY SIZE
+               WS-C-CARRERA(WS-IDX-CARRERA) DELIMITED BY SIZE
+               "  ALUMNOS: " DELIMITED BY SIZE
+               WS-C-ALUMNOS(WS-IDX-CARRERA) DELIMITED BY SIZE
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+           EXIT.
+
+       100505-CALCULA-PROMEDIO.
+      *    PROMEDIO DEL ESTUDIANTE SOBRE LAS MATERIAS INSCRITAS.
+           MOVE 0 TO WS-CALIF-SUMA.
+           MOVE 0 TO WS-CALIF-CONT.
+           PERFORM 100506-SUMA-CALIF
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 20.
+           IF WS-CALIF-CONT > 0
+               COMPUTE WS-GPA ROUNDED =
+                   WS-CALIF-SUMA / WS-CALIF-CONT
+           ELSE
+               MOVE 0 TO WS-GPA
+           END-IF.
+           MOVE WS-GPA TO WS-GPA-EDIT.
+           EXIT.
 
-           CALL "DATA-MATERIAS-SEARCH" USING
-           WS-MAT-1 WS-MATERIA WS-PROFE.
+       100506-SUMA-CALIF.
+           IF WS-MATERIAS-TABLA(WS-SUB) NOT = "00"
+               AND WS-MATERIAS-TABLA(WS-SUB) NOT = SPACES
+               ADD WS-CALIF-TABLA(WS-SUB) TO WS-CALIF-SUMA
+               ADD 1 TO WS-CALIF-CONT
+           END-IF.
+           EXIT.
 
-           PERFORM 100502-FORMAT-DATA.
+       100504-SUBJECT-LOOP.
+      *    ONE LINE PER SUBJECT ENROLLED; SKIP UNUSED SLOTS.
+           IF WS-MATERIAS-TABLA(WS-SUB) NOT = "00"
+               AND WS-MATERIAS-TABLA(WS-SUB) NOT = SPACES
+               MOVE SPACES TO WS-MATERIA
+               MOVE SPACES TO WS-PROFE
+               MOVE "N" TO WS-MAT-ENCONTRADA
+               CALL "DATA-MATERIAS-SEARCH" USING
+                   WS-MATERIAS-TABLA(WS-SUB) WS-MATERIA WS-PROFE
+                   WS-MAT-ENCONTRADA
+               IF MAT-ENCONTRADA
+                   PERFORM 100502-FORMAT-DATA
+               ELSE
+                   MOVE "**** MATERIA NO ENCONTRADA ****" TO WS-MATERIA
+                   MOVE SPACES TO WS-PROFE
+                   PERFORM 100502-FORMAT-DATA
+               END-IF
+           END-IF.
            EXIT.
        100502-FORMAT-DATA.
            INITIALIZE COL-GRADO.
@@ -254,10 +533,15 @@
            COMPUTE POS = (9 / 2).
            MOVE WS-GRADO TO COL-GRADO(POS:2).
 
+           PERFORM 100503-BUSCA-CARRERA-NOMBRE.
            INITIALIZE COL-CARRERA.
-           INITIALIZE POS.
-           COMPUTE POS = (11 / 2).
-           MOVE WS-CARRERA TO COL-CARRERA(POS:2).
+           IF CARRERA-LK-ENCONTRADA
+               MOVE WS-CARRERA-NOMBRE-LK TO COL-CARRERA
+           ELSE
+               INITIALIZE POS
+               COMPUTE POS = (11 / 2)
+               MOVE WS-CARRERA TO COL-CARRERA(POS:2)
+           END-IF.
 
            INITIALIZE COL-MATERIA.
            MOVE WS-MATERIA TO COL-MATERIA.
@@ -265,7 +549,10 @@
            INITIALIZE COL-PROFE.
            MOVE WS-PROFE TO COL-PROFE.
 
-           INITIALISE LINEA-TEMP.
+           INITIALIZE COL-PROMEDIO.
+           MOVE WS-GPA-EDIT TO COL-PROMEDIO.
+
+           INITIALIZE LINEA-TEMP.
            STRING
                WS-CLAVE DELIMITED BY SIZE
                "|"
@@ -279,8 +566,46 @@
                "|"
                COL-PROFE DELIMITED BY SIZE
                "|"
+               COL-PROMEDIO DELIMITED BY SIZE
+               "|"
            INTO LINEA-TEMP.
            WRITE LINEA-TEMP.
+           PERFORM 100511-CSV-ROW.
+           ADD 1 TO WS-LINEAS-PAGINA.
+           IF WS-LINEAS-PAGINA >= WS-MAX-LINEAS
+               PERFORM 100400-HEADER-MAKER
+           END-IF.
+           EXIT.
+
+       100503-BUSCA-CARRERA-NOMBRE.
+      *    RESUELVE LA CLAVE DE CARRERA A SU NOMBRE EN CARRERAS.TXT
+      *    PARA LA COLUMNA CARRERA DEL REPORTE.
+           MOVE SPACES TO WS-CARRERA-NOMBRE-LK.
+           MOVE SPACES TO WS-CARRERA-DESC-LK.
+           MOVE "N" TO WS-CARRERA-LK-ENCONTRADA.
+           CALL "CARRERA-SEARCH" USING
+               WS-CARRERA WS-CARRERA-NOMBRE-LK WS-CARRERA-DESC-LK
+               WS-CARRERA-LK-ENCONTRADA.
+           EXIT.
+
+       100511-CSV-ROW.
+           INITIALIZE LINEA-CSV.
+           STRING
+               WS-CLAVE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-NOMBRE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-GRADO DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CARRERA DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-MATERIA) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PROFE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-GPA-EDIT) DELIMITED BY SIZE
+           INTO LINEA-CSV.
+           WRITE LINEA-CSV.
            EXIT.
 
        100503-COUNTER-DISPLAY.
@@ -288,7 +613,7 @@
 
            MOVE WS-COUNTER TO L-DATA-COUNTER.
 
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE LINEA-COUNTER TO LINEA-TEMP.
            WRITE LINEA-TEMP.
 
@@ -303,6 +628,8 @@
            END-IF.
            CLOSE DOC-EST.
            CLOSE REP-EST.
+           CLOSE REP-EST-CSV.
+           PERFORM 100610-LIMPIA-CHECKPOINT.
 
            EXIT.
 
