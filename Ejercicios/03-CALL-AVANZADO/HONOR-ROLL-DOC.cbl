@@ -0,0 +1,270 @@
+      ******************************************************************
+      * Author: DIDIER.
+      * Date: 08/08/2026.
+      * Purpose: MAKE AN HONOR-ROLL REPORT FILE NAMED "HONOR-ROLL.txt"
+      *          BASED ON INFORMATION FROM FILE "estudiantes.txt";
+      *          LISTS STUDENTS WHOSE AVERAGE MEETS THE HONOR-ROLL
+      *          THRESHOLD.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HONOR-ROLL-DOC.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT DOC-EST ASSIGN TO "estudiantes.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-ORI.
+
+               SELECT REP-HONOR ASSIGN TO "HONOR-ROLL.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-DES.
+
+               SELECT DOC-HONOR-TMP ASSIGN TO "HONOR-TMP.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-TMP.
+
+               SELECT SORT-FILE ASSIGN TO "SORTWK-HONOR".
+
+               SELECT DOC-HONOR-ORD ASSIGN TO "HONOR-TMP.ord"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-TMP-ORD.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD DOC-EST.
+               COPY "EST-REG-DOC.cpy".
+
+           FD REP-HONOR.
+               01 LINEA-TEMP PIC X(132).
+
+           FD DOC-HONOR-TMP.
+               01 HONOR-TMP-REG.
+                   05 HT-CLAVE PIC 9(08).
+                   05 HT-NOMBRE PIC X(40).
+                   05 HT-GPA PIC 9(03)V99.
+
+           SD SORT-FILE.
+               01 SD-HONOR-REG.
+                   05 SD-CLAVE PIC 9(08).
+                   05 SD-NOMBRE PIC X(40).
+                   05 SD-GPA PIC 9(03)V99.
+
+           FD DOC-HONOR-ORD.
+               01 HONOR-ORD-REG.
+                   05 HO-CLAVE PIC 9(08).
+                   05 HO-NOMBRE PIC X(40).
+                   05 HO-GPA PIC 9(03)V99.
+
+           WORKING-STORAGE SECTION.
+           01 WS-VARIABLES.
+               05 WS-STATUS-ORI PIC XX.
+               05 WS-STATUS-DES PIC XX.
+               05 WS-STATUS-TMP PIC XX.
+               05 WS-STATUS-TMP-ORD PIC XX.
+               05 WS-COUNTER PIC 99.
+               05 WS-HONOR-COUNTER PIC 99.
+               05 WS-HONOR-MINIMO PIC 9(03) VALUE 90.
+
+           01 FORMATO.
+               05 LINEA-TERISCO PIC X(132) VALUE ALL "*".
+               05 LINEA-TABLA PIC X(132) VALUE ALL "_".
+               05 LONG-WORD PIC 9(03).
+               05 POS PIC 9(03).
+               05 PHRASE-NOMBRE PIC A(40) VALUE SPACES.
+
+           01 ENCABEZADOS.
+             05 LINEA-TITLE.
+               10 FILLER PIC X(50) VALUE SPACES.
+               10 L-TEXT-TITULO PIC A(26)
+                   VALUE "CUADRO DE HONOR - COBOL 2026".
+
+           01 WS-CAMPOS.
+               05 WS-CLAVE PIC 9(08).
+               05 WS-NOMBRE PIC X(40).
+               05 WS-GRADO PIC 9(02).
+               05 WS-CARRERA PIC 9(02).
+               05 WS-MATERIAS-TABLA OCCURS 20 TIMES PIC 9(02).
+               05 WS-CALIF-TABLA OCCURS 20 TIMES PIC 9(03).
+
+           01 WS-PROMEDIO.
+               05 WS-CALIF-SUMA PIC 9(05).
+               05 WS-CALIF-CONT PIC 99.
+               05 WS-GPA PIC 9(03)V99.
+               05 WS-GPA-EDIT PIC ZZ9.99.
+
+           01 WS-SUBSCRIPTS.
+               05 WS-SUB PIC 99.
+
+           01 SWITCHES.
+               05 WS-FIN PIC XX VALUE "N".
+                   88 FIN-ARCHIVO VALUE "S".
+               05 WS-FIN-ORD PIC XX VALUE "N".
+                   88 FIN-ORDENADO VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PERFORM 100-INICIO.
+       STOP RUN.
+
+       100-INICIO.
+           PERFORM 100050-CAPTURA-MINIMO.
+           PERFORM 100100-OPEN-FILES.
+           PERFORM 100500-READ-FIELDS UNTIL FIN-ARCHIVO.
+           CLOSE DOC-EST.
+           CLOSE DOC-HONOR-TMP.
+      *    QUALIFYING STUDENTS WERE SPOOLED TO A WORK FILE AS THEY
+      *    WERE FOUND; SORT THEM BEST-TO-WORST BEFORE PRINTING.
+           SORT SORT-FILE
+               ON DESCENDING KEY SD-GPA
+               USING DOC-HONOR-TMP
+               GIVING DOC-HONOR-ORD.
+           OPEN OUTPUT REP-HONOR.
+           OPEN INPUT DOC-HONOR-ORD.
+           PERFORM 100400-HEADER-MAKER.
+           PERFORM 100550-WRITE-ORDERED UNTIL FIN-ORDENADO.
+           PERFORM 100600-CLOSE-FILES.
+           EXIT.
+
+       100050-CAPTURA-MINIMO.
+      *    THE HONOR-ROLL CUTOFF IS OPERATOR-ENTERED SO EACH TERM'S
+      *    STAFF CAN TIGHTEN OR RELAX IT WITHOUT A CODE CHANGE.
+           DISPLAY "PROMEDIO MINIMO PARA CUADRO DE HONOR (00-100): "
+               WITH NO ADVANCING.
+           ACCEPT WS-HONOR-MINIMO.
+           EXIT.
+
+       100100-OPEN-FILES.
+           OPEN INPUT DOC-EST.
+           OPEN OUTPUT DOC-HONOR-TMP.
+           IF WS-STATUS-ORI NOT = "00"
+               DISPLAY "ERROR AL ABRIR ARCHIVO ORIGEN"
+               STOP RUN
+           END-IF.
+           MOVE 0 TO WS-COUNTER.
+           MOVE 0 TO WS-HONOR-COUNTER.
+           EXIT.
+
+       100400-HEADER-MAKER.
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TERISCO TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TITLE TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TERISCO TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           COMPUTE LONG-WORD = FUNCTION LENGTH("NOMBRE ALUMNOS").
+           COMPUTE POS = (40 / 2) - (LONG-WORD / 2).
+           MOVE "NOMBRE ALUMNOS" TO PHRASE-NOMBRE(POS: LONG-WORD).
+           INITIALIZE LINEA-TEMP.
+           STRING
+               " CLAVE  " DELIMITED BY SIZE
+               "|"
+               PHRASE-NOMBRE DELIMITED BY SIZE
+               "|"
+               "PROMEDIO" DELIMITED BY SIZE
+               "|"
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TABLA TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+           EXIT.
+
+       100500-READ-FIELDS.
+           READ DOC-EST
+             AT END
+               SET FIN-ARCHIVO TO TRUE
+             NOT AT END
+               PERFORM 100501-MOVE-DATA
+           END-READ.
+           EXIT.
+
+       100501-MOVE-DATA.
+           INITIALIZE WS-CAMPOS.
+           MOVE EST-REG-DOC TO WS-CAMPOS.
+           ADD 1 TO WS-COUNTER.
+           PERFORM 100505-CALCULA-PROMEDIO.
+           IF WS-GPA NOT < WS-HONOR-MINIMO
+               ADD 1 TO WS-HONOR-COUNTER
+               PERFORM 100503-SPOOL-CANDIDATO
+           END-IF.
+           EXIT.
+
+       100503-SPOOL-CANDIDATO.
+           INITIALIZE HONOR-TMP-REG.
+           MOVE WS-CLAVE TO HT-CLAVE.
+           MOVE WS-NOMBRE TO HT-NOMBRE.
+           MOVE WS-GPA TO HT-GPA.
+           WRITE HONOR-TMP-REG.
+           EXIT.
+
+       100505-CALCULA-PROMEDIO.
+           MOVE 0 TO WS-CALIF-SUMA.
+           MOVE 0 TO WS-CALIF-CONT.
+           PERFORM 100506-SUMA-CALIF
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 20.
+           IF WS-CALIF-CONT > 0
+               COMPUTE WS-GPA ROUNDED =
+                   WS-CALIF-SUMA / WS-CALIF-CONT
+           ELSE
+               MOVE 0 TO WS-GPA
+           END-IF.
+           MOVE WS-GPA TO WS-GPA-EDIT.
+           EXIT.
+
+       100506-SUMA-CALIF.
+           IF WS-MATERIAS-TABLA(WS-SUB) NOT = 0
+               ADD WS-CALIF-TABLA(WS-SUB) TO WS-CALIF-SUMA
+               ADD 1 TO WS-CALIF-CONT
+           END-IF.
+           EXIT.
+
+       100550-WRITE-ORDERED.
+           READ DOC-HONOR-ORD
+             AT END
+               SET FIN-ORDENADO TO TRUE
+             NOT AT END
+               PERFORM 100502-FORMAT-DATA
+           END-READ.
+           EXIT.
+
+       100502-FORMAT-DATA.
+           MOVE HO-GPA TO WS-GPA-EDIT.
+           INITIALIZE LINEA-TEMP.
+           STRING
+               HO-CLAVE DELIMITED BY SIZE
+               "|"
+               HO-NOMBRE DELIMITED BY SIZE
+               "|"
+               WS-GPA-EDIT DELIMITED BY SIZE
+               "|"
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+           EXIT.
+
+       100600-CLOSE-FILES.
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TABLA TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           MOVE SPACES TO LINEA-TEMP.
+           STRING
+               "TOTAL ESTUDIANTES: " DELIMITED BY SIZE
+               WS-COUNTER DELIMITED BY SIZE
+               "   EN CUADRO DE HONOR: " DELIMITED BY SIZE
+               WS-HONOR-COUNTER DELIMITED BY SIZE
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           CLOSE DOC-HONOR-ORD.
+           CLOSE REP-HONOR.
+           EXIT.
+
+       END PROGRAM HONOR-ROLL-DOC.
