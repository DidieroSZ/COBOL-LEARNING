@@ -0,0 +1,152 @@
+      ******************************************************************
+      * Author: DIDERO.
+      * Date: 08/08/2026.
+      * Purpose: TERM-CLOSE BATCH STEP. COPIES THE CURRENT
+      *          "estudiantes.txt" AND "materias.txt" INTO DATED
+      *          HISTORY FILES BEFORE NEXT TERM'S MAKER PROGRAMS ARE
+      *          RUN AGAINST THEM, SO PAST TERMS STAY ON RECORD ONCE
+      *          THE LIVE FILES ROLL OVER.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TERM-CLOSE-DOC.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT DOC-EST ASSIGN TO "estudiantes.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-EST.
+
+               SELECT HIST-EST ASSIGN TO WS-HIST-EST-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-HIST-EST.
+
+               SELECT DOC-MAT ASSIGN TO "materias.txt"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS MAT-REG-CLAVE
+                   FILE STATUS WS-STATUS-MAT.
+
+               SELECT HIST-MAT ASSIGN TO WS-HIST-MAT-FILENAME
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-HIST-MAT.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD DOC-EST.
+               COPY "EST-REG-DOC.cpy".
+
+           FD HIST-EST.
+               01 LINEA-HIST-EST PIC X(192).
+
+           FD DOC-MAT.
+               01 MAT-REG-DOC.
+                   05 MAT-REG-CLAVE PIC 99.
+                   05 MAT-REG-NOMBRE PIC A(20).
+                   05 MAT-REG-PROFE PIC A(20).
+                   05 MAT-REG-CUPO PIC 9(04).
+
+           FD HIST-MAT.
+               01 LINEA-HIST-MAT PIC X(46).
+
+           WORKING-STORAGE SECTION.
+           01 WS-VARIABLES.
+               05 WS-STATUS-EST PIC XX.
+               05 WS-STATUS-HIST-EST PIC XX.
+               05 WS-STATUS-MAT PIC XX.
+               05 WS-STATUS-HIST-MAT PIC XX.
+               05 WS-TERMINO PIC X(10).
+               05 WS-HIST-EST-FILENAME PIC X(30).
+               05 WS-HIST-MAT-FILENAME PIC X(30).
+               05 WS-TOTAL-EST PIC 9(05) VALUE ZEROS.
+               05 WS-TOTAL-MAT PIC 9(05) VALUE ZEROS.
+
+           01 SWITCHES.
+               05 WS-FIN-EST PIC X VALUE "N".
+                   88 FIN-ESTUDIANTES VALUE "S".
+               05 WS-FIN-MAT PIC X VALUE "N".
+                   88 FIN-MATERIAS VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PERFORM 100001-CAPTURA-TERMINO.
+       PERFORM 100100-SNAPSHOT-ESTUDIANTES.
+       PERFORM 100200-SNAPSHOT-MATERIAS.
+       PERFORM 100900-RESUMEN.
+       STOP RUN.
+
+       100001-CAPTURA-TERMINO.
+           DISPLAY "LOG -- TERMINO A CERRAR (EJ. 2026-1): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-TERMINO.
+           MOVE FUNCTION UPPER-CASE(WS-TERMINO) TO WS-TERMINO.
+           INITIALIZE WS-HIST-EST-FILENAME.
+           STRING
+               "estudiantes-" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TERMINO) DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+           INTO WS-HIST-EST-FILENAME.
+           INITIALIZE WS-HIST-MAT-FILENAME.
+           STRING
+               "materias-" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TERMINO) DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+           INTO WS-HIST-MAT-FILENAME.
+           EXIT.
+
+       100100-SNAPSHOT-ESTUDIANTES.
+           OPEN INPUT DOC-EST.
+           IF WS-STATUS-EST NOT = "00"
+               DISPLAY "**** NO SE ENCONTRO ESTUDIANTES.TXT ***"
+           ELSE
+               OPEN OUTPUT HIST-EST
+               PERFORM 100110-COPIA-ESTUDIANTE UNTIL FIN-ESTUDIANTES
+               CLOSE HIST-EST
+               CLOSE DOC-EST
+           END-IF.
+           EXIT.
+
+       100110-COPIA-ESTUDIANTE.
+           READ DOC-EST
+               AT END
+                   SET FIN-ESTUDIANTES TO TRUE
+               NOT AT END
+                   MOVE EST-REG-DOC TO LINEA-HIST-EST
+                   WRITE LINEA-HIST-EST
+                   ADD 1 TO WS-TOTAL-EST
+           END-READ.
+           EXIT.
+
+       100200-SNAPSHOT-MATERIAS.
+           OPEN INPUT DOC-MAT.
+           IF WS-STATUS-MAT NOT = "00"
+               DISPLAY "**** NO SE ENCONTRO MATERIAS.TXT ***"
+           ELSE
+               OPEN OUTPUT HIST-MAT
+               PERFORM 100210-COPIA-MATERIA UNTIL FIN-MATERIAS
+               CLOSE HIST-MAT
+               CLOSE DOC-MAT
+           END-IF.
+           EXIT.
+
+       100210-COPIA-MATERIA.
+           READ DOC-MAT NEXT RECORD
+               AT END
+                   SET FIN-MATERIAS TO TRUE
+               NOT AT END
+                   MOVE MAT-REG-DOC TO LINEA-HIST-MAT
+                   WRITE LINEA-HIST-MAT
+                   ADD 1 TO WS-TOTAL-MAT
+           END-READ.
+           EXIT.
+
+       100900-RESUMEN.
+           DISPLAY "*****************************************".
+           DISPLAY "**** CIERRE DE TERMINO " FUNCTION TRIM(WS-TERMINO)
+                   " COMPLETADO ****".
+           DISPLAY "**** ESTUDIANTES RESPALDADOS: " WS-TOTAL-EST.
+           DISPLAY "**** MATERIAS RESPALDADAS:    " WS-TOTAL-MAT.
+           DISPLAY "*****************************************".
+           EXIT.
+
+       END PROGRAM TERM-CLOSE-DOC.
