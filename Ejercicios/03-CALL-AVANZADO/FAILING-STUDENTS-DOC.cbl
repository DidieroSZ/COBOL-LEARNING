@@ -0,0 +1,216 @@
+      ******************************************************************
+      * Author: DIDIER.
+      * Date: 08/08/2026.
+      * Purpose: MAKE A FAILING-STUDENTS REPORT FILE NAMED
+      *          "REP-REPROBADOS.txt" BASED ON INFORMATION FROM FILE
+      *          "estudiantes.txt", DETAILING THE SUBJECT AND PROFESSOR
+      *          FOR EACH FAILED SUBJECT (CALLS DATA-MATERIAS-SEARCH.cbl)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FAILING-STUDENTS-DOC.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT DOC-EST ASSIGN TO "estudiantes.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-ORI.
+
+               SELECT REP-REPROBADOS ASSIGN TO "REP-REPROBADOS.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-DES.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD DOC-EST.
+               COPY "EST-REG-DOC.cpy".
+
+           FD REP-REPROBADOS.
+               01 LINEA-TEMP PIC X(132).
+
+           WORKING-STORAGE SECTION.
+           01 WS-VARIABLES.
+               05 WS-STATUS-ORI PIC XX.
+               05 WS-STATUS-DES PIC XX.
+               05 WS-COUNTER PIC 99.
+               05 WS-REPROBADAS-COUNTER PIC 999.
+               05 WS-CALIF-APROBATORIA PIC 9(03) VALUE 70.
+
+           01 FORMATO.
+               05 LINEA-TERISCO PIC X(132) VALUE ALL "*".
+               05 LINEA-TABLA PIC X(132) VALUE ALL "_".
+               05 LONG-WORD PIC 9(03).
+               05 POS PIC 9(03).
+               05 PHRASE-NOMBRE PIC A(40) VALUE SPACES.
+
+           01 ENCABEZADOS.
+             05 LINEA-TITLE.
+               10 FILLER PIC X(48) VALUE SPACES.
+               10 L-TEXT-TITULO PIC A(30)
+                   VALUE "REPORTE DE MATERIAS REPROBADAS".
+
+           01 COLUMNAS.
+                05 COL-MATERIA  PIC X(32).
+                05 COL-PROFE    PIC X(32).
+
+           01 WS-CAMPOS.
+               05 WS-CLAVE PIC 9(08).
+               05 WS-NOMBRE PIC X(40).
+               05 WS-GRADO PIC X(02).
+               05 WS-CARRERA PIC X(02).
+               05 WS-MATERIAS-TABLA OCCURS 20 TIMES PIC X(02).
+               05 WS-CALIF-TABLA OCCURS 20 TIMES PIC 9(03).
+
+           01 WS-CALL.
+               05 WS-MATERIA PIC X(32).
+               05 WS-PROFE PIC X(32).
+               05 WS-MAT-ENCONTRADA PIC X.
+                   88 MAT-ENCONTRADA VALUE "S".
+               05 WS-CALIF-EDIT PIC ZZ9.
+
+           01 WS-SUBSCRIPTS.
+               05 WS-SUB PIC 99.
+
+           01 SWITCHES.
+               05 WS-FIN PIC XX VALUE "N".
+                   88 FIN-ARCHIVO VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PERFORM 100-INICIO.
+       STOP RUN.
+
+       100-INICIO.
+           PERFORM 100100-OPEN-FILES.
+           PERFORM 100400-HEADER-MAKER.
+           PERFORM 100500-READ-FIELDS UNTIL FIN-ARCHIVO.
+           PERFORM 100600-CLOSE-FILES.
+           EXIT.
+
+       100100-OPEN-FILES.
+           OPEN INPUT DOC-EST.
+           OPEN OUTPUT REP-REPROBADOS.
+           IF WS-STATUS-ORI NOT = "00"
+               DISPLAY "ERROR AL ABRIR ARCHIVO ORIGEN"
+               STOP RUN
+           END-IF.
+           MOVE 0 TO WS-COUNTER.
+           MOVE 0 TO WS-REPROBADAS-COUNTER.
+           EXIT.
+
+       100400-HEADER-MAKER.
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TERISCO TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TITLE TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TERISCO TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           COMPUTE LONG-WORD = FUNCTION LENGTH("NOMBRE ALUMNOS").
+           COMPUTE POS = (40 / 2) - (LONG-WORD / 2).
+           MOVE "NOMBRE ALUMNOS" TO PHRASE-NOMBRE(POS: LONG-WORD).
+           INITIALIZE LINEA-TEMP.
+           STRING
+               " CLAVE  " DELIMITED BY SIZE
+               "|"
+               PHRASE-NOMBRE DELIMITED BY SIZE
+               "|"
+               "MATERIA" DELIMITED BY SIZE
+               "|"
+               "PROFESOR" DELIMITED BY SIZE
+               "|"
+               "CALIF" DELIMITED BY SIZE
+               "|"
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TABLA TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+           EXIT.
+
+       100500-READ-FIELDS.
+           READ DOC-EST
+             AT END
+               SET FIN-ARCHIVO TO TRUE
+             NOT AT END
+               PERFORM 100501-MOVE-DATA
+           END-READ.
+           EXIT.
+
+       100501-MOVE-DATA.
+           INITIALIZE WS-CAMPOS.
+           MOVE EST-REG-DOC TO WS-CAMPOS.
+           ADD 1 TO WS-COUNTER.
+
+           PERFORM 100504-SUBJECT-LOOP
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 20.
+           EXIT.
+
+       100504-SUBJECT-LOOP.
+      *    UNA LINEA POR CADA MATERIA REPROBADA DEL ESTUDIANTE.
+           IF WS-MATERIAS-TABLA(WS-SUB) NOT = "00"
+               AND WS-MATERIAS-TABLA(WS-SUB) NOT = SPACES
+               AND WS-CALIF-TABLA(WS-SUB) < WS-CALIF-APROBATORIA
+               MOVE SPACES TO WS-MATERIA
+               MOVE SPACES TO WS-PROFE
+               MOVE "N" TO WS-MAT-ENCONTRADA
+               CALL "DATA-MATERIAS-SEARCH" USING
+                   WS-MATERIAS-TABLA(WS-SUB) WS-MATERIA WS-PROFE
+                   WS-MAT-ENCONTRADA
+               IF NOT MAT-ENCONTRADA
+                   MOVE "**** MATERIA NO ENCONTRADA ****" TO WS-MATERIA
+                   MOVE SPACES TO WS-PROFE
+               END-IF
+               ADD 1 TO WS-REPROBADAS-COUNTER
+               PERFORM 100502-FORMAT-DATA
+           END-IF.
+           EXIT.
+
+       100502-FORMAT-DATA.
+           INITIALIZE COL-MATERIA.
+           MOVE WS-MATERIA TO COL-MATERIA.
+
+           INITIALIZE COL-PROFE.
+           MOVE WS-PROFE TO COL-PROFE.
+
+           MOVE WS-CALIF-TABLA(WS-SUB) TO WS-CALIF-EDIT.
+
+           INITIALIZE LINEA-TEMP.
+           STRING
+               WS-CLAVE DELIMITED BY SIZE
+               "|"
+               WS-NOMBRE DELIMITED BY SIZE
+               "|"
+               COL-MATERIA DELIMITED BY SIZE
+               "|"
+               COL-PROFE DELIMITED BY SIZE
+               "|"
+               WS-CALIF-EDIT DELIMITED BY SIZE
+               "|"
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+           EXIT.
+
+       100600-CLOSE-FILES.
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TABLA TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           MOVE SPACES TO LINEA-TEMP.
+           STRING
+               "TOTAL MATERIAS REPROBADAS: " DELIMITED BY SIZE
+               WS-REPROBADAS-COUNTER DELIMITED BY SIZE
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           CLOSE DOC-EST.
+           CLOSE REP-REPROBADOS.
+           EXIT.
+
+       END PROGRAM FAILING-STUDENTS-DOC.
