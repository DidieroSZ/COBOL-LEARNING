@@ -9,41 +9,54 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-               SELECT DOC-EST ASSIGN TO "estudiantes.txt"
+               SELECT DOC-EST-SRC ASSIGN TO "estudiantes.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-EST-SRC.
+
+               SELECT SORT-FILE ASSIGN TO "SORTWK1".
+
+               SELECT DOC-EST ASSIGN TO "estudiantes.ord"
                    ORGANIZATION IS LINE SEQUENTIAL
                    FILE STATUS WS-STATUS-ORI.
 
-               SELECT REP-EST ASSIGN TO "repote-est.txt"
+               SELECT REP-EST ASSIGN TO WS-REP-FILENAME
                    ORGANIZATION IS LINE SEQUENTIAL
                    FILE STATUS WS-STATUS-DES.
 
+               SELECT DOC-CHECKPOINT ASSIGN TO "REP-EST-CHECKPOINT.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-CKPT.
+
        DATA DIVISION.
            FILE SECTION.
+           FD DOC-EST-SRC.
+               01 EST-REG-SRC PIC X(192).
+
+           SD SORT-FILE.
+               01 SD-REG.
+                   05 SD-CLAVE PIC 9(08).
+                   05 SD-NOMBRE PIC X(40).
+                   05 SD-RESTO PIC X(144).
+
            FD DOC-EST.
-               01 EST-REG-DOC.
-                   05 EST-REG-CLAVE PIC 9(08).
-                   05 EST-REG-NOMBRE PIC X(40).
-                   05 EST-REG-GRADO PIC 9(02).
-                   05 EST-REG-CARRERA PIC 9(02).
-                   05 EST-REG-MATERIA-1 PIC 9(02).
-                   05 EST-REG-MATERIA-2 PIC 9(02).
-                   05 EST-REG-MATERIA-3 PIC 9(02).
-                   05 EST-REG-MATERIA-4 PIC 9(02).
-                   05 EST-REG-MATERIA-5 PIC 9(02).
-                   05 EST-REG-MATERIA-6 PIC 9(02).
-                   05 EST-REG-MATERIA-7 PIC 9(02).
-                   05 EST-REG-MATERIA-8 PIC 9(02).
-                   05 EST-REG-MATERIA-9 PIC 9(02).
-                   05 EST-REG-MATERIA-10 PIC 9(02).
+               COPY "EST-REG-DOC.cpy".
 
            FD REP-EST.
                01 LINEA-TEMP PIC X(132).
 
+           FD DOC-CHECKPOINT.
+               01 CKPT-REG PIC 9(08).
+
            WORKING-STORAGE SECTION.
            01 WS-VARIABLES.
                05 WS-STATUS-ORI PIC XX.
+               05 WS-STATUS-EST-SRC PIC XX.
                05 WS-STATUS-DES PIC XX.
+               05 WS-STATUS-CKPT PIC XX.
                05 WS-COUNTER PIC 99.
+               05 WS-POS-ACTUAL PIC 9(08) VALUE 0.
+               05 WS-CKPT-POS PIC 9(08) VALUE 0.
+               05 WS-CKPT-INTERVALO PIC 99 VALUE 0.
                05 DATE-SYSTEM PIC X(6).
                05 DATE-FORMAT.
                  10 DIA PIC 9(02).
@@ -51,6 +64,7 @@
                  10 MES PIC 9(02).
                  10 FILLER PIC X VALUE "/".
                  10 ANIO PIC 9(04) VALUE 2000.
+               05 WS-REP-FILENAME PIC X(30).
 
            01 ENCABEZADOS.
              05 LINEA-TITLE.
@@ -114,21 +128,55 @@
                05 WS-MAT-9 PIC X(02).
                05 WS-MAT-10 PIC X(02).
 
+           01 WS-PROMEDIO.
+               05 WS-CALIF-SUMA PIC 9(05).
+               05 WS-CALIF-CONT PIC 99.
+               05 WS-GPA PIC 9(03)V99.
+
+           01 WS-PROMEDIO-GENERAL.
+               05 WS-GPA-GENERAL-SUMA PIC 9(07)V99 VALUE 0.
+               05 WS-GPA-GENERAL PIC 9(03)V99.
+               05 WS-GPA-GENERAL-EDIT PIC ZZ9.99.
+
+           01 WS-SUBSCRIPTS.
+               05 WS-SUB PIC 99.
+               05 WS-IDX-CARRERA PIC 99.
+
+           01 WS-CARRERA-BREAK.
+               05 WS-TOTAL-CARRERAS PIC 99 VALUE 0.
+               05 WS-TABLA-CARRERAS OCCURS 20 TIMES.
+                   10 WS-C-CARRERA PIC X(02).
+                   10 WS-C-ALUMNOS PIC 999.
+
            01 SWITCHES.
                05 WS-FIN PIC XX VALUE "N".
                    88 FIN-ARCHIVO VALUE "S".
+               05 WS-CARRERA-EXISTE PIC X VALUE "N".
+                   88 CARRERA-ENCONTRADA VALUE "S".
+               05 WS-RESUMIENDO PIC X VALUE "N".
+                   88 MODO-RESUME VALUE "S".
 
        PROCEDURE DIVISION.
 
        PERFORM 100-INICIO.
        CLOSE DOC-EST.
-       STOP RUN.
+       GOBACK.
 
        100-INICIO.
-           PERFORM 100100-OPEN-FILES.
            PERFORM 100200-GET-DATE.
+      *    ROSTER IS PRINTED IN NAME ORDER, NOT ARRIVAL ORDER; RE-SORT
+      *    ON EVERY RUN SO A RESUME SEES THE SAME ORDER THE ORIGINAL
+      *    RUN COUNTED CHECKPOINT POSITIONS AGAINST.
+           SORT SORT-FILE
+               ON ASCENDING KEY SD-NOMBRE
+               USING DOC-EST-SRC
+               GIVING DOC-EST.
+           PERFORM 100150-LEE-CHECKPOINT.
+           PERFORM 100100-OPEN-FILES.
            PERFORM 100300-START-VARIABLES.
-           PERFORM 100400-HEADER-MAKER.
+           IF NOT MODO-RESUME
+               PERFORM 100400-HEADER-MAKER
+           END-IF.
            PERFORM 100500-READ-FIELDS UNTIL FIN-ARCHIVO.
            PERFORM 100600-CLOSE-FILES.
            EXIT.
@@ -136,14 +184,63 @@
 
        100100-OPEN-FILES.
            OPEN INPUT DOC-EST.
-           OPEN OUTPUT REP-EST.
+           IF MODO-RESUME
+               OPEN EXTEND REP-EST
+      *        SI EL REPORTE DE HOY AUN NO EXISTE (RESUME CRUZA
+      *        MEDIANOCHE), EXTEND FALLA CON "35"; CREARLO DE NUEVO.
+               IF WS-STATUS-DES = "35"
+                   OPEN OUTPUT REP-EST
+                   MOVE "N" TO WS-RESUMIENDO
+               END-IF
+           ELSE
+               OPEN OUTPUT REP-EST
+           END-IF.
       *    (00 = OK)  (35 = NOT FOUND)  (10 = END FILE)
            IF WS-STATUS-ORI NOT = "00"
            DISPLAY "ERROR AL ABRIR ARCHIVO ORIGEN"
-           STOP RUN
+           GOBACK
            END-IF.
            EXIT.
 
+       100150-LEE-CHECKPOINT.
+      *    RESUME SUPPORT: IF A PRIOR RUN WAS KILLED MID-REPORT IT
+      *    LEFT THE POSITION LAST PROCESSED HERE (POSITION IN THE
+      *    SORTED estudiantes.ord, NOT THE CLAVE, SINCE THE ROSTER IS
+      *    NO LONGER IN CLAVE ORDER); PICK UP AFTER IT INSTEAD OF
+      *    REPROCESSING THE WHOLE ROSTER. A CLEAN RUN LEAVES THIS FILE
+      *    EMPTY, SO THE NEXT RUN STARTS FRESH.
+           MOVE 0 TO WS-CKPT-POS.
+           OPEN INPUT DOC-CHECKPOINT.
+           IF WS-STATUS-CKPT = "00"
+               READ DOC-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-REG TO WS-CKPT-POS
+                       IF WS-CKPT-POS > 0
+                           SET MODO-RESUME TO TRUE
+                       END-IF
+               END-READ
+               CLOSE DOC-CHECKPOINT
+           END-IF.
+           EXIT.
+
+       100520-GRABA-CHECKPOINT.
+      *    RECORD PROGRESS EVERY FEW STUDENTS SO A MID-RUN FAILURE
+      *    DOESN'T LOSE THE WHOLE REPORT.
+           OPEN OUTPUT DOC-CHECKPOINT.
+           MOVE WS-POS-ACTUAL TO CKPT-REG.
+           WRITE CKPT-REG.
+           CLOSE DOC-CHECKPOINT.
+           EXIT.
+
+       100610-LIMPIA-CHECKPOINT.
+      *    A CLEAN FINISH MEANS THE WHOLE ROSTER WAS PROCESSED; CLEAR
+      *    THE CHECKPOINT SO THE NEXT RUN DOES NOT THINK IT'S A RESUME.
+           OPEN OUTPUT DOC-CHECKPOINT.
+           CLOSE DOC-CHECKPOINT.
+           EXIT.
+
 
        100200-GET-DATE.
            ACCEPT DATE-SYSTEM FROM DATE.
@@ -152,6 +249,14 @@
            MOVE DATE-SYSTEM(1:2) TO DATE-FORMAT(9:2).
            DISPLAY DATE-FORMAT.
            MOVE DATE-FORMAT TO L-DATA-FECHA.
+      *    NAME THE REPORT WITH THE RUN DATE SO REPEAT RUNS THE SAME
+      *    DAY DON'T OVERWRITE AN EARLIER COPY.
+           INITIALIZE WS-REP-FILENAME.
+           STRING
+               "repote-est-" DELIMITED BY SIZE
+               DATE-SYSTEM DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+           INTO WS-REP-FILENAME.
            EXIT.
 
 
@@ -166,14 +271,14 @@
            PERFORM 100405-L-ASTERICO-MAKER.
            PERFORM 100403-L-BLANCA-MAKER.
 
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE LINEA-TITLE TO LINEA-TEMP.
            WRITE LINEA-TEMP.
 
            PERFORM 100403-L-BLANCA-MAKER.
            PERFORM 100401-L-PUNTEADA-MAKER.
 
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE LINEA-PAGINA TO LINEA-TEMP.
            WRITE LINEA-TEMP.
 
@@ -183,7 +288,7 @@
            COMPUTE LONG-WORD = FUNCTION LENGTH("NOMBRE ALUMNOS").
            COMPUTE POS = (40 / 2) - (LONG-WORD / 2).
            MOVE "NOMBRE ALUMNOS" TO PHRASE-NOMBRE(POS: LONG-WORD).
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
 
            STRING
                " CLAVE  " DELIMITED BY SIZE
@@ -220,22 +325,22 @@
            EXIT.
 
        100401-L-PUNTEADA-MAKER.
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE LINEA-PUNTEADA TO LINEA-TEMP.
            WRITE LINEA-TEMP.
            EXIT.
        100402-L-TABLA-MAKER.
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE LINEA-TABLA TO LINEA-TEMP.
            WRITE LINEA-TEMP.
            EXIT.
        100403-L-BLANCA-MAKER.
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE SPACES TO LINEA-TEMP.
            WRITE LINEA-TEMP.
            EXIT.
        100405-L-ASTERICO-MAKER.
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE LINEA-TERISCO TO LINEA-TEMP.
            WRITE LINEA-TEMP.
            EXIT.
@@ -245,10 +350,19 @@
            READ DOC-EST
              AT END
                PERFORM 100503-COUNTER-DISPLAY
+               PERFORM 100512-IMPRIME-PROMEDIO-GENERAL
+               PERFORM 100507-IMPRIME-SUBTOTALES
                PERFORM 100405-L-ASTERICO-MAKER
                SET FIN-ARCHIVO TO TRUE
              NOT AT END
-               PERFORM 100501-MOVE-DATA
+               ADD 1 TO WS-POS-ACTUAL
+               IF MODO-RESUME
+                   AND WS-POS-ACTUAL NOT > WS-CKPT-POS
+                   CONTINUE
+               ELSE
+                   MOVE "N" TO WS-RESUMIENDO
+                   PERFORM 100501-MOVE-DATA
+               END-IF
            END-READ.
 
            EXIT.
@@ -257,7 +371,98 @@
            MOVE EST-REG-DOC TO WS-CAMPOS.
            ADD 1 TO WS-COUNTER.
            DISPLAY WS-COUNTER.
+           PERFORM 100505-CALCULA-PROMEDIO.
+           ADD WS-GPA TO WS-GPA-GENERAL-SUMA.
+           PERFORM 100508-ACUMULA-CARRERA.
            PERFORM 100502-FORMAT-DATA.
+           ADD 1 TO WS-CKPT-INTERVALO.
+           IF WS-CKPT-INTERVALO >= 25
+               PERFORM 100520-GRABA-CHECKPOINT
+               MOVE 0 TO WS-CKPT-INTERVALO
+           END-IF.
+           EXIT.
+
+       100505-CALCULA-PROMEDIO.
+      *    PROMEDIO DEL ESTUDIANTE SOBRE LAS MATERIAS INSCRITAS.
+           MOVE 0 TO WS-CALIF-SUMA.
+           MOVE 0 TO WS-CALIF-CONT.
+           PERFORM 100506-SUMA-CALIF
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 20.
+           IF WS-CALIF-CONT > 0
+               COMPUTE WS-GPA ROUNDED =
+                   WS-CALIF-SUMA / WS-CALIF-CONT
+           ELSE
+               MOVE 0 TO WS-GPA
+           END-IF.
+           EXIT.
+
+       100506-SUMA-CALIF.
+           IF EST-REG-MATERIA-TABLA(WS-SUB) NOT = 0
+               ADD EST-REG-CALIF-TABLA(WS-SUB) TO WS-CALIF-SUMA
+               ADD 1 TO WS-CALIF-CONT
+           END-IF.
+           EXIT.
+
+       100508-ACUMULA-CARRERA.
+      *    TALLY ALUMNOS-POR-CARRERA FOR THE CLOSING SUBTOTAL BREAK.
+           MOVE "N" TO WS-CARRERA-EXISTE.
+           PERFORM 100509-BUSCA-CARRERA
+               VARYING WS-IDX-CARRERA FROM 1 BY 1
+               UNTIL WS-IDX-CARRERA > WS-TOTAL-CARRERAS
+               OR CARRERA-ENCONTRADA.
+           IF NOT CARRERA-ENCONTRADA
+               ADD 1 TO WS-TOTAL-CARRERAS
+               MOVE WS-TOTAL-CARRERAS TO WS-IDX-CARRERA
+               MOVE WS-CARRERA TO WS-C-CARRERA(WS-IDX-CARRERA)
+               MOVE 0 TO WS-C-ALUMNOS(WS-IDX-CARRERA)
+           END-IF.
+           ADD 1 TO WS-C-ALUMNOS(WS-IDX-CARRERA).
+           EXIT.
+
+       100509-BUSCA-CARRERA.
+           IF WS-C-CARRERA(WS-IDX-CARRERA) = WS-CARRERA
+               SET CARRERA-ENCONTRADA TO TRUE
+           END-IF.
+           EXIT.
+
+       100512-IMPRIME-PROMEDIO-GENERAL.
+      *    PROMEDIO GENERAL DE TODO EL COHORTE (NO POR ESTUDIANTE).
+           IF WS-COUNTER > 0
+               COMPUTE WS-GPA-GENERAL ROUNDED =
+                   WS-GPA-GENERAL-SUMA / WS-COUNTER
+           ELSE
+               MOVE 0 TO WS-GPA-GENERAL
+           END-IF.
+           MOVE WS-GPA-GENERAL TO WS-GPA-GENERAL-EDIT.
+           INITIALIZE LINEA-TEMP.
+           STRING
+               "PROMEDIO GENERAL: " DELIMITED BY SIZE
+               WS-GPA-GENERAL-EDIT DELIMITED BY SIZE
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+           EXIT.
+
+       100507-IMPRIME-SUBTOTALES.
+           PERFORM 100403-L-BLANCA-MAKER.
+           PERFORM 100401-L-PUNTEADA-MAKER.
+           INITIALIZE LINEA-TEMP.
+           STRING "SUBTOTALES POR CARRERA" INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+           PERFORM 100401-L-PUNTEADA-MAKER.
+           PERFORM 100510-IMPRIME-CARRERA
+               VARYING WS-IDX-CARRERA FROM 1 BY 1
+               UNTIL WS-IDX-CARRERA > WS-TOTAL-CARRERAS.
+           EXIT.
+
+       100510-IMPRIME-CARRERA.
+           INITIALIZE LINEA-TEMP.
+           STRING
+               "CARRERA " DELIMITED BY SIZE
+               WS-C-CARRERA(WS-IDX-CARRERA) DELIMITED BY SIZE
+               "  ALUMNOS: " DELIMITED BY SIZE
+               WS-C-ALUMNOS(WS-IDX-CARRERA) DELIMITED BY SIZE
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
            EXIT.
        100502-FORMAT-DATA.
            INITIALIZE COL-GRADO.
@@ -300,7 +505,7 @@
            INITIALIZE COL-MAT10.
            MOVE WS-MAT-10 TO COL-MAT10(2:2).
 
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            STRING
                WS-CLAVE DELIMITED BY SIZE
                "|"
@@ -339,7 +544,7 @@
 
            MOVE WS-COUNTER TO L-DATA-COUNTER.
 
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE LINEA-COUNTER TO LINEA-TEMP.
            WRITE LINEA-TEMP.
 
@@ -354,6 +559,7 @@
            END-IF.
            CLOSE DOC-EST.
            CLOSE REP-EST.
+           PERFORM 100610-LIMPIA-CHECKPOINT.
 
            EXIT.
 
