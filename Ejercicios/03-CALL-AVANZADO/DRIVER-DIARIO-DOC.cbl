@@ -0,0 +1,72 @@
+      ******************************************************************
+      * Author: DIDERO.
+      * Date: 08/08/2026.
+      * Purpose: SINGLE DRIVER FOR THE DAILY BATCH: RUNS SUBJECT
+      *          MAINTENANCE, STUDENT INTAKE AND BOTH REPORTS, IN
+      *          ORDER, FROM ONE MENU, SO THEY DON'T HAVE TO BE
+      *          COMPILED AND RUN BY HAND ONE AT A TIME.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER-DIARIO-DOC.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WS-MODO PIC 9 VALUE 1.
+
+       PROCEDURE DIVISION.
+
+       PERFORM UNTIL WS-MODO = 9
+           PERFORM 100002-MENU-PRINCIPAL
+           EVALUATE WS-MODO
+               WHEN 1
+                   PERFORM 100100-MANTENIMIENTO-MATERIAS
+               WHEN 2
+                   PERFORM 100200-INTAKE-ESTUDIANTES
+               WHEN 3
+                   PERFORM 100300-REPORTES
+               WHEN 4
+                   PERFORM 100400-CORRIDA-COMPLETA
+               WHEN 9
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "**** OPCION INVALIDA ****"
+           END-EVALUATE
+       END-PERFORM.
+       STOP RUN.
+
+       100002-MENU-PRINCIPAL.
+           DISPLAY "--------------------------------------".
+           DISPLAY "  [1] MANTENIMIENTO DE MATERIAS".
+           DISPLAY "  [2] INTAKE DE ESTUDIANTES".
+           DISPLAY "  [3] REPORTES (TRANSCRIPCION Y ESTADISTICA)".
+           DISPLAY "  [4] CORRIDA COMPLETA DEL DIA (1-2-3 EN ORDEN)".
+           DISPLAY "  [9] SALIR".
+           DISPLAY "--------------------------------------".
+           DISPLAY "OPCION: " WITH NO ADVANCING.
+           ACCEPT WS-MODO.
+           EXIT.
+
+       100100-MANTENIMIENTO-MATERIAS.
+           CALL "MATERIAS-MAKER-DOC".
+           EXIT.
+
+       100200-INTAKE-ESTUDIANTES.
+           CALL "DOC-EST-MAKER".
+           EXIT.
+
+       100300-REPORTES.
+           CALL "EJERCICIO-FILE-OPEN".
+           CALL "DATA-CALL-DOC".
+           EXIT.
+
+       100400-CORRIDA-COMPLETA.
+      *    ORDEN DEL DIA: MATERIAS ANTES QUE ESTUDIANTES (LAS MATERIAS
+      *    DEBEN EXISTIR PARA QUE LA VALIDACION DE CLAVES EN
+      *    100200-SUBJECTS-DATA TENGA CONTRA QUE VALIDAR), Y AMBOS
+      *    REPORTES DESPUES DE QUE EL INTAKE HAYA TERMINADO.
+           PERFORM 100100-MANTENIMIENTO-MATERIAS.
+           PERFORM 100200-INTAKE-ESTUDIANTES.
+           PERFORM 100300-REPORTES.
+           EXIT.
+
+       END PROGRAM DRIVER-DIARIO-DOC.
