@@ -0,0 +1,181 @@
+      ******************************************************************
+      * Author: DIDIER.
+      * Date: 08/08/2026.
+      * Purpose: MAKE A REPORT FILE NAMED "REP-INCOMPLETOS.txt" BASED ON
+      *          INFORMATION FROM FILE "estudiantes.txt"; FLAGS EVERY
+      *          STUDENT MISSING A GRADO OR CARRERA ASSIGNMENT (VALUE
+      *          "00" OR BLANK, LEFT OVER FROM BEFORE THOSE FIELDS WERE
+      *          VALIDATED AT ENTRY).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INCOMPLETOS-DOC.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT DOC-EST ASSIGN TO "estudiantes.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-ORI.
+
+               SELECT REP-INCOMPLETOS ASSIGN TO "REP-INCOMPLETOS.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-DES.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD DOC-EST.
+               COPY "EST-REG-DOC.cpy".
+
+           FD REP-INCOMPLETOS.
+               01 LINEA-TEMP PIC X(132).
+
+           WORKING-STORAGE SECTION.
+           01 WS-VARIABLES.
+               05 WS-STATUS-ORI PIC XX.
+               05 WS-STATUS-DES PIC XX.
+               05 WS-COUNTER PIC 99.
+               05 WS-INCOMPLETO-COUNTER PIC 99.
+
+           01 FORMATO.
+               05 LINEA-TERISCO PIC X(132) VALUE ALL "*".
+               05 LINEA-TABLA PIC X(132) VALUE ALL "_".
+               05 LONG-WORD PIC 9(03).
+               05 POS PIC 9(03).
+               05 PHRASE-NOMBRE PIC A(40) VALUE SPACES.
+
+           01 ENCABEZADOS.
+             05 LINEA-TITLE.
+               10 FILLER PIC X(45) VALUE SPACES.
+               10 L-TEXT-TITULO PIC A(35)
+                   VALUE "ESTUDIANTES CON DATOS INCOMPLETOS".
+
+           01 WS-CAMPOS.
+               05 WS-CLAVE PIC 9(08).
+               05 WS-NOMBRE PIC X(40).
+               05 WS-GRADO PIC 9(02).
+               05 WS-CARRERA PIC 9(02).
+
+           01 WS-MOTIVO PIC X(20).
+
+           01 SWITCHES.
+               05 WS-FIN PIC XX VALUE "N".
+                   88 FIN-ARCHIVO VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PERFORM 100-INICIO.
+       STOP RUN.
+
+       100-INICIO.
+           PERFORM 100100-OPEN-FILES.
+           PERFORM 100400-HEADER-MAKER.
+           PERFORM 100500-READ-FIELDS UNTIL FIN-ARCHIVO.
+           PERFORM 100600-CLOSE-FILES.
+           EXIT.
+
+       100100-OPEN-FILES.
+           OPEN INPUT DOC-EST.
+           OPEN OUTPUT REP-INCOMPLETOS.
+           IF WS-STATUS-ORI NOT = "00"
+               DISPLAY "ERROR AL ABRIR ARCHIVO ORIGEN"
+               STOP RUN
+           END-IF.
+           MOVE 0 TO WS-COUNTER.
+           MOVE 0 TO WS-INCOMPLETO-COUNTER.
+           EXIT.
+
+       100400-HEADER-MAKER.
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TERISCO TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TITLE TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TERISCO TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           COMPUTE LONG-WORD = FUNCTION LENGTH("NOMBRE ALUMNOS").
+           COMPUTE POS = (40 / 2) - (LONG-WORD / 2).
+           MOVE "NOMBRE ALUMNOS" TO PHRASE-NOMBRE(POS: LONG-WORD).
+           INITIALIZE LINEA-TEMP.
+           STRING
+               " CLAVE  " DELIMITED BY SIZE
+               "|"
+               PHRASE-NOMBRE DELIMITED BY SIZE
+               "|"
+               "FALTANTE" DELIMITED BY SIZE
+               "|"
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TABLA TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+           EXIT.
+
+       100500-READ-FIELDS.
+           READ DOC-EST
+             AT END
+               SET FIN-ARCHIVO TO TRUE
+             NOT AT END
+               PERFORM 100501-MOVE-DATA
+           END-READ.
+           EXIT.
+
+       100501-MOVE-DATA.
+           INITIALIZE WS-CAMPOS.
+           MOVE EST-REG-DOC TO WS-CAMPOS.
+           ADD 1 TO WS-COUNTER.
+           MOVE SPACES TO WS-MOTIVO.
+           IF WS-GRADO = 0 AND WS-CARRERA = 0
+               STRING "GRADO Y CARRERA" DELIMITED BY SIZE
+                   INTO WS-MOTIVO
+           ELSE
+               IF WS-GRADO = 0
+                   STRING "GRADO" DELIMITED BY SIZE INTO WS-MOTIVO
+               END-IF
+               IF WS-CARRERA = 0
+                   STRING "CARRERA" DELIMITED BY SIZE INTO WS-MOTIVO
+               END-IF
+           END-IF.
+           IF WS-MOTIVO NOT = SPACES
+               ADD 1 TO WS-INCOMPLETO-COUNTER
+               PERFORM 100502-FORMAT-DATA
+           END-IF.
+           EXIT.
+
+       100502-FORMAT-DATA.
+           INITIALIZE LINEA-TEMP.
+           STRING
+               WS-CLAVE DELIMITED BY SIZE
+               "|"
+               WS-NOMBRE DELIMITED BY SIZE
+               "|"
+               WS-MOTIVO DELIMITED BY SIZE
+               "|"
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+           EXIT.
+
+       100600-CLOSE-FILES.
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TABLA TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           MOVE SPACES TO LINEA-TEMP.
+           STRING
+               "TOTAL ESTUDIANTES: " DELIMITED BY SIZE
+               WS-COUNTER DELIMITED BY SIZE
+               "   INCOMPLETOS: " DELIMITED BY SIZE
+               WS-INCOMPLETO-COUNTER DELIMITED BY SIZE
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           CLOSE DOC-EST.
+           CLOSE REP-INCOMPLETOS.
+           EXIT.
+
+       END PROGRAM INCOMPLETOS-DOC.
