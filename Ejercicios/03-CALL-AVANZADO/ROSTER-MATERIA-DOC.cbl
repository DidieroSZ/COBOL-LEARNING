@@ -0,0 +1,184 @@
+      ******************************************************************
+      * Author: DIDIER.
+      * Date: 08/08/2026.
+      * Purpose: MAKE A PER-SUBJECT ROSTER REPORT FILE NAMED
+      *          "REP-ROSTER-MATERIA.txt" LISTING, FOR EVERY SUBJECT IN
+      *          "materias.txt", THE STUDENTS ENROLLED IN IT FROM
+      *          "estudiantes.txt".
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROSTER-MATERIA-DOC.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT DOC-MAT ASSIGN TO "materias.txt"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS MAT-REG-CLAVE
+                   FILE STATUS WS-STATUS-MAT.
+
+               SELECT DOC-EST-SRC ASSIGN TO "estudiantes.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-EST-SRC.
+
+               SELECT SORT-FILE ASSIGN TO "SORTWK1".
+
+               SELECT DOC-EST ASSIGN TO "estudiantes.ord"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-EST.
+
+               SELECT REP-ROSTER ASSIGN TO "REP-ROSTER-MATERIA.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-DES.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD DOC-MAT.
+               01 MAT-REG-DOC.
+                   05 MAT-REG-CLAVE PIC 99.
+                   05 MAT-REG-NOMBRE PIC A(20).
+                   05 MAT-REG-PROFE PIC A(20).
+                   05 MAT-REG-CUPO PIC 9(04).
+
+           FD DOC-EST-SRC.
+               01 EST-REG-SRC PIC X(192).
+
+           SD SORT-FILE.
+               01 SD-REG.
+                   05 SD-CLAVE PIC 9(08).
+                   05 SD-NOMBRE PIC X(40).
+                   05 SD-RESTO PIC X(144).
+
+           FD DOC-EST.
+               COPY "EST-REG-DOC.cpy".
+
+           FD REP-ROSTER.
+               01 LINEA-TEMP PIC X(132).
+
+           WORKING-STORAGE SECTION.
+           01 WS-VARIABLES.
+               05 WS-STATUS-MAT PIC XX.
+               05 WS-STATUS-EST PIC XX.
+               05 WS-STATUS-EST-SRC PIC XX.
+               05 WS-STATUS-DES PIC XX.
+               05 WS-TOTAL-MATERIA PIC 99.
+
+           01 FORMATO.
+               05 LINEA-TERISCO PIC X(132) VALUE ALL "*".
+               05 LINEA-PUNTEADA PIC X(132) VALUE ALL "-".
+
+           01 WS-CAMPOS-EST.
+               05 WS-CLAVE PIC 9(08).
+               05 WS-NOMBRE PIC X(40).
+               05 WS-GRADO PIC 9(02).
+               05 WS-CARRERA PIC 9(02).
+               05 WS-MATERIAS-TABLA OCCURS 20 TIMES PIC 9(02).
+
+           01 WS-SUBSCRIPTS.
+               05 WS-SUB PIC 99.
+
+           01 SWITCHES.
+               05 WS-FIN-MAT PIC X VALUE "N".
+                   88 FIN-MATERIAS VALUE "S".
+               05 WS-FIN-EST PIC X VALUE "N".
+                   88 FIN-ESTUDIANTES VALUE "S".
+               05 WS-INSCRITO PIC X VALUE "N".
+                   88 EST-INSCRITO VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PERFORM 100-INICIO.
+       STOP RUN.
+
+       100-INICIO.
+      *    ROSTER IS PRINTED IN NAME ORDER, NOT ARRIVAL ORDER.
+           SORT SORT-FILE
+               ON ASCENDING KEY SD-NOMBRE
+               USING DOC-EST-SRC
+               GIVING DOC-EST.
+           OPEN INPUT DOC-MAT.
+           OPEN OUTPUT REP-ROSTER.
+           PERFORM 100100-PROCESA-MATERIA UNTIL FIN-MATERIAS.
+           CLOSE DOC-MAT.
+           CLOSE REP-ROSTER.
+           EXIT.
+
+       100100-PROCESA-MATERIA.
+           READ DOC-MAT
+               AT END
+                   SET FIN-MATERIAS TO TRUE
+               NOT AT END
+                   PERFORM 100200-HEADER-MATERIA
+                   PERFORM 100300-SCAN-ESTUDIANTES
+           END-READ.
+           EXIT.
+
+       100200-HEADER-MATERIA.
+           MOVE 0 TO WS-TOTAL-MATERIA.
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TERISCO TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           STRING
+               "MATERIA " DELIMITED BY SIZE
+               MAT-REG-CLAVE DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               MAT-REG-NOMBRE DELIMITED BY SIZE
+               "  PROFESOR: " DELIMITED BY SIZE
+               MAT-REG-PROFE DELIMITED BY SIZE
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-PUNTEADA TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+           EXIT.
+
+       100300-SCAN-ESTUDIANTES.
+           OPEN INPUT DOC-EST.
+           MOVE "N" TO WS-FIN-EST.
+           PERFORM UNTIL FIN-ESTUDIANTES
+               READ DOC-EST
+                   AT END
+                       SET FIN-ESTUDIANTES TO TRUE
+                   NOT AT END
+                       PERFORM 100310-VERIFICA-INSCRITO
+               END-READ
+           END-PERFORM.
+           CLOSE DOC-EST.
+
+           INITIALIZE LINEA-TEMP.
+           STRING
+               "TOTAL INSCRITOS: " DELIMITED BY SIZE
+               WS-TOTAL-MATERIA DELIMITED BY SIZE
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+           EXIT.
+
+       100310-VERIFICA-INSCRITO.
+           MOVE EST-REG-DOC TO WS-CAMPOS-EST.
+           MOVE "N" TO WS-INSCRITO.
+           PERFORM 100320-BUSCA-SLOT
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 20.
+           IF EST-INSCRITO
+               ADD 1 TO WS-TOTAL-MATERIA
+               INITIALIZE LINEA-TEMP
+               STRING
+                   "  " DELIMITED BY SIZE
+                   EST-REG-CLAVE DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   EST-REG-NOMBRE DELIMITED BY SIZE
+               INTO LINEA-TEMP
+               WRITE LINEA-TEMP
+           END-IF.
+           EXIT.
+
+       100320-BUSCA-SLOT.
+           IF WS-MATERIAS-TABLA(WS-SUB) = MAT-REG-CLAVE
+               SET EST-INSCRITO TO TRUE
+           END-IF.
+           EXIT.
+
+       END PROGRAM ROSTER-MATERIA-DOC.
