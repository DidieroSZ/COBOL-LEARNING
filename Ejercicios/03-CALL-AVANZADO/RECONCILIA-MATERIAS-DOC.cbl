@@ -0,0 +1,223 @@
+      ******************************************************************
+      * Author: DIDIER.
+      * Date: 08/08/2026.
+      * Purpose: MAKE A REPORT FILE NAMED "REP-RECONCILIA-MATERIAS.txt"
+      *          BASED ON INFORMATION FROM FILE "estudiantes.txt";
+      *          FLAGS EVERY SUBJECT CODE ENROLLED BY A STUDENT THAT NO
+      *          LONGER (OR NEVER DID) EXIST IN "materias.txt" (CALLS
+      *          DATA-MATERIAS-SEARCH.cbl).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIA-MATERIAS-DOC.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT DOC-EST ASSIGN TO "estudiantes.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-ORI.
+
+               SELECT REP-RECONCILIA
+                   ASSIGN TO "REP-RECONCILIA-MATERIAS.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-DES.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD DOC-EST.
+               COPY "EST-REG-DOC.cpy".
+
+           FD REP-RECONCILIA.
+               01 LINEA-TEMP PIC X(132).
+
+           WORKING-STORAGE SECTION.
+           01 WS-VARIABLES.
+               05 WS-STATUS-ORI PIC XX.
+               05 WS-STATUS-DES PIC XX.
+               05 WS-COUNTER PIC 99.
+
+           01 WS-HUERFANAS-BREAK.
+      *        UNA ENTRADA POR CADA CLAVE DE MATERIA DISTINTA QUE NO
+      *        EXISTE EN MATERIAS.TXT, PARA REPORTARLA UNA SOLA VEZ
+      *        SIN IMPORTAR CUANTOS ESTUDIANTES LA TENGAN INSCRITA.
+               05 WS-TOTAL-HUERFANAS PIC 99 VALUE 0.
+               05 WS-TABLA-HUERFANAS OCCURS 99 TIMES.
+                   10 WS-H-CLAVE PIC X(02).
+                   10 WS-H-CONTADOR PIC 999.
+
+           01 FORMATO.
+               05 LINEA-TERISCO PIC X(132) VALUE ALL "*".
+               05 LINEA-TABLA PIC X(132) VALUE ALL "_".
+               05 LONG-WORD PIC 9(03).
+               05 POS PIC 9(03).
+               05 PHRASE-NOMBRE PIC A(40) VALUE SPACES.
+
+           01 ENCABEZADOS.
+             05 LINEA-TITLE.
+               10 FILLER PIC X(40) VALUE SPACES.
+               10 L-TEXT-TITULO PIC A(40)
+                   VALUE "MATERIAS INSCRITAS SIN CATALOGO VIGENTE".
+
+           01 WS-CAMPOS.
+               05 WS-CLAVE PIC 9(08).
+               05 WS-NOMBRE PIC X(40).
+               05 WS-GRADO PIC 9(02).
+               05 WS-CARRERA PIC 9(02).
+               05 WS-MATERIAS-TABLA OCCURS 20 TIMES PIC X(02).
+
+           01 WS-CALL.
+               05 WS-MATERIA PIC X(32).
+               05 WS-PROFE PIC X(32).
+               05 WS-MAT-ENCONTRADA PIC X.
+                   88 MAT-ENCONTRADA VALUE "S".
+
+           01 WS-SUBSCRIPTS.
+               05 WS-SUB PIC 99.
+               05 WS-H-SUB PIC 99.
+
+           01 SWITCHES.
+               05 WS-FIN PIC XX VALUE "N".
+                   88 FIN-ARCHIVO VALUE "S".
+               05 WS-H-EXISTE PIC X VALUE "N".
+                   88 HUERFANA-EXISTE VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PERFORM 100-INICIO.
+       STOP RUN.
+
+       100-INICIO.
+           PERFORM 100100-OPEN-FILES.
+           PERFORM 100400-HEADER-MAKER.
+           PERFORM 100500-READ-FIELDS UNTIL FIN-ARCHIVO.
+           PERFORM 100503-WRITE-HUERFANAS
+               VARYING WS-H-SUB FROM 1 BY 1
+               UNTIL WS-H-SUB > WS-TOTAL-HUERFANAS.
+           PERFORM 100600-CLOSE-FILES.
+           EXIT.
+
+       100100-OPEN-FILES.
+           OPEN INPUT DOC-EST.
+           OPEN OUTPUT REP-RECONCILIA.
+           IF WS-STATUS-ORI NOT = "00"
+               DISPLAY "ERROR AL ABRIR ARCHIVO ORIGEN"
+               STOP RUN
+           END-IF.
+           MOVE 0 TO WS-COUNTER.
+           MOVE 0 TO WS-TOTAL-HUERFANAS.
+           EXIT.
+
+       100400-HEADER-MAKER.
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TERISCO TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TITLE TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TERISCO TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           STRING
+               "CLAVE MATERIA" DELIMITED BY SIZE
+               "|"
+               "VECES INSCRITA SIN CATALOGO" DELIMITED BY SIZE
+               "|"
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TABLA TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+           EXIT.
+
+       100500-READ-FIELDS.
+           READ DOC-EST
+             AT END
+               SET FIN-ARCHIVO TO TRUE
+             NOT AT END
+               PERFORM 100501-MOVE-DATA
+           END-READ.
+           EXIT.
+
+       100501-MOVE-DATA.
+           INITIALIZE WS-CAMPOS.
+           MOVE EST-REG-DOC TO WS-CAMPOS.
+           ADD 1 TO WS-COUNTER.
+
+           PERFORM 100504-SUBJECT-LOOP
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 20.
+           EXIT.
+
+       100504-SUBJECT-LOOP.
+      *    ACUMULA CADA CLAVE INSCRITA QUE YA NO EXISTE EN MATERIAS.TXT
+      *    EN LA TABLA DE HUERFANAS, PARA REPORTAR CADA CLAVE UNA SOLA
+      *    VEZ EN VEZ DE UNA LINEA POR ESTUDIANTE INSCRITO.
+           IF WS-MATERIAS-TABLA(WS-SUB) NOT = "00"
+               AND WS-MATERIAS-TABLA(WS-SUB) NOT = SPACES
+               MOVE SPACES TO WS-MATERIA
+               MOVE SPACES TO WS-PROFE
+               MOVE "N" TO WS-MAT-ENCONTRADA
+               CALL "DATA-MATERIAS-SEARCH" USING
+                   WS-MATERIAS-TABLA(WS-SUB) WS-MATERIA WS-PROFE
+                   WS-MAT-ENCONTRADA
+               IF NOT MAT-ENCONTRADA
+                   PERFORM 100505-REGISTRA-HUERFANA
+               END-IF
+           END-IF.
+           EXIT.
+
+       100505-REGISTRA-HUERFANA.
+      *    BUSCA LA CLAVE EN LA TABLA DE DISTINTAS; SI YA EXISTE SOLO
+      *    SUMA AL CONTADOR, SI NO EXISTE AGREGA UNA ENTRADA NUEVA.
+           MOVE "N" TO WS-H-EXISTE.
+           PERFORM 100506-BUSCA-HUERFANA
+               VARYING WS-H-SUB FROM 1 BY 1
+               UNTIL WS-H-SUB > WS-TOTAL-HUERFANAS
+               OR HUERFANA-EXISTE.
+           IF NOT HUERFANA-EXISTE
+               ADD 1 TO WS-TOTAL-HUERFANAS
+               MOVE WS-MATERIAS-TABLA(WS-SUB)
+                   TO WS-H-CLAVE(WS-TOTAL-HUERFANAS)
+               MOVE 1 TO WS-H-CONTADOR(WS-TOTAL-HUERFANAS)
+           END-IF.
+           EXIT.
+
+       100506-BUSCA-HUERFANA.
+           IF WS-H-CLAVE(WS-H-SUB) = WS-MATERIAS-TABLA(WS-SUB)
+               ADD 1 TO WS-H-CONTADOR(WS-H-SUB)
+               SET HUERFANA-EXISTE TO TRUE
+           END-IF.
+           EXIT.
+
+       100503-WRITE-HUERFANAS.
+           INITIALIZE LINEA-TEMP.
+           STRING
+               WS-H-CLAVE(WS-H-SUB) DELIMITED BY SIZE
+               "|"
+               WS-H-CONTADOR(WS-H-SUB) DELIMITED BY SIZE
+               "|"
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+           EXIT.
+
+       100600-CLOSE-FILES.
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TABLA TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           MOVE SPACES TO LINEA-TEMP.
+           STRING
+               "TOTAL CLAVES SIN CATALOGO: " DELIMITED BY SIZE
+               WS-TOTAL-HUERFANAS DELIMITED BY SIZE
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           CLOSE DOC-EST.
+           CLOSE REP-RECONCILIA.
+           EXIT.
+
+       END PROGRAM RECONCILIA-MATERIAS-DOC.
