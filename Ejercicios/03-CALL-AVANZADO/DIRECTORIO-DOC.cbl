@@ -0,0 +1,166 @@
+      ******************************************************************
+      * Author: DIDIER.
+      * Date: 08/08/2026.
+      * Purpose: MAKE A REPORT FILE NAMED "REP-DIRECTORIO.txt" BASED ON
+      *          INFORMATION FROM FILE "estudiantes.txt"; LISTS EVERY
+      *          STUDENT WITH THEIR TELEFONO/EMAIL CONTACT DATA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIRECTORIO-DOC.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT DOC-EST ASSIGN TO "estudiantes.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-ORI.
+
+               SELECT REP-DIRECTORIO
+                   ASSIGN TO "REP-DIRECTORIO.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-DES.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD DOC-EST.
+               COPY "EST-REG-DOC.cpy".
+
+           FD REP-DIRECTORIO.
+               01 LINEA-TEMP PIC X(132).
+
+           WORKING-STORAGE SECTION.
+           01 WS-VARIABLES.
+               05 WS-STATUS-ORI PIC XX.
+               05 WS-STATUS-DES PIC XX.
+               05 WS-COUNTER PIC 99.
+
+           01 FORMATO.
+               05 LINEA-TERISCO PIC X(132) VALUE ALL "*".
+               05 LINEA-TABLA PIC X(132) VALUE ALL "_".
+               05 LONG-WORD PIC 9(03).
+               05 POS PIC 9(03).
+               05 PHRASE-NOMBRE PIC A(40) VALUE SPACES.
+
+           01 ENCABEZADOS.
+             05 LINEA-TITLE.
+               10 FILLER PIC X(48) VALUE SPACES.
+               10 L-TEXT-TITULO PIC A(30)
+                   VALUE "DIRECTORIO DE ESTUDIANTES".
+
+           01 WS-CAMPOS.
+               05 WS-CLAVE PIC 9(08).
+               05 WS-NOMBRE PIC X(40).
+               05 WS-TELEFONO PIC X(10).
+               05 WS-EMAIL PIC X(30).
+
+           01 SWITCHES.
+               05 WS-FIN PIC XX VALUE "N".
+                   88 FIN-ARCHIVO VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PERFORM 100-INICIO.
+       STOP RUN.
+
+       100-INICIO.
+           PERFORM 100100-OPEN-FILES.
+           PERFORM 100400-HEADER-MAKER.
+           PERFORM 100500-READ-FIELDS UNTIL FIN-ARCHIVO.
+           PERFORM 100600-CLOSE-FILES.
+           EXIT.
+
+       100100-OPEN-FILES.
+           OPEN INPUT DOC-EST.
+           OPEN OUTPUT REP-DIRECTORIO.
+           IF WS-STATUS-ORI NOT = "00"
+               DISPLAY "ERROR AL ABRIR ARCHIVO ORIGEN"
+               STOP RUN
+           END-IF.
+           MOVE 0 TO WS-COUNTER.
+           EXIT.
+
+       100400-HEADER-MAKER.
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TERISCO TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TITLE TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TERISCO TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           COMPUTE LONG-WORD = FUNCTION LENGTH("NOMBRE ALUMNOS").
+           COMPUTE POS = (40 / 2) - (LONG-WORD / 2).
+           MOVE "NOMBRE ALUMNOS" TO PHRASE-NOMBRE(POS: LONG-WORD).
+           INITIALIZE LINEA-TEMP.
+           STRING
+               " CLAVE  " DELIMITED BY SIZE
+               "|"
+               PHRASE-NOMBRE DELIMITED BY SIZE
+               "|"
+               "TELEFONO " DELIMITED BY SIZE
+               "|"
+               "EMAIL" DELIMITED BY SIZE
+               "|"
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TABLA TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+           EXIT.
+
+       100500-READ-FIELDS.
+           READ DOC-EST
+             AT END
+               SET FIN-ARCHIVO TO TRUE
+             NOT AT END
+               PERFORM 100501-MOVE-DATA
+           END-READ.
+           EXIT.
+
+       100501-MOVE-DATA.
+           INITIALIZE WS-CAMPOS.
+           MOVE EST-REG-CLAVE TO WS-CLAVE.
+           MOVE EST-REG-NOMBRE TO WS-NOMBRE.
+           MOVE EST-REG-TELEFONO TO WS-TELEFONO.
+           MOVE EST-REG-EMAIL TO WS-EMAIL.
+           ADD 1 TO WS-COUNTER.
+           PERFORM 100502-FORMAT-DATA.
+           EXIT.
+
+       100502-FORMAT-DATA.
+           INITIALIZE LINEA-TEMP.
+           STRING
+               WS-CLAVE DELIMITED BY SIZE
+               "|"
+               WS-NOMBRE DELIMITED BY SIZE
+               "|"
+               WS-TELEFONO DELIMITED BY SIZE
+               "|"
+               FUNCTION TRIM(WS-EMAIL) DELIMITED BY SIZE
+               "|"
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+           EXIT.
+
+       100600-CLOSE-FILES.
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TABLA TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           MOVE SPACES TO LINEA-TEMP.
+           STRING
+               "TOTAL ESTUDIANTES: " DELIMITED BY SIZE
+               WS-COUNTER DELIMITED BY SIZE
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           CLOSE DOC-EST.
+           CLOSE REP-DIRECTORIO.
+           EXIT.
+
+       END PROGRAM DIRECTORIO-DOC.
