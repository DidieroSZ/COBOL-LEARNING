@@ -0,0 +1,159 @@
+      ******************************************************************
+      * Author: DIDERO.
+      * Date: 08/08/2026.
+      * Purpose: LET FRONT-DESK STAFF FIND A STUDENT OR SUBJECT BY A
+      *          PARTIAL NAME INSTEAD OF THE EXACT EST-REG-CLAVE OR
+      *          MAT-REG-CLAVE THAT DATA-MATERIAS-SEARCH AND THE
+      *          KEYED LOOKUPS REQUIRE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOMBRE-SEARCH-DOC.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT DOC-EST ASSIGN TO "estudiantes.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-EST.
+
+               SELECT DOC-MAT ASSIGN TO "materias.txt"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS MAT-REG-CLAVE
+                   FILE STATUS WS-STATUS-MAT.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD DOC-EST.
+               COPY "EST-REG-DOC.cpy".
+
+           FD DOC-MAT.
+               01 MAT-REG-DOC.
+                   05 MAT-REG-CLAVE PIC 99.
+                   05 MAT-REG-NOMBRE PIC A(20).
+                   05 MAT-REG-PROFE PIC A(20).
+                   05 MAT-REG-CUPO PIC 9(04).
+
+           WORKING-STORAGE SECTION.
+           01 WS-VARIABLES.
+               05 WS-STATUS-EST PIC XX.
+               05 WS-STATUS-MAT PIC XX.
+               05 WS-MODO PIC 9.
+               05 WS-BUSQUEDA PIC X(40).
+               05 WS-OCURRENCIAS PIC 99.
+               05 WS-TOTAL-COINCIDE PIC 99.
+
+           01 SWITCHES.
+               05 WS-FIN PIC X VALUE "N".
+                   88 FIN-BUSQUEDA VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PERFORM UNTIL WS-MODO = 9
+           PERFORM 100002-MENU-PRINCIPAL
+           EVALUATE WS-MODO
+               WHEN 1
+                   PERFORM 100100-BUSCA-ESTUDIANTE
+               WHEN 2
+                   PERFORM 100200-BUSCA-MATERIA
+               WHEN 9
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "**** OPCION INVALIDA ****"
+           END-EVALUATE
+       END-PERFORM.
+       STOP RUN.
+
+       100002-MENU-PRINCIPAL.
+           DISPLAY "--------------------------------------".
+           DISPLAY "  [1] BUSCAR ESTUDIANTE POR NOMBRE".
+           DISPLAY "  [2] BUSCAR MATERIA POR NOMBRE".
+           DISPLAY "  [9] SALIR".
+           DISPLAY "--------------------------------------".
+           DISPLAY "OPCION: " WITH NO ADVANCING.
+           ACCEPT WS-MODO.
+           EXIT.
+
+       100100-BUSCA-ESTUDIANTE.
+           PERFORM 100101-CAPTURA-BUSQUEDA.
+           MOVE 0 TO WS-TOTAL-COINCIDE.
+
+           OPEN INPUT DOC-EST.
+           MOVE "N" TO WS-FIN.
+           PERFORM UNTIL FIN-BUSQUEDA
+               READ DOC-EST
+                   AT END
+                       SET FIN-BUSQUEDA TO TRUE
+                   NOT AT END
+                       PERFORM 100110-COMPARA-ESTUDIANTE
+               END-READ
+           END-PERFORM.
+           CLOSE DOC-EST.
+
+           IF WS-TOTAL-COINCIDE = 0
+               DISPLAY "**** NINGUN ESTUDIANTE COINCIDE ****"
+           END-IF.
+           EXIT.
+
+       100101-CAPTURA-BUSQUEDA.
+      *    NO PERMITE UNA BUSQUEDA EN BLANCO: FUNCTION TRIM DE UN
+      *    CAMPO TODO ESPACIOS DA LONGITUD CERO, Y UN INSPECT FOR ALL
+      *    CON UN COMPARADOR DE LONGITUD CERO ES INVALIDO.
+           MOVE SPACES TO WS-BUSQUEDA.
+           PERFORM UNTIL FUNCTION TRIM(WS-BUSQUEDA) NOT = SPACES
+               DISPLAY "NOMBRE (O PARTE DEL NOMBRE): "
+                   WITH NO ADVANCING
+               ACCEPT WS-BUSQUEDA
+               MOVE FUNCTION UPPER-CASE(WS-BUSQUEDA) TO WS-BUSQUEDA
+               IF FUNCTION TRIM(WS-BUSQUEDA) = SPACES
+                   DISPLAY "**** LA BUSQUEDA NO PUEDE ESTAR "
+                       "EN BLANCO ****"
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+       100110-COMPARA-ESTUDIANTE.
+           MOVE 0 TO WS-OCURRENCIAS.
+           INSPECT EST-REG-NOMBRE TALLYING WS-OCURRENCIAS
+               FOR ALL FUNCTION TRIM(WS-BUSQUEDA).
+           IF WS-OCURRENCIAS > 0
+               ADD 1 TO WS-TOTAL-COINCIDE
+               DISPLAY EST-REG-CLAVE "  " EST-REG-NOMBRE
+                   "  GRADO " EST-REG-GRADO "  CARRERA "
+                   EST-REG-CARRERA
+           END-IF.
+           EXIT.
+
+       100200-BUSCA-MATERIA.
+           PERFORM 100101-CAPTURA-BUSQUEDA.
+           MOVE 0 TO WS-TOTAL-COINCIDE.
+
+           OPEN INPUT DOC-MAT.
+           MOVE "N" TO WS-FIN.
+           PERFORM UNTIL FIN-BUSQUEDA
+               READ DOC-MAT NEXT RECORD
+                   AT END
+                       SET FIN-BUSQUEDA TO TRUE
+                   NOT AT END
+                       PERFORM 100210-COMPARA-MATERIA
+               END-READ
+           END-PERFORM.
+           CLOSE DOC-MAT.
+
+           IF WS-TOTAL-COINCIDE = 0
+               DISPLAY "**** NINGUNA MATERIA COINCIDE ****"
+           END-IF.
+           EXIT.
+
+       100210-COMPARA-MATERIA.
+           MOVE 0 TO WS-OCURRENCIAS.
+           INSPECT MAT-REG-NOMBRE TALLYING WS-OCURRENCIAS
+               FOR ALL FUNCTION TRIM(WS-BUSQUEDA).
+           IF WS-OCURRENCIAS > 0
+               ADD 1 TO WS-TOTAL-COINCIDE
+               DISPLAY MAT-REG-CLAVE "  " MAT-REG-NOMBRE
+                   "  PROFESOR " MAT-REG-PROFE
+           END-IF.
+           EXIT.
+
+       END PROGRAM NOMBRE-SEARCH-DOC.
