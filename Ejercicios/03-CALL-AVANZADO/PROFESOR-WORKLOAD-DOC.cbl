@@ -0,0 +1,207 @@
+      ******************************************************************
+      * Author: DIDIER.
+      * Date: 08/08/2026.
+      * Purpose: MAKE A PROFESSOR-WORKLOAD REPORT FILE NAMED
+      *          "REP-CARGA-PROFESOR.txt", TOTALLING HOW MANY SUBJECTS
+      *          EACH PROFESSOR TEACHES (materias.txt) AND HOW MANY
+      *          STUDENTS ARE ENROLLED ACROSS THOSE SUBJECTS
+      *          (estudiantes.txt).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROFESOR-WORKLOAD-DOC.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT DOC-MAT ASSIGN TO "materias.txt"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS MAT-REG-CLAVE
+                   FILE STATUS WS-STATUS-MAT.
+
+               SELECT DOC-EST ASSIGN TO "estudiantes.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-EST.
+
+               SELECT REP-CARGA ASSIGN TO "REP-CARGA-PROFESOR.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS WS-STATUS-DES.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD DOC-MAT.
+               01 MAT-REG-DOC.
+                   05 MAT-REG-CLAVE PIC 99.
+                   05 MAT-REG-NOMBRE PIC A(20).
+                   05 MAT-REG-PROFE PIC A(20).
+                   05 MAT-REG-CUPO PIC 9(04).
+
+           FD DOC-EST.
+               COPY "EST-REG-DOC.cpy".
+
+           FD REP-CARGA.
+               01 LINEA-TEMP PIC X(132).
+
+           WORKING-STORAGE SECTION.
+           01 WS-VARIABLES.
+               05 WS-STATUS-MAT PIC XX.
+               05 WS-STATUS-EST PIC XX.
+               05 WS-STATUS-DES PIC XX.
+               05 WS-ALUMNOS-MATERIA PIC 999.
+
+           01 FORMATO.
+               05 LINEA-TERISCO PIC X(132) VALUE ALL "*".
+               05 LINEA-PUNTEADA PIC X(132) VALUE ALL "-".
+
+           01 WS-CAMPOS-EST.
+               05 WS-CLAVE PIC 9(08).
+               05 WS-NOMBRE PIC X(40).
+               05 WS-GRADO PIC 9(02).
+               05 WS-CARRERA PIC 9(02).
+               05 WS-MATERIAS-TABLA OCCURS 20 TIMES PIC 9(02).
+
+           01 WS-SUBSCRIPTS.
+               05 WS-SUB PIC 99.
+               05 WS-IDX-PROFE PIC 99.
+
+           01 WS-CARGA-PROFESORES.
+               05 WS-TOTAL-PROFES PIC 99 VALUE 0.
+               05 WS-TABLA-PROFES OCCURS 50 TIMES.
+                   10 WS-P-NOMBRE PIC A(20).
+                   10 WS-P-MATERIAS PIC 99.
+                   10 WS-P-ALUMNOS PIC 999.
+
+           01 SWITCHES.
+               05 WS-FIN-MAT PIC X VALUE "N".
+                   88 FIN-MATERIAS VALUE "S".
+               05 WS-FIN-EST PIC X VALUE "N".
+                   88 FIN-ESTUDIANTES VALUE "S".
+               05 WS-INSCRITO PIC X VALUE "N".
+                   88 EST-INSCRITO VALUE "S".
+               05 WS-PROFE-EXISTE PIC X VALUE "N".
+                   88 PROFE-ENCONTRADO VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PERFORM 100-INICIO.
+       STOP RUN.
+
+       100-INICIO.
+           OPEN INPUT DOC-MAT.
+           PERFORM 100100-ACUMULA-MATERIA UNTIL FIN-MATERIAS.
+           CLOSE DOC-MAT.
+           OPEN OUTPUT REP-CARGA.
+           PERFORM 100400-HEADER-MAKER.
+           PERFORM 100500-IMPRIME-PROFESORES
+               VARYING WS-IDX-PROFE FROM 1 BY 1
+               UNTIL WS-IDX-PROFE > WS-TOTAL-PROFES.
+           CLOSE REP-CARGA.
+           EXIT.
+
+       100100-ACUMULA-MATERIA.
+           READ DOC-MAT
+               AT END
+                   SET FIN-MATERIAS TO TRUE
+               NOT AT END
+                   PERFORM 100200-CUENTA-ALUMNOS
+                   PERFORM 100300-ACUMULA-PROFESOR
+           END-READ.
+           EXIT.
+
+       100200-CUENTA-ALUMNOS.
+           MOVE 0 TO WS-ALUMNOS-MATERIA.
+           OPEN INPUT DOC-EST.
+           MOVE "N" TO WS-FIN-EST.
+           PERFORM UNTIL FIN-ESTUDIANTES
+               READ DOC-EST
+                   AT END
+                       SET FIN-ESTUDIANTES TO TRUE
+                   NOT AT END
+                       PERFORM 100210-VERIFICA-INSCRITO
+               END-READ
+           END-PERFORM.
+           CLOSE DOC-EST.
+           EXIT.
+
+       100210-VERIFICA-INSCRITO.
+           MOVE EST-REG-DOC TO WS-CAMPOS-EST.
+           MOVE "N" TO WS-INSCRITO.
+           PERFORM 100220-BUSCA-SLOT
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 20.
+           IF EST-INSCRITO
+               ADD 1 TO WS-ALUMNOS-MATERIA
+           END-IF.
+           EXIT.
+
+       100220-BUSCA-SLOT.
+           IF WS-MATERIAS-TABLA(WS-SUB) = MAT-REG-CLAVE
+               SET EST-INSCRITO TO TRUE
+           END-IF.
+           EXIT.
+
+       100300-ACUMULA-PROFESOR.
+           MOVE "N" TO WS-PROFE-EXISTE.
+           PERFORM 100310-BUSCA-PROFESOR
+               VARYING WS-IDX-PROFE FROM 1 BY 1
+               UNTIL WS-IDX-PROFE > WS-TOTAL-PROFES
+               OR PROFE-ENCONTRADO.
+           IF NOT PROFE-ENCONTRADO
+               ADD 1 TO WS-TOTAL-PROFES
+               MOVE WS-TOTAL-PROFES TO WS-IDX-PROFE
+               MOVE MAT-REG-PROFE TO WS-P-NOMBRE(WS-IDX-PROFE)
+               MOVE 0 TO WS-P-MATERIAS(WS-IDX-PROFE)
+               MOVE 0 TO WS-P-ALUMNOS(WS-IDX-PROFE)
+           END-IF.
+           ADD 1 TO WS-P-MATERIAS(WS-IDX-PROFE).
+           ADD WS-ALUMNOS-MATERIA TO WS-P-ALUMNOS(WS-IDX-PROFE).
+           EXIT.
+
+       100310-BUSCA-PROFESOR.
+           IF WS-P-NOMBRE(WS-IDX-PROFE) = MAT-REG-PROFE
+               SET PROFE-ENCONTRADO TO TRUE
+           END-IF.
+           EXIT.
+
+       100400-HEADER-MAKER.
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TERISCO TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           MOVE SPACES TO LINEA-TEMP.
+           STRING "CARGA ACADEMICA POR PROFESOR" INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-TERISCO TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           MOVE SPACES TO LINEA-TEMP.
+           STRING
+               "PROFESOR" DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               "MATERIAS" DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               "ALUMNOS" DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+
+           INITIALIZE LINEA-TEMP.
+           MOVE LINEA-PUNTEADA TO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+           EXIT.
+
+       100500-IMPRIME-PROFESORES.
+           MOVE SPACES TO LINEA-TEMP.
+           STRING
+               WS-P-NOMBRE(WS-IDX-PROFE) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-P-MATERIAS(WS-IDX-PROFE) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-P-ALUMNOS(WS-IDX-PROFE) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+           INTO LINEA-TEMP.
+           WRITE LINEA-TEMP.
+           EXIT.
+
+       END PROGRAM PROFESOR-WORKLOAD-DOC.
