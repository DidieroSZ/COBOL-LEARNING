@@ -11,59 +11,257 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT DOC-EST ASSIGN TO "estudiantes.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-PRE.
+       SELECT MAT-DOC ASSIGN TO "materias.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MAT-REG-CLAVE-V
+           FILE STATUS IS WS-STATUS-MAT.
+       SELECT AUDITORIA ASSIGN TO "auditoria.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-AUD.
+       SELECT DOC-CARGA ASSIGN TO "carga-estudiantes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-CARGA.
+       SELECT DIARIO-EST ASSIGN TO "DIARY-FILE.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-DIARIO.
 
        DATA DIVISION.
        FILE SECTION.
            FD DOC-EST.
       *    LONG DOC: 72 CHARS
-           01 EST-REG-DOC.
-               05 EST-REG-CLAVE PIC 9(08).
-               05 EST-REG-NOMBRE PIC X(40).
-               05 EST-REG-GRADO PIC 9(02).
-               05 EST-REG-CARRERA PIC 9(02).
-               05 EST-REG-MATERIA-1 PIC 9(02).
-               05 EST-REG-MATERIA-2 PIC 9(02).
-               05 EST-REG-MATERIA-3 PIC 9(02).
-               05 EST-REG-MATERIA-4 PIC 9(02).
-               05 EST-REG-MATERIA-5 PIC 9(02).
-               05 EST-REG-MATERIA-6 PIC 9(02).
-               05 EST-REG-MATERIA-7 PIC 9(02).
-               05 EST-REG-MATERIA-8 PIC 9(02).
-               05 EST-REG-MATERIA-9 PIC 9(02).
-               05 EST-REG-MATERIA-10 PIC 9(02).
+           COPY "EST-REG-DOC.cpy".
+
+           FD MAT-DOC.
+           01 MAT-REG-DOC-V.
+               05 MAT-REG-CLAVE-V PIC 99.
+               05 MAT-REG-NOMBRE-V PIC A(20).
+               05 MAT-REG-PROFE-V PIC A(20).
+               05 MAT-REG-CUPO-V PIC 9(04).
+
+           FD AUDITORIA.
+           01 LINEA-AUDITORIA PIC X(132).
+
+           FD DOC-CARGA.
+      *    ARCHIVO PRE-CONSTRUIDO (POR EJEMPLO, UNA EXPORTACION DE
+      *    CONTROL ESCOLAR) CON UN REGISTRO POR ESTUDIANTE EN EL MISMO
+      *    FORMATO FIJO QUE EST-REG-DOC (192 CARACTERES).
+           01 CARGA-REG-EST PIC X(192).
+
+           FD DIARIO-EST.
+           01 LINEA-DIARIO-EST PIC X(132).
 
        WORKING-STORAGE SECTION.
       *    COPY "HeaderMaker.cbl".
 
+           01 WS-VARIABLES.
+               05 WS-STATUS-PRE PIC XX.
+               05 WS-STATUS-MAT PIC XX.
+               05 WS-STATUS-AUD PIC XX.
+               05 WS-STATUS-CARGA PIC XX.
+               05 WS-STATUS-DIARIO PIC XX.
+               05 WS-TOTAL-CARGADOS PIC 9(04) VALUE ZEROS.
+               05 WS-TOTAL-RECHAZADOS PIC 9(04) VALUE ZEROS.
+               05 WS-OPERADOR PIC X(20) VALUE SPACES.
+               05 WS-AUD-FECHA PIC 9(08) VALUE ZEROS.
+               05 WS-AUD-HORA PIC 9(08) VALUE ZEROS.
+               05 WS-MAT-TEMP PIC X(02).
+               05 WS-MAT-ETIQUETA PIC X(12).
+               05 WS-MAT-VALIDA PIC X.
+               05 WS-MAT-ENCONTRADA PIC X VALUE "N".
+                   88 MATERIA-ENCONTRADA VALUE "S".
+               05 WS-MAT-LLENA PIC X VALUE "N".
+                   88 MATERIA-LLENA VALUE "S".
+               05 WS-MAT-IDX PIC 9(02).
+               05 WS-CALIF-TEMP PIC 9(03).
+               05 WS-CALIF-VALIDA PIC X.
+               05 WS-GRADO-VALIDA PIC X.
+               05 WS-SUB-GRADO PIC 9.
+               05 WS-CURR-BUSCADO PIC X(04).
+               05 WS-SUB-CURR PIC 99.
+               05 WS-CURR-CARRERA-DEF PIC X VALUE "N".
+                   88 CURRICULUM-DEFINIDO VALUE "S".
+               05 WS-CURR-MATERIA-OK PIC X VALUE "N".
+                   88 CURRICULUM-OK VALUE "S".
+               05 WS-CONFIRMA PIC X VALUE "N".
+               05 WS-CARRERA-NOMBRE-LK PIC A(30).
+               05 WS-CARRERA-DESC-LK PIC A(40).
+               05 WS-CARRERA-VALIDA PIC X.
+                   88 CARRERA-VALIDA-OK VALUE "S".
+
+           01 WS-GRADOS-REF-VALUES.
+               05 FILLER PIC X(02) VALUE "01".
+               05 FILLER PIC X(02) VALUE "02".
+               05 FILLER PIC X(02) VALUE "03".
+               05 FILLER PIC X(02) VALUE "04".
+               05 FILLER PIC X(02) VALUE "05".
+               05 FILLER PIC X(02) VALUE "06".
+           01 WS-GRADOS-REF REDEFINES WS-GRADOS-REF-VALUES.
+               05 WS-GRADO-VALIDO-TABLA OCCURS 6 TIMES PIC X(02).
+
+           01 WS-CURRICULUM-VALUES.
+      *    CARRERA (2) + MATERIA (2) POR ENTRADA. SI UNA CARRERA NO
+      *    TIENE NINGUNA ENTRADA AQUI, 100240-VALIDA-CURRICULUM NO
+      *    ADVIERTE NADA PARA ESA CARRERA (PROGRAMA DE ESTUDIOS AUN
+      *    NO CAPTURADO).
+               05 FILLER PIC X(04) VALUE "0101".
+               05 FILLER PIC X(04) VALUE "0102".
+               05 FILLER PIC X(04) VALUE "0103".
+               05 FILLER PIC X(04) VALUE "0104".
+               05 FILLER PIC X(04) VALUE "0105".
+               05 FILLER PIC X(04) VALUE "0201".
+               05 FILLER PIC X(04) VALUE "0206".
+               05 FILLER PIC X(04) VALUE "0207".
+               05 FILLER PIC X(04) VALUE "0208".
+               05 FILLER PIC X(04) VALUE "0301".
+               05 FILLER PIC X(04) VALUE "0309".
+               05 FILLER PIC X(04) VALUE "0310".
+           01 WS-CURRICULUM REDEFINES WS-CURRICULUM-VALUES.
+               05 WS-CURR-PAR OCCURS 12 TIMES PIC X(04).
+
            01 IN-DATA.
                05 WS-CLAVE PIC 9(08).
                05 WS-NOMBRE PIC X(40).
                05 WS-GRADO PIC X(02).
                05 WS-CARRERA PIC X(02).
-               05 WS-MAT-1 PIC X(02).
-               05 WS-MAT-2 PIC X(02).
-               05 WS-MAT-3 PIC X(02).
-               05 WS-MAT-4 PIC X(02).
-               05 WS-MAT-5 PIC X(02).
-               05 WS-MAT-6 PIC X(02).
-               05 WS-MAT-7 PIC X(02).
-               05 WS-MAT-8 PIC X(02).
-               05 WS-MAT-9 PIC X(02).
-               05 WS-MAT-10 PIC X(02).
+               05 WS-MATERIAS-TABLA OCCURS 20 TIMES PIC X(02).
+               05 WS-CALIF-TABLA OCCURS 20 TIMES PIC 9(03).
+               05 WS-TELEFONO PIC X(10).
+               05 WS-EMAIL PIC X(30).
+
+           01 WS-SUBSCRIPTS.
+               05 WS-SUB PIC 99.
 
            01 SWITCHES.
                05 LOG-DATA-B PIC XX VALUE "SI".
                    88 SW-CONTINUAR VALUE "SI".
                    88 SW-DETENER VALUE "NO".
+               05 WS-CLAVE-VALIDA PIC X VALUE "N".
+                   88 CLAVE-OK VALUE "S".
+               05 WS-FIN-CARGA PIC X VALUE "N".
+                   88 FIN-CARGA-EST VALUE "S".
+
+           01 WS-CLAVES-EXISTENTES.
+               05 WS-TOTAL-CLAVES PIC 9(04) VALUE ZEROS.
+               05 WS-TABLA-CLAVES OCCURS 500 TIMES
+                                  PIC 9(08).
+               05 WS-SUB-CLAVE PIC 9(04).
+
+           01 WS-CUPO-CONTROL.
+               05 WS-INSCRITOS-TABLA OCCURS 99 TIMES PIC 9(04)
+                                      VALUE ZEROS.
+               05 WS-SUB-CUPO PIC 99.
+
+           01 WS-MODO PIC 9 VALUE 1.
+
+           01 WS-CORRECCION.
+               05 WS-REG-ENCONTRADO PIC X VALUE "N".
+                   88 REG-ENCONTRADO VALUE "S".
+
+      *    MISMO FORMATO DE REGISTRO QUE DIARIO-MAKER.CBL ESCRIBE EN
+      *    "DIARY-FILE.txt", PARA QUE LAS ALTAS DE ESTUDIANTE QUEDEN
+      *    EN LA MISMA BITACORA DE OPERACIONES.
+           01 WS-REGISTRO-DIARIO.
+               05 WS-DIA-MARCA PIC X(04) VALUE "REG:".
+               05 WS-DIA-ID PIC 9(05).
+               05 FILLER PIC X VALUE "|".
+               05 WS-DIA-FECHA PIC X(10).
+               05 FILLER PIC X VALUE "|".
+               05 WS-DIA-HORA PIC X(08).
+               05 FILLER PIC X VALUE "|".
+               05 WS-DIA-OPERADOR PIC X(10).
+               05 FILLER PIC X VALUE "|".
+               05 WS-DIA-TEXTO PIC X(91).
+
+           01 WS-DIA-ID-MAX PIC 9(05) VALUE ZEROS.
+
+           01 WS-FIN-DIARIO PIC X VALUE "N".
+               88 FIN-DIARIO VALUE "S".
 
        PROCEDURE DIVISION.
 
-       OPEN OUTPUT DOC-EST.
-       PERFORM 100-INICIO.
-       PERFORM 200-FIN.
-       CLOSE DOC-EST.
-       STOP RUN.
+       PERFORM 100001-CAPTURA-OPERADOR.
+       PERFORM 100050-PRELOAD-CLAVES.
+       PERFORM 100005-MENU-PRINCIPAL.
+       EVALUATE WS-MODO
+           WHEN 2
+               PERFORM 100700-CORRECCION-ESTUDIANTE
+           WHEN 3
+               PERFORM 100060-OPEN-EST-EXTEND
+               PERFORM 100900-CARGA-LOTE-ESTUDIANTES
+               CLOSE DOC-EST
+           WHEN OTHER
+               PERFORM 100060-OPEN-EST-EXTEND
+               PERFORM 100-INICIO
+               PERFORM 200-FIN
+               CLOSE DOC-EST
+       END-EVALUATE.
+       GOBACK.
+
+       100001-CAPTURA-OPERADOR.
+      *    IDENTIFICA AL OPERADOR PARA PODER RASTREAR QUIEN CAPTURO
+      *    O CORRIGIO CADA REGISTRO EN LA BITACORA DE AUDITORIA.
+           DISPLAY "LOG -- OPERADOR: " WITH NO ADVANCING.
+           ACCEPT WS-OPERADOR.
+           MOVE FUNCTION UPPER-CASE(WS-OPERADOR) TO WS-OPERADOR.
+           EXIT.
+
+       100005-MENU-PRINCIPAL.
+           DISPLAY "--------------------------------------".
+           DISPLAY "  [1] CAPTURAR NUEVOS ESTUDIANTES".
+           DISPLAY "  [2] CORREGIR ESTUDIANTE EXISTENTE".
+           DISPLAY "  [3] CARGA POR LOTE (ARCHIVO)".
+           DISPLAY "--------------------------------------".
+           DISPLAY "OPCION: " WITH NO ADVANCING.
+           ACCEPT WS-MODO.
+           EXIT.
+
+       100050-PRELOAD-CLAVES.
+      *    LEE LAS CLAVES YA EXISTENTES ANTES DE ABRIR EL ARCHIVO
+      *    DE SALIDA, PARA PODER RECHAZAR DUPLICADOS EN ESTA SESION.
+           OPEN INPUT DOC-EST.
+           IF WS-STATUS-PRE = "00"
+               PERFORM UNTIL WS-STATUS-PRE = "10"
+                   READ DOC-EST
+                       AT END
+                           MOVE "10" TO WS-STATUS-PRE
+                       NOT AT END
+                           MOVE EST-REG-CLAVE TO WS-CLAVE
+                           PERFORM 100056-REGISTRA-CLAVE
+                           PERFORM 100055-CUENTA-INSCRITO
+                               VARYING WS-SUB-CUPO FROM 1 BY 1
+                               UNTIL WS-SUB-CUPO > 20
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE DOC-EST.
+           EXIT.
+
+       100055-CUENTA-INSCRITO.
+      *    ACUMULA, POR CLAVE DE MATERIA, CUANTOS ESTUDIANTES YA
+      *    INSCRITOS EXISTEN, PARA PODER APLICAR EL CUPO EN
+      *    100220-BUSCA-MATERIA SIN VOLVER A LEER ESTUDIANTES.TXT.
+           MOVE EST-REG-MATERIA-TABLA(WS-SUB-CUPO) TO WS-MAT-IDX.
+           IF WS-MAT-IDX > ZEROS
+               ADD 1 TO WS-INSCRITOS-TABLA(WS-MAT-IDX)
+           END-IF.
+           EXIT.
+
+       100060-OPEN-EST-EXTEND.
+      *    ABRE EN MODO EXTEND PARA CONSERVAR LO YA CAPTURADO EN
+      *    SESIONES ANTERIORES; SI EL ARCHIVO AUN NO EXISTE, LO CREA.
+           OPEN EXTEND DOC-EST.
+           IF WS-STATUS-PRE = "35"
+               OPEN OUTPUT DOC-EST
+           END-IF.
+           IF WS-STATUS-PRE NOT = "00"
+               DISPLAY "**** ERROR AL ABRIR ESTUDIANTES.TXT, STATUS: "
+                       WS-STATUS-PRE
+               GOBACK
+           END-IF.
+           EXIT.
 
        100-INICIO.
            PERFORM 100000-DATA-LOG UNTIL SW-DETENER.
@@ -77,7 +275,11 @@
 
        100000-DATA-LOG.
            PERFORM 100100-GENERAL-DATA.
-           PERFORM 100200-SUBJECTS-DATA.
+           MOVE "N" TO WS-CONFIRMA.
+           PERFORM UNTIL WS-CONFIRMA = "S"
+               PERFORM 100200-SUBJECTS-DATA
+               PERFORM 100250-CONFIRMA-CAPTURA
+           END-PERFORM.
            PERFORM 100300-MOVE-DATA.
            PERFORM 100400-NEW-DATA.
            EXIT.
@@ -86,60 +288,384 @@
            DISPLAY "--------------------------".
            DISPLAY "---- NUEVO ESTUDIANTE ----".
            DISPLAY "--------------------------".
-           DISPLAY "LOG -- CLAVE estudiante: ".
-           ACCEPT WS-CLAVE.
+           MOVE "N" TO WS-CLAVE-VALIDA.
+           PERFORM 100110-CLAVE-DATA UNTIL CLAVE-OK.
+           PERFORM 100120-CAPTURA-DATOS-GENERALES.
+           EXIT.
+
+       100120-CAPTURA-DATOS-GENERALES.
            DISPLAY "LOG -- NOMBRE estudiante: ".
            ACCEPT WS-NOMBRE.
            MOVE FUNCTION UPPER-CASE(WS-NOMBRE) TO WS-NOMBRE.
-           DISPLAY "LOG -- GRADO estudiante: ".
-           ACCEPT WS-GRADO.
-           DISPLAY "LOG -- CARRERA estudiante: ".
-           ACCEPT WS-CARRERA.
+           PERFORM 100130-CAPTURA-GRADO.
+           PERFORM 100135-CAPTURA-CARRERA.
+           DISPLAY "LOG -- TELEFONO estudiante: ".
+           ACCEPT WS-TELEFONO.
+           DISPLAY "LOG -- EMAIL estudiante: ".
+           ACCEPT WS-EMAIL.
+           EXIT.
+
+       100130-CAPTURA-GRADO.
+           MOVE "N" TO WS-GRADO-VALIDA.
+           PERFORM UNTIL WS-GRADO-VALIDA = "S"
+               DISPLAY "LOG -- GRADO estudiante (01-06): "
+               ACCEPT WS-GRADO
+               MOVE "N" TO WS-GRADO-VALIDA
+               PERFORM VARYING WS-SUB-GRADO FROM 1 BY 1
+                       UNTIL WS-SUB-GRADO > 6
+                   IF WS-GRADO-VALIDO-TABLA(WS-SUB-GRADO) = WS-GRADO
+                       MOVE "S" TO WS-GRADO-VALIDA
+                   END-IF
+               END-PERFORM
+               IF WS-GRADO-VALIDA NOT = "S"
+                   DISPLAY "**** GRADO INVALIDO, USE 01-06 ***"
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+       100135-CAPTURA-CARRERA.
+      *    VALIDA LA CARRERA CONTRA CARRERAS.TXT LLAMANDO A
+      *    CARRERA-SEARCH, IGUAL QUE 100220-BUSCA-MATERIA VALIDA LAS
+      *    CLAVES DE MATERIA CONTRA MATERIAS.TXT.
+           MOVE "N" TO WS-CARRERA-VALIDA.
+           PERFORM UNTIL CARRERA-VALIDA-OK
+               DISPLAY "LOG -- CARRERA estudiante: "
+               ACCEPT WS-CARRERA
+               MOVE SPACES TO WS-CARRERA-NOMBRE-LK
+               MOVE SPACES TO WS-CARRERA-DESC-LK
+               MOVE "N" TO WS-CARRERA-VALIDA
+               CALL "CARRERA-SEARCH" USING
+                   WS-CARRERA WS-CARRERA-NOMBRE-LK WS-CARRERA-DESC-LK
+                   WS-CARRERA-VALIDA
+               IF NOT CARRERA-VALIDA-OK
+                   DISPLAY "**** CARRERA NO EXISTE EN CARRERAS.TXT ***"
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+       100110-CLAVE-DATA.
+           DISPLAY "LOG -- CLAVE estudiante: ".
+           ACCEPT WS-CLAVE.
+           MOVE "S" TO WS-CLAVE-VALIDA.
+           PERFORM VARYING WS-SUB-CLAVE FROM 1 BY 1
+                   UNTIL WS-SUB-CLAVE > WS-TOTAL-CLAVES
+               IF WS-TABLA-CLAVES(WS-SUB-CLAVE) = WS-CLAVE
+                   DISPLAY "**** CLAVE YA EXISTE EN ESTUDIANTES.TXT ***"
+                   DISPLAY "**** CAPTURE UNA CLAVE DIFERENTE       ***"
+                   MOVE "N" TO WS-CLAVE-VALIDA
+                   MOVE WS-TOTAL-CLAVES TO WS-SUB-CLAVE
+               END-IF
+           END-PERFORM.
+           IF CLAVE-OK
+               PERFORM 100056-REGISTRA-CLAVE
+           END-IF.
+           EXIT.
+
+       100056-REGISTRA-CLAVE.
+      *    WS-TABLA-CLAVES SOLO TIENE 500 CASILLAS; UN PLANTEL MAS
+      *    GRANDE NO PUEDE SEGUIR DEDUPLICANDO EN MEMORIA, PERO NO
+      *    DEBE CORROMPER WORKING-STORAGE POR ESCRIBIR FUERA DE LA
+      *    TABLA. SE OMITE EL REGISTRO EN LA TABLA (SOLO AFECTA EL
+      *    CHEQUEO DE DUPLICADOS EN ESTA SESION) Y SE AVISA UNA VEZ.
+           IF WS-TOTAL-CLAVES < 500
+               ADD 1 TO WS-TOTAL-CLAVES
+               MOVE WS-CLAVE TO WS-TABLA-CLAVES(WS-TOTAL-CLAVES)
+           ELSE
+               DISPLAY "**** LIMITE DE 500 CLAVES EN MEMORIA "
+                       "ALCANZADO; NO SE PUEDEN DETECTAR MAS "
+                       "DUPLICADOS EN ESTA SESION ***"
+           END-IF.
            EXIT.
 
        100200-SUBJECTS-DATA.
-           DISPLAY "LOG -- MATERIA 1: ".
-           ACCEPT WS-MAT-1.
-           DISPLAY "LOG -- MATERIA 2: ".
-           ACCEPT WS-MAT-2.
-           DISPLAY "LOG -- MATERIA 3: ".
-           ACCEPT WS-MAT-3.
-           DISPLAY "LOG -- MATERIA 4: ".
-           ACCEPT WS-MAT-4.
-           DISPLAY "LOG -- MATERIA 5: ".
-           ACCEPT WS-MAT-5.
-           DISPLAY "LOG -- MATERIA 6: ".
-           ACCEPT WS-MAT-6.
-           DISPLAY "LOG -- MATERIA 7: ".
-           ACCEPT WS-MAT-7.
-           DISPLAY "LOG -- MATERIA 8: ".
-           ACCEPT WS-MAT-8.
-           DISPLAY "LOG -- MATERIA 9: ".
-           ACCEPT WS-MAT-9.
-           DISPLAY "LOG -- MATERIA 10: ".
-           ACCEPT WS-MAT-10.
+      *    HASTA 20 MATERIAS POR ESTUDIANTE; EL OPERADOR CAPTURA "00"
+      *    EN LUGAR DE UNA CLAVE PARA TERMINAR ANTES DE LLEGAR AL 20.
+      *    SI ESTA ES UNA RECAPTURA (req048), PRIMERO SE LIBERAN LOS
+      *    CUPOS DE LA CAPTURA ANTERIOR Y SE LIMPIAN LAS TABLAS PARA
+      *    QUE NO QUEDEN MATERIAS/CALIFICACIONES DE UN INTENTO
+      *    DESCARTADO O DE UN ESTUDIANTE PREVIO.
+           PERFORM 100205-LIBERA-CUPOS-PREVIOS.
+           INITIALIZE WS-MATERIAS-TABLA WS-CALIF-TABLA.
+           MOVE SPACES TO WS-MAT-TEMP.
+           PERFORM 100210-CAPTURA-MATERIA
+               VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > 20 OR WS-MAT-TEMP = "00".
+           EXIT.
+
+       100205-LIBERA-CUPOS-PREVIOS.
+      *    RESTA DEL CONTADOR DE CUPO EN MEMORIA (req037) CUALQUIER
+      *    MATERIA QUE HAYA QUEDADO CAPTURADA DE UNA LLAMADA ANTERIOR
+      *    A ESTE PARRAFO, PARA QUE UNA RECAPTURA (req048) NO DEJE EL
+      *    CUPO CONTADO DOS VECES.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 20
+               IF WS-MATERIAS-TABLA(WS-SUB) NOT = SPACES
+                   AND WS-MATERIAS-TABLA(WS-SUB) NOT = "00"
+                   MOVE WS-MATERIAS-TABLA(WS-SUB) TO WS-MAT-IDX
+                   IF WS-MAT-IDX > ZEROS
+                       AND WS-INSCRITOS-TABLA(WS-MAT-IDX) > ZEROS
+                       SUBTRACT 1 FROM WS-INSCRITOS-TABLA(WS-MAT-IDX)
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+       100210-CAPTURA-MATERIA.
+           STRING "MATERIA " DELIMITED BY SIZE
+                  WS-SUB DELIMITED BY SIZE
+               INTO WS-MAT-ETIQUETA.
+           MOVE "N" TO WS-MAT-VALIDA.
+           PERFORM UNTIL WS-MAT-VALIDA = "S"
+               DISPLAY "LOG -- " FUNCTION TRIM(WS-MAT-ETIQUETA)
+                       " (00 PARA TERMINAR): " WITH NO ADVANCING
+               ACCEPT WS-MAT-TEMP
+               IF WS-MAT-TEMP = "00"
+                   MOVE "S" TO WS-MAT-VALIDA
+               ELSE
+                   PERFORM 100220-BUSCA-MATERIA
+                   IF NOT MATERIA-ENCONTRADA
+                       DISPLAY
+                           "**** MATERIA NO EXISTE EN MATERIAS.TXT ***"
+                   ELSE
+                       IF MATERIA-LLENA
+                           DISPLAY "**** MATERIA SIN CUPO ***"
+                       ELSE
+                           MOVE "S" TO WS-MAT-VALIDA
+                           PERFORM 100240-VALIDA-CURRICULUM
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-MAT-TEMP NOT = "00"
+               MOVE WS-MAT-TEMP TO WS-MATERIAS-TABLA(WS-SUB)
+               PERFORM 100230-CAPTURA-CALIF
+               MOVE WS-CALIF-TEMP TO WS-CALIF-TABLA(WS-SUB)
+               MOVE WS-MAT-TEMP TO WS-MAT-IDX
+               ADD 1 TO WS-INSCRITOS-TABLA(WS-MAT-IDX)
+           END-IF.
+           EXIT.
+
+       100230-CAPTURA-CALIF.
+      *    ESCALA 0-100 (CERO A CIEN AL 100%).
+           MOVE "N" TO WS-CALIF-VALIDA.
+           PERFORM UNTIL WS-CALIF-VALIDA = "S"
+               DISPLAY "LOG -- CALIFICACION (000-100): "
+                       WITH NO ADVANCING
+               ACCEPT WS-CALIF-TEMP
+               IF WS-CALIF-TEMP > 100
+                   DISPLAY "**** CALIFICACION FUERA DE RANGO 0-100 ***"
+               ELSE
+                   MOVE "S" TO WS-CALIF-VALIDA
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+       100240-VALIDA-CURRICULUM.
+      *    ADVIERTE (SIN RECHAZAR) SI LA MATERIA NO PERTENECE AL
+      *    PROGRAMA DE ESTUDIOS DE LA CARRERA DECLARADA. CARRERAS SIN
+      *    ENTRADAS EN WS-CURRICULUM SE CONSIDERAN AUN NO CAPTURADAS
+      *    Y NO GENERAN ADVERTENCIA.
+           MOVE "N" TO WS-CURR-CARRERA-DEF.
+           MOVE "N" TO WS-CURR-MATERIA-OK.
+           STRING WS-CARRERA DELIMITED BY SIZE
+                  WS-MAT-TEMP DELIMITED BY SIZE
+               INTO WS-CURR-BUSCADO.
+           PERFORM VARYING WS-SUB-CURR FROM 1 BY 1
+                   UNTIL WS-SUB-CURR > 12
+               IF WS-CURR-PAR(WS-SUB-CURR)(1:2) = WS-CARRERA
+                   SET CURRICULUM-DEFINIDO TO TRUE
+                   IF WS-CURR-PAR(WS-SUB-CURR) = WS-CURR-BUSCADO
+                       SET CURRICULUM-OK TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF CURRICULUM-DEFINIDO AND NOT CURRICULUM-OK
+               DISPLAY "**** AVISO: MATERIA " WS-MAT-TEMP
+                       " NO PERTENECE AL PLAN DE LA CARRERA "
+                       WS-CARRERA " ***"
+           END-IF.
+           EXIT.
+
+       100250-CONFIRMA-CAPTURA.
+      *    RECAPITULA LO CAPTURADO Y PIDE CONFIRMACION ANTES DE
+      *    ESCRIBIR (O REESCRIBIR) EL REGISTRO. SI EL OPERADOR
+      *    RESPONDE "N", 100200-SUBJECTS-DATA SE VUELVE A PEDIR.
+           DISPLAY "------------------------------------------".
+           DISPLAY "---- CONFIRME LA CAPTURA ----".
+           DISPLAY "------------------------------------------".
+           DISPLAY "CLAVE:   " WS-CLAVE.
+           DISPLAY "NOMBRE:  " WS-NOMBRE.
+           DISPLAY "GRADO:   " WS-GRADO.
+           DISPLAY "CARRERA: " WS-CARRERA.
+           DISPLAY "MATERIAS:".
+           PERFORM 100251-MUESTRA-MATERIA
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 20.
+           DISPLAY "------------------------------------------".
+           DISPLAY "CONFIRMA CAPTURA? (S/N): " WITH NO ADVANCING.
+           ACCEPT WS-CONFIRMA.
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRMA) TO WS-CONFIRMA.
+           IF WS-CONFIRMA NOT = "S"
+               MOVE "N" TO WS-CONFIRMA
+               DISPLAY "**** RECAPTURANDO MATERIAS ***"
+           END-IF.
+           EXIT.
+
+       100251-MUESTRA-MATERIA.
+           IF WS-MATERIAS-TABLA(WS-SUB) NOT = "00"
+               AND WS-MATERIAS-TABLA(WS-SUB) NOT = SPACES
+               MOVE WS-MATERIAS-TABLA(WS-SUB) TO WS-MAT-TEMP
+               PERFORM 100220-BUSCA-MATERIA
+               IF MATERIA-ENCONTRADA
+                   DISPLAY "   " WS-MATERIAS-TABLA(WS-SUB) " - "
+                           MAT-REG-NOMBRE-V " (CALIF "
+                           WS-CALIF-TABLA(WS-SUB) ")"
+               ELSE
+                   DISPLAY "   " WS-MATERIAS-TABLA(WS-SUB)
+                           " - MATERIA NO ENCONTRADA"
+               END-IF
+           END-IF.
+           EXIT.
+
+       100220-BUSCA-MATERIA.
+      *    BUSQUEDA POR CLAVE DIRECTA EN materias.txt (INDEXED).
+           MOVE "N" TO WS-MAT-ENCONTRADA.
+           MOVE "N" TO WS-MAT-LLENA.
+           OPEN INPUT MAT-DOC.
+           IF WS-STATUS-MAT NOT = "00"
+               DISPLAY "**** ERROR AL ABRIR MATERIAS.TXT, STATUS: "
+                       WS-STATUS-MAT
+               GOBACK
+           END-IF.
+           MOVE WS-MAT-TEMP TO MAT-REG-CLAVE-V.
+           READ MAT-DOC
+               INVALID KEY
+                   MOVE "N" TO WS-MAT-ENCONTRADA
+               NOT INVALID KEY
+                   SET MATERIA-ENCONTRADA TO TRUE
+           END-READ.
+           CLOSE MAT-DOC.
+           IF MATERIA-ENCONTRADA
+               MOVE WS-MAT-TEMP TO WS-MAT-IDX
+      *        CUPO EN CERO SIGNIFICA "SIN LIMITE CAPTURADO TODAVIA".
+               IF MAT-REG-CUPO-V > ZEROS
+                   AND WS-INSCRITOS-TABLA(WS-MAT-IDX) >= MAT-REG-CUPO-V
+                   SET MATERIA-LLENA TO TRUE
+               END-IF
+           END-IF.
            EXIT.
 
        100300-MOVE-DATA.
-           INITIALISE EST-REG-DOC.
+           INITIALIZE EST-REG-DOC.
       *    GENERAL-DATA
            MOVE WS-CLAVE TO EST-REG-CLAVE.
            MOVE WS-NOMBRE  TO EST-REG-NOMBRE .
            MOVE WS-GRADO TO EST-REG-GRADO.
            MOVE WS-CARRERA TO EST-REG-CARRERA.
       *    SUBJECTS-DATA
-           MOVE WS-MAT-1 TO EST-REG-MATERIA-1.
-           MOVE WS-MAT-2 TO EST-REG-MATERIA-2.
-           MOVE WS-MAT-3 TO EST-REG-MATERIA-3.
-           MOVE WS-MAT-4 TO EST-REG-MATERIA-4.
-           MOVE WS-MAT-5 TO EST-REG-MATERIA-5.
-           MOVE WS-MAT-6 TO EST-REG-MATERIA-6.
-           MOVE WS-MAT-7 TO EST-REG-MATERIA-7.
-           MOVE WS-MAT-8 TO EST-REG-MATERIA-8.
-           MOVE WS-MAT-9 TO EST-REG-MATERIA-9.
-           MOVE WS-MAT-10 TO EST-REG-MATERIA-10.
+           PERFORM 100310-MOVE-MATERIAS
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 20.
+           MOVE WS-TELEFONO TO EST-REG-TELEFONO.
+           MOVE WS-EMAIL TO EST-REG-EMAIL.
       *    WRITE-DATA
            WRITE EST-REG-DOC.
+           IF WS-STATUS-PRE NOT = "00"
+               DISPLAY "**** ERROR AL ESCRIBIR, STATUS: " WS-STATUS-PRE
+           ELSE
+               PERFORM 100320-AUDITORIA-LOG
+           END-IF.
+           EXIT.
+
+       100320-AUDITORIA-LOG.
+      *    REGISTRA OPERADOR, FECHA/HORA Y CLAVE ESCRITA EN LA
+      *    BITACORA COMPARTIDA "auditoria.txt".
+           ACCEPT WS-AUD-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-HORA FROM TIME.
+           OPEN EXTEND AUDITORIA.
+           IF WS-STATUS-AUD = "35"
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+           INITIALIZE LINEA-AUDITORIA.
+           STRING
+               "DOC-EST-MAKER" DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-OPERADOR DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-AUD-FECHA DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-AUD-HORA(1:6) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               EST-REG-CLAVE DELIMITED BY SIZE
+           INTO LINEA-AUDITORIA.
+           WRITE LINEA-AUDITORIA.
+           CLOSE AUDITORIA.
+           PERFORM 100325-DIARIO-LOG.
+           EXIT.
+
+       100325-DIARIO-LOG.
+      *    AGREGA UN REGISTRO A "DIARY-FILE.txt" CON EL MISMO FORMATO
+      *    QUE ESCRIBE DIARIO-MAKER.CBL, PARA QUE LA ALTA DEL
+      *    ESTUDIANTE QUEDE EN LA BITACORA DEL DIA.
+           PERFORM 100326-SIGUIENTE-ID-DIARIO.
+           ADD 1 TO WS-DIA-ID-MAX.
+           MOVE WS-DIA-ID-MAX TO WS-DIA-ID.
+           STRING
+               WS-AUD-FECHA(7:2) DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-AUD-FECHA(5:2) DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-AUD-FECHA(1:4) DELIMITED BY SIZE
+           INTO WS-DIA-FECHA.
+           STRING
+               WS-AUD-HORA(1:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-AUD-HORA(3:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-AUD-HORA(5:2) DELIMITED BY SIZE
+           INTO WS-DIA-HORA.
+           MOVE "REG:" TO WS-DIA-MARCA.
+           MOVE WS-OPERADOR(1:10) TO WS-DIA-OPERADOR.
+           STRING
+               "ALTA ESTUDIANTE " DELIMITED BY SIZE
+               EST-REG-CLAVE DELIMITED BY SIZE
+           INTO WS-DIA-TEXTO.
+           OPEN EXTEND DIARIO-EST.
+           IF WS-STATUS-DIARIO = "35"
+               OPEN OUTPUT DIARIO-EST
+           END-IF.
+           MOVE WS-REGISTRO-DIARIO TO LINEA-DIARIO-EST.
+           WRITE LINEA-DIARIO-EST.
+           CLOSE DIARIO-EST.
+           EXIT.
+
+       100326-SIGUIENTE-ID-DIARIO.
+      *    RECORRE "DIARY-FILE.txt" PARA OBTENER EL ID MAS ALTO YA
+      *    USADO, IGUAL QUE 100321-SIGUIENTE-ID DE DIARIO-MAKER.CBL.
+           MOVE ZEROS TO WS-DIA-ID-MAX.
+           OPEN INPUT DIARIO-EST.
+           IF WS-STATUS-DIARIO = "00"
+               MOVE "N" TO WS-FIN-DIARIO
+               PERFORM UNTIL FIN-DIARIO
+                   READ DIARIO-EST
+                       AT END
+                           SET FIN-DIARIO TO TRUE
+                       NOT AT END
+                           IF LINEA-DIARIO-EST(1:4) = "REG:"
+                               MOVE LINEA-DIARIO-EST
+                                   TO WS-REGISTRO-DIARIO
+                               IF WS-DIA-ID > WS-DIA-ID-MAX
+                                   MOVE WS-DIA-ID TO WS-DIA-ID-MAX
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE DIARIO-EST.
+           EXIT.
+
+       100310-MOVE-MATERIAS.
+           MOVE WS-MATERIAS-TABLA(WS-SUB)
+               TO EST-REG-MATERIA-TABLA(WS-SUB).
+           MOVE WS-CALIF-TABLA(WS-SUB)
+               TO EST-REG-CALIF-TABLA(WS-SUB).
            EXIT.
 
        100400-NEW-DATA.
@@ -151,4 +677,134 @@
            MOVE FUNCTION UPPER-CASE(SWITCHES) TO SWITCHES.
            EXIT.
 
+       100700-CORRECCION-ESTUDIANTE.
+           DISPLAY "----------------------------------".
+           DISPLAY "---- CORRECCION DE ESTUDIANTE ----".
+           DISPLAY "----------------------------------".
+           DISPLAY "LOG -- CLAVE a corregir: " WITH NO ADVANCING.
+           ACCEPT WS-CLAVE.
+           MOVE "N" TO WS-REG-ENCONTRADO.
+           OPEN I-O DOC-EST.
+           IF WS-STATUS-PRE NOT = "00"
+               DISPLAY "**** ESTUDIANTES.TXT NO EXISTE TODAVIA ***"
+           ELSE
+               PERFORM UNTIL REG-ENCONTRADO OR WS-STATUS-PRE = "10"
+                   READ DOC-EST
+                       AT END
+                           MOVE "10" TO WS-STATUS-PRE
+                       NOT AT END
+                           IF EST-REG-CLAVE = WS-CLAVE
+                               SET REG-ENCONTRADO TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF REG-ENCONTRADO
+      *            CARGA LO YA INSCRITO EN EL REGISTRO EN DISCO ANTES
+      *            DE RECAPTURAR, PARA QUE 100205-LIBERA-CUPOS-PREVIOS
+      *            LIBERE EL CUPO REALMENTE CONSUMIDO POR ESTE
+      *            ESTUDIANTE EN LUGAR DE DEJARLO CONTADO DOS VECES.
+                   PERFORM 100705-CARGA-MATERIAS-EXISTENTES
+                       VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 20
+                   PERFORM 100120-CAPTURA-DATOS-GENERALES
+                   MOVE "N" TO WS-CONFIRMA
+                   PERFORM UNTIL WS-CONFIRMA = "S"
+                       PERFORM 100200-SUBJECTS-DATA
+                       PERFORM 100250-CONFIRMA-CAPTURA
+                   END-PERFORM
+                   PERFORM 100710-REWRITE-REGISTRO
+               ELSE
+                   DISPLAY "**** CLAVE NO ENCONTRADA EN ESTUDIANTES.TXT"
+               END-IF
+               CLOSE DOC-EST
+           END-IF.
+           EXIT.
+
+       100705-CARGA-MATERIAS-EXISTENTES.
+           MOVE EST-REG-MATERIA-TABLA(WS-SUB)
+               TO WS-MATERIAS-TABLA(WS-SUB).
+           MOVE EST-REG-CALIF-TABLA(WS-SUB)
+               TO WS-CALIF-TABLA(WS-SUB).
+           EXIT.
+
+       100710-REWRITE-REGISTRO.
+           MOVE EST-REG-CLAVE TO WS-CLAVE.
+           INITIALIZE EST-REG-DOC.
+           MOVE WS-CLAVE TO EST-REG-CLAVE.
+           MOVE WS-NOMBRE TO EST-REG-NOMBRE.
+           MOVE WS-GRADO TO EST-REG-GRADO.
+           MOVE WS-CARRERA TO EST-REG-CARRERA.
+           PERFORM 100310-MOVE-MATERIAS
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 20.
+           MOVE WS-TELEFONO TO EST-REG-TELEFONO.
+           MOVE WS-EMAIL TO EST-REG-EMAIL.
+           REWRITE EST-REG-DOC.
+           IF WS-STATUS-PRE = "00"
+               DISPLAY "**** REGISTRO ACTUALIZADO ***"
+               PERFORM 100320-AUDITORIA-LOG
+           ELSE
+               DISPLAY "**** ERROR AL ACTUALIZAR, STATUS: "
+                       WS-STATUS-PRE
+           END-IF.
+           EXIT.
+
+       100900-CARGA-LOTE-ESTUDIANTES.
+      *    LEE UN ARCHIVO PRE-CONSTRUIDO CON UN REGISTRO POR ESTUDIANTE
+      *    (MISMO FORMATO QUE EST-REG-DOC) Y LO VUELCA A ESTUDIANTES.TXT
+      *    SIN PEDIR ACCEPT POR CADA CAMPO; SOLO SE VALIDA QUE LA CLAVE
+      *    NO ESTE YA EN USO.
+           MOVE ZEROS TO WS-TOTAL-CARGADOS.
+           MOVE ZEROS TO WS-TOTAL-RECHAZADOS.
+           OPEN INPUT DOC-CARGA.
+           IF WS-STATUS-CARGA NOT = "00"
+               DISPLAY
+                   "**** NO SE ENCONTRO CARGA-ESTUDIANTES.TXT ***"
+           ELSE
+               MOVE "N" TO WS-FIN-CARGA
+               PERFORM 100910-PROCESA-LINEA-CARGA
+                   UNTIL FIN-CARGA-EST
+               CLOSE DOC-CARGA
+               DISPLAY "**** ESTUDIANTES CARGADOS: "
+                       WS-TOTAL-CARGADOS " ***"
+               DISPLAY "**** RECHAZADOS (CLAVE DUPLICADA): "
+                       WS-TOTAL-RECHAZADOS " ***"
+           END-IF.
+           EXIT.
+
+       100910-PROCESA-LINEA-CARGA.
+           READ DOC-CARGA
+               AT END
+                   SET FIN-CARGA-EST TO TRUE
+               NOT AT END
+                   PERFORM 100920-VALIDA-Y-ESCRIBE-CARGA
+           END-READ.
+           EXIT.
+
+       100920-VALIDA-Y-ESCRIBE-CARGA.
+           MOVE CARGA-REG-EST TO EST-REG-DOC.
+           MOVE EST-REG-CLAVE TO WS-CLAVE.
+           MOVE "S" TO WS-CLAVE-VALIDA.
+           PERFORM VARYING WS-SUB-CLAVE FROM 1 BY 1
+                   UNTIL WS-SUB-CLAVE > WS-TOTAL-CLAVES
+               IF WS-TABLA-CLAVES(WS-SUB-CLAVE) = WS-CLAVE
+                   MOVE "N" TO WS-CLAVE-VALIDA
+               END-IF
+           END-PERFORM.
+           IF NOT CLAVE-OK
+               ADD 1 TO WS-TOTAL-RECHAZADOS
+               DISPLAY "**** CLAVE " WS-CLAVE
+                       " YA EXISTE, LINEA OMITIDA ***"
+           ELSE
+               WRITE EST-REG-DOC
+               IF WS-STATUS-PRE NOT = "00"
+                   DISPLAY "**** ERROR AL ESCRIBIR, STATUS: "
+                           WS-STATUS-PRE
+                   ADD 1 TO WS-TOTAL-RECHAZADOS
+               ELSE
+                   PERFORM 100056-REGISTRA-CLAVE
+                   ADD 1 TO WS-TOTAL-CARGADOS
+                   PERFORM 100320-AUDITORIA-LOG
+               END-IF
+           END-IF.
+           EXIT.
+
        END PROGRAM DOC-EST-MAKER.
