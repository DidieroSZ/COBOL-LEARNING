@@ -0,0 +1,131 @@
+      ******************************************************************
+      * Author: DIDIER.
+      * Date: 08/08/2026.
+      * Purpose: MAKE A DOCUMENT WITH THE CATALOG OF CAREERS NAMED
+      *          "carreras.txt".
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARRERA-MAKER-DOC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT DOC-CARRERAS ASSIGN TO "carreras.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS CAR-REG-CLAVE
+           FILE STATUS IS WS-STATUS-CAR.
+       SELECT DOC-CARRERAS-BAK ASSIGN TO "carreras.bak"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-BAK.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD DOC-CARRERAS.
+           01 CAR-REG-DOC.
+               05 CAR-REG-CLAVE PIC 9(02).
+               05 CAR-REG-NOMBRE PIC A(30).
+               05 CAR-REG-DESCRIPCION PIC A(40).
+
+           FD DOC-CARRERAS-BAK.
+           01 CAR-REG-BAK.
+               05 CAR-BAK-CLAVE PIC 9(02).
+               05 CAR-BAK-NOMBRE PIC A(30).
+               05 CAR-BAK-DESCRIPCION PIC A(40).
+
+       WORKING-STORAGE SECTION.
+           01 IN-DATA.
+               05 WS-CLAVE PIC 9(02) VALUE ZEROS.
+               05 WS-NOMBRE PIC A(30).
+               05 WS-DESCRIPCION PIC A(40).
+
+           01 WS-VARIABLES.
+               05 WS-STATUS-CAR PIC XX.
+               05 WS-STATUS-BAK PIC XX.
+
+           01 SWITCHES.
+               05 LOG-DATA-B PIC XX VALUE "SI".
+                   88 SW-CONTINUAR VALUE "SI".
+                   88 SW-DETENER VALUE "NO".
+               05 WS-FIN-BAK PIC X VALUE "N".
+                   88 FIN-CARRERAS-PREVIAS VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PERFORM 100010-ARCHIVA-ANTERIOR.
+       OPEN OUTPUT DOC-CARRERAS.
+       PERFORM 100-INICIO.
+       PERFORM 200-FIN.
+       CLOSE DOC-CARRERAS.
+       STOP RUN.
+
+       100010-ARCHIVA-ANTERIOR.
+      *    RESPALDA EL CATALOGO ANTERIOR ANTES DE QUE OPEN OUTPUT LO
+      *    TRUNQUE; SI AUN NO EXISTE carreras.txt NO HAY NADA QUE HACER.
+           OPEN INPUT DOC-CARRERAS.
+           IF WS-STATUS-CAR = "00"
+               OPEN OUTPUT DOC-CARRERAS-BAK
+               PERFORM UNTIL FIN-CARRERAS-PREVIAS
+                   READ DOC-CARRERAS NEXT RECORD
+                       AT END
+                           SET FIN-CARRERAS-PREVIAS TO TRUE
+                       NOT AT END
+                           MOVE CAR-REG-DOC TO CAR-REG-BAK
+                           WRITE CAR-REG-BAK
+                   END-READ
+               END-PERFORM
+               CLOSE DOC-CARRERAS-BAK
+           END-IF.
+           CLOSE DOC-CARRERAS.
+           EXIT.
+
+       100-INICIO.
+           PERFORM 100000-DATA-LOG UNTIL SW-DETENER.
+           EXIT.
+
+       200-FIN.
+           DISPLAY "*************************".
+           DISPLAY "**** FIN DE PROGRAMA ****".
+           DISPLAY "*************************".
+           EXIT.
+
+       100000-DATA-LOG.
+           PERFORM 100100-GENERAL-DATA.
+           PERFORM 100300-MOVE-DATA.
+           PERFORM 100400-NEW-DATA.
+           EXIT.
+
+       100100-GENERAL-DATA.
+           DISPLAY "--------------------------".
+           DISPLAY "---- NUEVA CARRERA ----".
+           DISPLAY "--------------------------".
+           ADD 1 TO WS-CLAVE.
+           DISPLAY "LOG -- NOMBRE Carrera: ".
+           ACCEPT WS-NOMBRE.
+           MOVE FUNCTION UPPER-CASE(WS-NOMBRE) TO WS-NOMBRE.
+           DISPLAY "LOG -- DESCRIPCION Carrera: ".
+           ACCEPT WS-DESCRIPCION.
+           MOVE FUNCTION UPPER-CASE(WS-DESCRIPCION) TO WS-DESCRIPCION.
+           EXIT.
+
+       100300-MOVE-DATA.
+           INITIALIZE CAR-REG-DOC.
+           MOVE WS-CLAVE TO CAR-REG-CLAVE.
+           MOVE WS-NOMBRE TO CAR-REG-NOMBRE.
+           MOVE WS-DESCRIPCION TO CAR-REG-DESCRIPCION.
+           WRITE CAR-REG-DOC
+               INVALID KEY
+                   DISPLAY "**** CLAVE DE CARRERA DUPLICADA ***"
+           END-WRITE.
+           EXIT.
+
+       100400-NEW-DATA.
+           DISPLAY "__________________________".
+           DISPLAY "¿Ingresar nueva CARRERA?".
+           DISPLAY "CONTINUAR ---- SI".
+           DISPLAY "DETENER ---- NO".
+           ACCEPT SWITCHES.
+           MOVE FUNCTION UPPER-CASE(SWITCHES) TO SWITCHES.
+           EXIT.
+
+       END PROGRAM CARRERA-MAKER-DOC.
