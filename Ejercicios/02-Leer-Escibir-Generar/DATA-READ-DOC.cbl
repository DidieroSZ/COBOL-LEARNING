@@ -3,7 +3,7 @@
       * Purpose: MAKE A REPORT FILE NAMED "repote-est.txt".
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. EJERCICIO-FILE-OPEN.
+       PROGRAM-ID. DATA-READ-DOC.
 
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
@@ -19,21 +19,7 @@
        DATA DIVISION.
            FILE SECTION.
            FD DOC-EST.
-               01 EST-REG-DOC.
-                   05 EST-REG-CLAVE PIC 9(08).
-                   05 EST-REG-NOMBRE PIC X(40).
-                   05 EST-REG-GRADO PIC 9(02).
-                   05 EST-REG-CARRERA PIC 9(02).
-                   05 EST-REG-MATERIA-1 PIC 9(02).
-                   05 EST-REG-MATERIA-2 PIC 9(02).
-                   05 EST-REG-MATERIA-3 PIC 9(02).
-                   05 EST-REG-MATERIA-4 PIC 9(02).
-                   05 EST-REG-MATERIA-5 PIC 9(02).
-                   05 EST-REG-MATERIA-6 PIC 9(02).
-                   05 EST-REG-MATERIA-7 PIC 9(02).
-                   05 EST-REG-MATERIA-8 PIC 9(02).
-                   05 EST-REG-MATERIA-9 PIC 9(02).
-                   05 EST-REG-MATERIA-10 PIC 9(02).
+               COPY "EST-REG-DOC.cpy".
 
            FD REP-EST.
                01 LINEA-TEMP PIC X(132).
@@ -140,7 +126,7 @@
 
            PERFORM 100303-L-BLANCA-MAKER.
 
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE LINEA-FECHA TO LINEA-TEMP.
            WRITE LINEA-TEMP.
 
@@ -150,7 +136,7 @@
            COMPUTE LONG-WORD = FUNCTION LENGTH("NOMBRE ALUMNOS").
            COMPUTE POS = (40 / 2) - (LONG-WORD / 2).
            MOVE "NOMBRE ALUMNOS" TO PHRASE-NOMBRE(POS: LONG-WORD).
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
 
            STRING
                " CLAVE  " DELIMITED BY SIZE
@@ -187,17 +173,17 @@
            EXIT.
 
        100301-L-PUNTEADA-MAKER.
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE LINEA-PUNTEADA TO LINEA-TEMP.
            WRITE LINEA-TEMP.
            EXIT.
        100302-L-TABLA-MAKER.
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE LINEA-TABLA TO LINEA-TEMP.
            WRITE LINEA-TEMP.
            EXIT.
        100303-L-BLANCA-MAKER.
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE SPACES TO LINEA-TEMP.
            WRITE LINEA-TEMP.
            EXIT.
@@ -257,7 +243,7 @@
            INITIALIZE COL-MAT10.
            MOVE WS-MAT-10 TO COL-MAT10(2:2).
 
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            STRING
                WS-CLAVE DELIMITED BY SIZE
                "|"
@@ -302,4 +288,4 @@
            CLOSE REP-EST.
            EXIT.
 
-       END PROGRAM EJERCICIO-FILE-OPEN.
+       END PROGRAM DATA-READ-DOC.
