@@ -0,0 +1,130 @@
+      ******************************************************************
+      * Author: DIDIER.
+      * Date: 08/08/2026.
+      * Purpose: WITHDRAW (BAJA) A STUDENT FROM "estudiantes.txt" ONCE
+      *          THEY DROP OUT, SO REPORTS STOP LISTING THEM.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATA-EST-BAJA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT DOC-EST ASSIGN TO "estudiantes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-ORI.
+       SELECT DOC-TEMP ASSIGN TO "estudiantes.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-TMP.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD DOC-EST.
+           COPY "EST-REG-DOC.cpy".
+
+           FD DOC-TEMP.
+      *    MISMO ANCHO QUE EST-REG-DOC (192 BYTES) PARA QUE LA COPIA A
+      *    "estudiantes.tmp" NO TRUNQUE CALIF-GRUPO/TELEFONO/EMAIL NI
+      *    LA MITAD DE LA TABLA DE MATERIAS/CALIFICACIONES.
+           01 EST-REG-TEMP PIC X(192).
+
+       WORKING-STORAGE SECTION.
+           01 WS-VARIABLES.
+               05 WS-STATUS-ORI PIC XX.
+               05 WS-STATUS-TMP PIC XX.
+               05 WS-CLAVE-BAJA PIC 9(08).
+               05 WS-CONFIRMA PIC X(03).
+
+           01 SWITCHES.
+               05 WS-FIN PIC X VALUE "N".
+                   88 FIN-ARCHIVO VALUE "S".
+               05 WS-ENCONTRADO PIC X VALUE "N".
+                   88 EST-ENCONTRADO VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       PERFORM 100-INICIO.
+       STOP RUN.
+
+       100-INICIO.
+           DISPLAY "-----------------------------------".
+           DISPLAY "---- BAJA / RETIRO DE ESTUDIANTE ----".
+           DISPLAY "-----------------------------------".
+           DISPLAY "LOG -- CLAVE del estudiante a dar de baja: "
+                   WITH NO ADVANCING.
+           ACCEPT WS-CLAVE-BAJA.
+           PERFORM 100100-OPEN-FILES.
+           IF WS-STATUS-ORI NOT = "00"
+               DISPLAY "ERROR AL ABRIR ESTUDIANTES.TXT"
+           ELSE
+               PERFORM 100200-BUSCA-ESTUDIANTE
+               IF EST-ENCONTRADO
+                   PERFORM 100300-CONFIRMA-BAJA
+               ELSE
+                   DISPLAY "**** CLAVE NO ENCONTRADA ***"
+                   CLOSE DOC-EST
+                   CLOSE DOC-TEMP
+               END-IF
+           END-IF.
+           EXIT.
+
+       100100-OPEN-FILES.
+           OPEN INPUT DOC-EST.
+           OPEN OUTPUT DOC-TEMP.
+           EXIT.
+
+       100200-BUSCA-ESTUDIANTE.
+      *    COPIA TODOS LOS REGISTROS AL TEMPORAL, EXCEPTO EL QUE
+      *    COINCIDE CON LA CLAVE A DAR DE BAJA.
+           PERFORM UNTIL FIN-ARCHIVO
+               READ DOC-EST
+                   AT END
+                       SET FIN-ARCHIVO TO TRUE
+                   NOT AT END
+                       IF EST-REG-CLAVE = WS-CLAVE-BAJA
+                           SET EST-ENCONTRADO TO TRUE
+                           DISPLAY "ESTUDIANTE: "
+                                   FUNCTION TRIM(EST-REG-NOMBRE)
+                       ELSE
+                           MOVE EST-REG-DOC TO EST-REG-TEMP
+                           WRITE EST-REG-TEMP
+                       END-IF
+               END-READ
+           END-PERFORM.
+           EXIT.
+
+       100300-CONFIRMA-BAJA.
+           DISPLAY "¿CONFIRMA BAJA DE ESTE ESTUDIANTE? (SI/NO): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-CONFIRMA.
+           MOVE FUNCTION UPPER-CASE(WS-CONFIRMA) TO WS-CONFIRMA.
+           CLOSE DOC-EST.
+           CLOSE DOC-TEMP.
+           IF WS-CONFIRMA = "SI"
+               PERFORM 100400-REEMPLAZA-ARCHIVO
+               DISPLAY "**** ESTUDIANTE DADO DE BAJA ***"
+           ELSE
+               DISPLAY "**** BAJA CANCELADA, SIN CAMBIOS ***"
+           END-IF.
+           EXIT.
+
+       100400-REEMPLAZA-ARCHIVO.
+      *    ESTUDIANTES.TXT SE REESCRIBE CON EL CONTENIDO DEL
+      *    TEMPORAL (YA SIN EL REGISTRO DADO DE BAJA).
+           OPEN INPUT DOC-TEMP.
+           OPEN OUTPUT DOC-EST.
+           MOVE "N" TO WS-FIN.
+           PERFORM UNTIL FIN-ARCHIVO
+               READ DOC-TEMP
+                   AT END
+                       SET FIN-ARCHIVO TO TRUE
+                   NOT AT END
+                       MOVE EST-REG-TEMP TO EST-REG-DOC
+                       WRITE EST-REG-DOC
+               END-READ
+           END-PERFORM.
+           CLOSE DOC-TEMP.
+           CLOSE DOC-EST.
+           EXIT.
+
+       END PROGRAM DATA-EST-BAJA.
