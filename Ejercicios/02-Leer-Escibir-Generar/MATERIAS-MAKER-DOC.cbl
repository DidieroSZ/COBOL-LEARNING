@@ -5,13 +5,28 @@
       *  NAMED "materias.txt".
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. DOC-EST-MAKER.
+       PROGRAM-ID. MATERIAS-MAKER-DOC.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT DOC-MATERIAS ASSIGN TO "materias.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MAT-REG-CLAVE
+           FILE STATUS IS WS-STATUS-MAT.
+       SELECT DOC-MATERIAS-BAK ASSIGN TO "materias.bak"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-BAK.
+       SELECT AUDITORIA ASSIGN TO "auditoria.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-AUD.
+       SELECT DOC-CARGA-MAT ASSIGN TO "carga-materias.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-CARGA.
+       SELECT DIARIO-MAT ASSIGN TO "DIARY-FILE.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-DIARIO.
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,25 +36,154 @@
                05 MAT-REG-CLAVE PIC 9(02).
                05 MAT-REG-NOMBRE PIC A(20).
                05 MAT-REG-PROFE PIC A(20).
+               05 MAT-REG-CUPO PIC 9(04).
+
+           FD DOC-MATERIAS-BAK.
+           01 MAT-REG-BAK.
+               05 MAT-BAK-CLAVE PIC 9(02).
+               05 MAT-BAK-NOMBRE PIC A(20).
+               05 MAT-BAK-PROFE PIC A(20).
+               05 MAT-BAK-CUPO PIC 9(04).
+
+           FD AUDITORIA.
+           01 LINEA-AUDITORIA PIC X(132).
+
+           FD DOC-CARGA-MAT.
+      *    ARCHIVO PRE-CONSTRUIDO CON UN REGISTRO POR MATERIA EN EL
+      *    MISMO FORMATO FIJO QUE MAT-REG-DOC (46 CARACTERES), PARA
+      *    CARGAR TODO EL CATALOGO DEL SEMESTRE EN UNA SOLA CORRIDA.
+           01 CARGA-REG-MAT PIC X(46).
+
+           FD DIARIO-MAT.
+           01 LINEA-DIARIO-MAT PIC X(132).
 
        WORKING-STORAGE SECTION.
            01 IN-DATA.
-               05 WS-CLAVE PIC 9(02).
+               05 WS-CLAVE PIC 9(02) VALUE ZEROS.
                05 WS-NOMBRE PIC A(20).
                05 WS-PROFE PIC A(20).
+               05 WS-CUPO PIC 9(04) VALUE ZEROS.
+
+           01 WS-VARIABLES.
+               05 WS-STATUS-MAT PIC XX.
+               05 WS-STATUS-BAK PIC XX.
+               05 WS-STATUS-AUD PIC XX.
+               05 WS-STATUS-CARGA PIC XX.
+               05 WS-STATUS-DIARIO PIC XX.
+               05 WS-OPERADOR PIC X(20) VALUE SPACES.
+               05 WS-AUD-FECHA PIC 9(08) VALUE ZEROS.
+               05 WS-AUD-HORA PIC 9(08) VALUE ZEROS.
+               05 WS-CLAVE-MAX PIC 9(02) VALUE ZEROS.
+               05 WS-TOTAL-CARGADOS PIC 9(04) VALUE ZEROS.
+               05 WS-TOTAL-RECHAZADOS PIC 9(04) VALUE ZEROS.
+
+           01 WS-MATERIAS-EXISTENTES.
+               05 WS-TOTAL-NOMBRES PIC 9(02) VALUE ZEROS.
+               05 WS-TABLA-NOMBRES OCCURS 99 TIMES PIC A(20).
+               05 WS-TABLA-PROFES OCCURS 99 TIMES PIC A(20).
+               05 WS-SUB-NOMBRE PIC 99.
+
+      *    MISMO FORMATO DE REGISTRO QUE DIARIO-MAKER.CBL ESCRIBE EN
+      *    "DIARY-FILE.txt", PARA QUE LAS ALTAS DE MATERIA QUEDEN
+      *    EN LA MISMA BITACORA DE OPERACIONES.
+           01 WS-REGISTRO-DIARIO.
+               05 WS-DIA-MARCA PIC X(04) VALUE "REG:".
+               05 WS-DIA-ID PIC 9(05).
+               05 FILLER PIC X VALUE "|".
+               05 WS-DIA-FECHA PIC X(10).
+               05 FILLER PIC X VALUE "|".
+               05 WS-DIA-HORA PIC X(08).
+               05 FILLER PIC X VALUE "|".
+               05 WS-DIA-OPERADOR PIC X(10).
+               05 FILLER PIC X VALUE "|".
+               05 WS-DIA-TEXTO PIC X(91).
+
+           01 WS-DIA-ID-MAX PIC 9(05) VALUE ZEROS.
+
+           01 WS-FIN-DIARIO PIC X VALUE "N".
+               88 FIN-DIARIO VALUE "S".
+
+           01 WS-MODO PIC 9 VALUE 1.
+           01 WS-MODO-MANT PIC 9 VALUE 0.
 
            01 SWITCHES.
                05 LOG-DATA-B PIC XX VALUE "SI".
                    88 SW-CONTINUAR VALUE "SI".
                    88 SW-DETENER VALUE "NO".
+               05 WS-FIN-BAK PIC X VALUE "N".
+                   88 FIN-MATERIAS-PREVIAS VALUE "S".
+               05 WS-FIN-CARGA PIC X VALUE "N".
+                   88 FIN-CARGA-MAT VALUE "S".
 
        PROCEDURE DIVISION.
 
-       OPEN OUTPUT DOC-MATERIAS.
-       PERFORM 100-INICIO.
-       PERFORM 200-FIN.
-       CLOSE DOC-MATERIAS.
-       STOP RUN.
+       PERFORM 100001-CAPTURA-OPERADOR.
+       PERFORM 100002-MENU-PRINCIPAL.
+       EVALUATE WS-MODO
+           WHEN 2
+               PERFORM 100800-MANTENIMIENTO-CATALOGO
+           WHEN 3
+               PERFORM 100010-ARCHIVA-ANTERIOR
+               OPEN OUTPUT DOC-MATERIAS
+               PERFORM 100900-CARGA-LOTE-MATERIAS
+               CLOSE DOC-MATERIAS
+           WHEN OTHER
+               PERFORM 100010-ARCHIVA-ANTERIOR
+               OPEN OUTPUT DOC-MATERIAS
+               PERFORM 100-INICIO
+               PERFORM 200-FIN
+               CLOSE DOC-MATERIAS
+       END-EVALUATE.
+       GOBACK.
+
+       100001-CAPTURA-OPERADOR.
+      *    IDENTIFICA AL OPERADOR PARA PODER RASTREAR QUIEN CAPTURO
+      *    CADA MATERIA EN LA BITACORA DE AUDITORIA.
+           DISPLAY "LOG -- OPERADOR: " WITH NO ADVANCING.
+           ACCEPT WS-OPERADOR.
+           MOVE FUNCTION UPPER-CASE(WS-OPERADOR) TO WS-OPERADOR.
+           EXIT.
+
+       100002-MENU-PRINCIPAL.
+           DISPLAY "--------------------------------------".
+           DISPLAY "  [1] CAPTURAR NUEVAS MATERIAS".
+           DISPLAY "  [2] MANTENIMIENTO DE CATALOGO".
+           DISPLAY "  [3] CARGA POR LOTE (ARCHIVO)".
+           DISPLAY "--------------------------------------".
+           DISPLAY "OPCION: " WITH NO ADVANCING.
+           ACCEPT WS-MODO.
+           EXIT.
+
+       100010-ARCHIVA-ANTERIOR.
+      *    RESPALDA EL CATALOGO ANTERIOR ANTES DE QUE OPEN OUTPUT LO
+      *    TRUNQUE; SI AUN NO EXISTE materias.txt NO HAY NADA QUE HACER.
+      *    DE PASO, DETECTA LA CLAVE MAS ALTA YA USADA PARA QUE LA
+      *    NUMERACION DE LA SESION SIGA A PARTIR DE AHI.
+           OPEN INPUT DOC-MATERIAS.
+           IF WS-STATUS-MAT = "00"
+               OPEN OUTPUT DOC-MATERIAS-BAK
+               PERFORM UNTIL FIN-MATERIAS-PREVIAS
+                   READ DOC-MATERIAS NEXT RECORD
+                       AT END
+                           SET FIN-MATERIAS-PREVIAS TO TRUE
+                       NOT AT END
+                           MOVE MAT-REG-DOC TO MAT-REG-BAK
+                           WRITE MAT-REG-BAK
+                           IF MAT-REG-CLAVE > WS-CLAVE-MAX
+                               MOVE MAT-REG-CLAVE TO WS-CLAVE-MAX
+                           END-IF
+                           ADD 1 TO WS-TOTAL-NOMBRES
+                           MOVE MAT-REG-NOMBRE
+                               TO WS-TABLA-NOMBRES(WS-TOTAL-NOMBRES)
+                           MOVE MAT-REG-PROFE
+                               TO WS-TABLA-PROFES(WS-TOTAL-NOMBRES)
+                   END-READ
+               END-PERFORM
+               CLOSE DOC-MATERIAS-BAK
+           END-IF.
+           CLOSE DOC-MATERIAS.
+           MOVE WS-CLAVE-MAX TO WS-CLAVE.
+           EXIT.
 
        100-INICIO.
            PERFORM 100000-DATA-LOG UNTIL SW-DETENER.
@@ -68,18 +212,145 @@
            DISPLAY "LOG -- PROFESOR Materia: ".
            ACCEPT WS-PROFE.
            MOVE FUNCTION UPPER-CASE(WS-PROFE) TO WS-PROFE.
+           DISPLAY "LOG -- CUPO (0 = SIN LIMITE): " WITH NO ADVANCING.
+           ACCEPT WS-CUPO.
+           PERFORM 100105-VERIFICA-DUPLICADO
+               VARYING WS-SUB-NOMBRE FROM 1 BY 1
+               UNTIL WS-SUB-NOMBRE > WS-TOTAL-NOMBRES.
+           EXIT.
+
+       100105-VERIFICA-DUPLICADO.
+      *    AVISA (SIN BLOQUEAR) CUANDO LA MATERIA CAPTURADA COINCIDE
+      *    CON UNA YA EXISTENTE EN EL CATALOGO.
+           IF WS-TABLA-NOMBRES(WS-SUB-NOMBRE) = WS-NOMBRE
+               DISPLAY "**** AVISO: YA EXISTE UNA MATERIA LLAMADA '"
+                       FUNCTION TRIM(WS-NOMBRE) "' EN MATERIAS.TXT ***"
+               DISPLAY "**** PROFESOR REGISTRADO: "
+                       WS-TABLA-PROFES(WS-SUB-NOMBRE) " ***"
+           END-IF.
            EXIT.
 
 
        100300-MOVE-DATA.
-           INITIALISE MAT-REG-DOC.
+           INITIALIZE MAT-REG-DOC.
       *    GENERAL-DATA
            MOVE WS-CLAVE TO MAT-REG-CLAVE.
            MOVE WS-NOMBRE  TO MAT-REG-NOMBRE.
            MOVE WS-PROFE TO MAT-REG-PROFE.
+           MOVE WS-CUPO TO MAT-REG-CUPO.
 
       *    WRITE-DATA
-           WRITE MAT-REG-DOC.
+           WRITE MAT-REG-DOC
+               INVALID KEY
+                   DISPLAY "**** CLAVE DE MATERIA DUPLICADA ***"
+               NOT INVALID KEY
+                   PERFORM 100106-REGISTRA-NOMBRE
+                   PERFORM 100320-AUDITORIA-LOG
+           END-WRITE.
+           EXIT.
+
+       100106-REGISTRA-NOMBRE.
+      *    WS-TABLA-NOMBRES/WS-TABLA-PROFES SOLO TIENEN 99 CASILLAS,
+      *    IGUAL QUE MAT-REG-CLAVE (PIC 9(02)). SE MANTIENEN AL
+      *    CORRIENTE DESPUES DE CADA ALTA PARA QUE DOS MATERIAS CON EL
+      *    MISMO NOMBRE CAPTURADAS EN LA MISMA SESION SI SE DETECTEN
+      *    COMO DUPLICADAS, NO SOLO LAS YA EXISTENTES AL ARRANCAR.
+           IF WS-TOTAL-NOMBRES < 99
+               ADD 1 TO WS-TOTAL-NOMBRES
+               MOVE WS-NOMBRE TO WS-TABLA-NOMBRES(WS-TOTAL-NOMBRES)
+               MOVE WS-PROFE TO WS-TABLA-PROFES(WS-TOTAL-NOMBRES)
+           ELSE
+               DISPLAY "**** LIMITE DE 99 MATERIAS EN MEMORIA "
+                       "ALCANZADO; NO SE PUEDEN DETECTAR MAS "
+                       "DUPLICADOS EN ESTA SESION ***"
+           END-IF.
+           EXIT.
+
+       100320-AUDITORIA-LOG.
+      *    REGISTRA OPERADOR, FECHA/HORA Y CLAVE ESCRITA EN LA
+      *    BITACORA COMPARTIDA "auditoria.txt".
+           ACCEPT WS-AUD-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-HORA FROM TIME.
+           OPEN EXTEND AUDITORIA.
+           IF WS-STATUS-AUD = "35"
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+           INITIALIZE LINEA-AUDITORIA.
+           STRING
+               "MATERIAS-MAKER" DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-OPERADOR DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-AUD-FECHA DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-AUD-HORA(1:6) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               MAT-REG-CLAVE DELIMITED BY SIZE
+           INTO LINEA-AUDITORIA.
+           WRITE LINEA-AUDITORIA.
+           CLOSE AUDITORIA.
+           PERFORM 100325-DIARIO-LOG.
+           EXIT.
+
+       100325-DIARIO-LOG.
+      *    AGREGA UN REGISTRO A "DIARY-FILE.txt" CON EL MISMO FORMATO
+      *    QUE ESCRIBE DIARIO-MAKER.CBL, PARA QUE LA ALTA DE LA
+      *    MATERIA QUEDE EN LA BITACORA DEL DIA.
+           PERFORM 100326-SIGUIENTE-ID-DIARIO.
+           ADD 1 TO WS-DIA-ID-MAX.
+           MOVE WS-DIA-ID-MAX TO WS-DIA-ID.
+           STRING
+               WS-AUD-FECHA(7:2) DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-AUD-FECHA(5:2) DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               WS-AUD-FECHA(1:4) DELIMITED BY SIZE
+           INTO WS-DIA-FECHA.
+           STRING
+               WS-AUD-HORA(1:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-AUD-HORA(3:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-AUD-HORA(5:2) DELIMITED BY SIZE
+           INTO WS-DIA-HORA.
+           MOVE "REG:" TO WS-DIA-MARCA.
+           MOVE WS-OPERADOR(1:10) TO WS-DIA-OPERADOR.
+           STRING
+               "ALTA MATERIA " DELIMITED BY SIZE
+               MAT-REG-CLAVE DELIMITED BY SIZE
+           INTO WS-DIA-TEXTO.
+           OPEN EXTEND DIARIO-MAT.
+           IF WS-STATUS-DIARIO = "35"
+               OPEN OUTPUT DIARIO-MAT
+           END-IF.
+           MOVE WS-REGISTRO-DIARIO TO LINEA-DIARIO-MAT.
+           WRITE LINEA-DIARIO-MAT.
+           CLOSE DIARIO-MAT.
+           EXIT.
+
+       100326-SIGUIENTE-ID-DIARIO.
+      *    RECORRE "DIARY-FILE.txt" PARA OBTENER EL ID MAS ALTO YA
+      *    USADO, IGUAL QUE 100321-SIGUIENTE-ID DE DIARIO-MAKER.CBL.
+           MOVE ZEROS TO WS-DIA-ID-MAX.
+           OPEN INPUT DIARIO-MAT.
+           IF WS-STATUS-DIARIO = "00"
+               MOVE "N" TO WS-FIN-DIARIO
+               PERFORM UNTIL FIN-DIARIO
+                   READ DIARIO-MAT
+                       AT END
+                           SET FIN-DIARIO TO TRUE
+                       NOT AT END
+                           IF LINEA-DIARIO-MAT(1:4) = "REG:"
+                               MOVE LINEA-DIARIO-MAT
+                                   TO WS-REGISTRO-DIARIO
+                               IF WS-DIA-ID > WS-DIA-ID-MAX
+                                   MOVE WS-DIA-ID TO WS-DIA-ID-MAX
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE DIARIO-MAT.
            EXIT.
 
        100400-NEW-DATA.
@@ -91,4 +362,122 @@
            MOVE FUNCTION UPPER-CASE(SWITCHES) TO SWITCHES.
            EXIT.
 
-       END PROGRAM DOC-EST-MAKER.
+       100800-MANTENIMIENTO-CATALOGO.
+           DISPLAY "----------------------------------".
+           DISPLAY "---- MANTENIMIENTO DE CATALOGO ----".
+           DISPLAY "----------------------------------".
+           DISPLAY "LOG -- CLAVE a mantener: " WITH NO ADVANCING.
+           ACCEPT WS-CLAVE.
+           OPEN I-O DOC-MATERIAS.
+           IF WS-STATUS-MAT NOT = "00"
+               DISPLAY "**** MATERIAS.TXT NO EXISTE TODAVIA ***"
+           ELSE
+               MOVE WS-CLAVE TO MAT-REG-CLAVE
+               READ DOC-MATERIAS
+                   INVALID KEY
+                       DISPLAY "**** CLAVE NO ENCONTRADA ***"
+                   NOT INVALID KEY
+                       PERFORM 100810-OPCION-MANTENIMIENTO
+               END-READ
+               CLOSE DOC-MATERIAS
+           END-IF.
+           EXIT.
+
+       100810-OPCION-MANTENIMIENTO.
+           DISPLAY "MATERIA ACTUAL: " MAT-REG-NOMBRE.
+           DISPLAY "PROFESOR ACTUAL: " MAT-REG-PROFE.
+           DISPLAY "CUPO ACTUAL: " MAT-REG-CUPO.
+           DISPLAY "[1] EDITAR   [2] ELIMINAR   [0] CANCELAR".
+           DISPLAY "OPCION: " WITH NO ADVANCING.
+           ACCEPT WS-MODO-MANT.
+           EVALUATE WS-MODO-MANT
+               WHEN 1
+                   PERFORM 100820-EDITAR-MATERIA
+               WHEN 2
+                   PERFORM 100830-ELIMINAR-MATERIA
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           EXIT.
+
+       100820-EDITAR-MATERIA.
+           DISPLAY "LOG -- NUEVO NOMBRE Materia: ".
+           ACCEPT WS-NOMBRE.
+           MOVE FUNCTION UPPER-CASE(WS-NOMBRE) TO WS-NOMBRE.
+           DISPLAY "LOG -- NUEVO PROFESOR Materia: ".
+           ACCEPT WS-PROFE.
+           MOVE FUNCTION UPPER-CASE(WS-PROFE) TO WS-PROFE.
+           DISPLAY "LOG -- NUEVO CUPO (0 = SIN LIMITE): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-CUPO.
+           MOVE WS-NOMBRE TO MAT-REG-NOMBRE.
+           MOVE WS-PROFE TO MAT-REG-PROFE.
+           MOVE WS-CUPO TO MAT-REG-CUPO.
+           REWRITE MAT-REG-DOC.
+           IF WS-STATUS-MAT = "00"
+               DISPLAY "**** MATERIA ACTUALIZADA ***"
+               PERFORM 100320-AUDITORIA-LOG
+           ELSE
+               DISPLAY "**** ERROR AL ACTUALIZAR: " WS-STATUS-MAT
+           END-IF.
+           EXIT.
+
+       100830-ELIMINAR-MATERIA.
+           DELETE DOC-MATERIAS.
+           IF WS-STATUS-MAT = "00"
+               DISPLAY "**** MATERIA ELIMINADA ***"
+               PERFORM 100320-AUDITORIA-LOG
+           ELSE
+               DISPLAY "**** ERROR AL ELIMINAR, STATUS: " WS-STATUS-MAT
+           END-IF.
+           EXIT.
+
+       100900-CARGA-LOTE-MATERIAS.
+      *    LEE UN ARCHIVO PRE-CONSTRUIDO CON UN REGISTRO POR MATERIA
+      *    (MISMO FORMATO QUE MAT-REG-DOC) Y LO VUELCA A MATERIAS.TXT
+      *    SIN PEDIR ACCEPT POR CADA CAMPO; SOLO SE VALIDA QUE LA CLAVE
+      *    NO ESTE DUPLICADA (LA VERIFICACION LA HACE EL WRITE, YA QUE
+      *    MAT-REG-CLAVE ES LA LLAVE DEL INDEXED).
+           MOVE ZEROS TO WS-TOTAL-CARGADOS.
+           MOVE ZEROS TO WS-TOTAL-RECHAZADOS.
+           OPEN INPUT DOC-CARGA-MAT.
+           IF WS-STATUS-CARGA NOT = "00"
+               DISPLAY "**** NO SE ENCONTRO CARGA-MATERIAS.TXT ***"
+           ELSE
+               MOVE "N" TO WS-FIN-CARGA
+               PERFORM 100910-PROCESA-LINEA-CARGA
+                   UNTIL FIN-CARGA-MAT
+               CLOSE DOC-CARGA-MAT
+               DISPLAY "**** MATERIAS CARGADAS: " WS-TOTAL-CARGADOS
+                       " ***"
+               DISPLAY "**** RECHAZADAS (CLAVE DUPLICADA): "
+                       WS-TOTAL-RECHAZADOS " ***"
+           END-IF.
+           EXIT.
+
+       100910-PROCESA-LINEA-CARGA.
+           READ DOC-CARGA-MAT
+               AT END
+                   SET FIN-CARGA-MAT TO TRUE
+               NOT AT END
+                   PERFORM 100920-ESCRIBE-LINEA-CARGA
+           END-READ.
+           EXIT.
+
+       100920-ESCRIBE-LINEA-CARGA.
+           MOVE CARGA-REG-MAT TO MAT-REG-DOC.
+           MOVE MAT-REG-NOMBRE TO WS-NOMBRE.
+           MOVE MAT-REG-PROFE TO WS-PROFE.
+           WRITE MAT-REG-DOC
+               INVALID KEY
+                   ADD 1 TO WS-TOTAL-RECHAZADOS
+                   DISPLAY "**** CLAVE " MAT-REG-CLAVE
+                           " DUPLICADA, LINEA OMITIDA ***"
+               NOT INVALID KEY
+                   ADD 1 TO WS-TOTAL-CARGADOS
+                   PERFORM 100106-REGISTRA-NOMBRE
+                   PERFORM 100320-AUDITORIA-LOG
+           END-WRITE.
+           EXIT.
+
+       END PROGRAM MATERIAS-MAKER-DOC.
