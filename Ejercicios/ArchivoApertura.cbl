@@ -1,6 +1,6 @@
       * Author: DIDIERO
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. EJERCICIO-FILE-OPEN.
+       PROGRAM-ID. ARCHIVO-APERTURA-DOC.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -11,21 +11,7 @@
        DATA DIVISION.
        FILE SECTION.
            FD ESTUDIANTES-ARCHIVO.
-               01 ESTUDIANTES-REGISTRO.
-                   05 EST-REG-CLAVE PIC 9(08).
-                   05 EST-REG-NOMBRE PIC X(40).
-                   05 EST-REG-GRADO PIC 9(02).
-                   05 EST-REG-CARRERA PIC 9(02).
-                   05 EST-REG-MATERIA-1 PIC 9(02).
-                   05 EST-REG-MATERIA-2 PIC 9(02).
-                   05 EST-REG-MATERIA-3 PIC 9(02).
-                   05 EST-REG-MATERIA-4 PIC 9(02).
-                   05 EST-REG-MATERIA-5 PIC 9(02).
-                   05 EST-REG-MATERIA-6 PIC 9(02).
-                   05 EST-REG-MATERIA-7 PIC 9(02).
-                   05 EST-REG-MATERIA-8 PIC 9(02).
-                   05 EST-REG-MATERIA-9 PIC 9(02).
-                   05 EST-REG-MATERIA-10 PIC 9(02).
+           COPY "EST-REG-DOC.cpy".
 
        WORKING-STORAGE SECTION.
            77 WS-CLAVE PIC 9(08).
@@ -105,10 +91,10 @@
             ACCEPT WS-MAT-10.
 
            MOVER-DATOS-PROCEDURE.
-               INITIALISE ESTUDIANTES-REGISTRO.
+               INITIALIZE EST-REG-DOC.
 
                MOVE WS-CLAVE TO EST-REG-CLAVE.
 
-               WRITE ESTUDIANTES-REGISTRO.
+               WRITE EST-REG-DOC.
 
-       END PROGRAM EJERCICIO-FILE-OPEN.
+       END PROGRAM ARCHIVO-APERTURA-DOC.
