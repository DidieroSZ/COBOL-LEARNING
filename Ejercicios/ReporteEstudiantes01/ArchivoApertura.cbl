@@ -7,7 +7,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. EJERCICIO-FILE-OPEN.
+       PROGRAM-ID. ARCHIVO-APERTURA-REP01.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -20,21 +20,7 @@
        FILE SECTION.
            FD ESTUDIANTES-ARCHIVO.
                01 LINEA-TEMP PIC X(132).
-               01 ESTUDIANTES-REGISTRO.
-                   05 EST-REG-CLAVE PIC 9(08).
-                   05 EST-REG-NOMBRE PIC X(40).
-                   05 EST-REG-GRADO PIC 9(02).
-                   05 EST-REG-CARRERA PIC 9(02).
-                   05 EST-REG-MATERIA-1 PIC 9(02).
-                   05 EST-REG-MATERIA-2 PIC 9(02).
-                   05 EST-REG-MATERIA-3 PIC 9(02).
-                   05 EST-REG-MATERIA-4 PIC 9(02).
-                   05 EST-REG-MATERIA-5 PIC 9(02).
-                   05 EST-REG-MATERIA-6 PIC 9(02).
-                   05 EST-REG-MATERIA-7 PIC 9(02).
-                   05 EST-REG-MATERIA-8 PIC 9(02).
-                   05 EST-REG-MATERIA-9 PIC 9(02).
-                   05 EST-REG-MATERIA-10 PIC 9(02).
+           COPY "EST-REG-DOC.cpy".
 
        WORKING-STORAGE SECTION.
       *    COPY "HeaderMaker.cbl".
@@ -76,28 +62,28 @@
            WRITE LINEA-TEMP.
 
            MOVE SPACES TO LINEA-TEMP.
-      *     INITIALISE LINEA-TEMP.
+      *     INITIALIZE LINEA-TEMP.
           COMPUTE LONG-WORD = FUNCTION LENGTH("REPORTE DE ESTUDIANTES").
           COMPUTE POS = (LARGE-FORMAT / 2) - (LONG-WORD / 2).
            MOVE "REPORTE DE ESTUDIANTES" TO LINEA-TEMP(POS:LONG-WORD).
            WRITE LINEA-TEMP.
 
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE LINEA-PUNTEADA TO LINEA-TEMP.
            WRITE LINEA-TEMP.
 
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE LINEA-TABLA TO LINEA-TEMP.
            WRITE LINEA-TEMP.
 
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE SPACES TO LINEA-TEMP.
            WRITE LINEA-TEMP.
 
            COMPUTE LONG-WORD = FUNCTION LENGTH("NOMBRE ALUMNOS").
            COMPUTE POS = (40 / 2) - (LONG-WORD / 2).
            MOVE "NOMBRE ALUMNOS" TO PHRASE-NOMBRE(POS: LONG-WORD).
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            STRING
                "CLAVE   " DELIMITED BY SIZE
                SPACE
@@ -129,11 +115,11 @@
            INTO LINEA-TEMP.
            WRITE LINEA-TEMP.
 
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE LINEA-TABLA TO LINEA-TEMP.
            WRITE LINEA-TEMP.
 
-           INITIALISE LINEA-TEMP.
+           INITIALIZE LINEA-TEMP.
            MOVE SPACES TO LINEA-TEMP.
            WRITE LINEA-TEMP.
            EXIT.
@@ -179,24 +165,24 @@
            EXIT.
 
        MOVER-DATOS-PROCEDURE.
-           INITIALISE ESTUDIANTES-REGISTRO.
+           INITIALIZE EST-REG-DOC.
 
            MOVE WS-CLAVE TO EST-REG-CLAVE.
            MOVE WS-NOMBRE  TO EST-REG-NOMBRE .
            MOVE WS-GRADO TO EST-REG-GRADO.
            MOVE WS-CARRERA TO EST-REG-CARRERA.
 
-           MOVE WS-MAT-1 TO EST-REG-MATERIA-1.
-           MOVE WS-MAT-2 TO EST-REG-MATERIA-2.
-           MOVE WS-MAT-3 TO EST-REG-MATERIA-3.
-           MOVE WS-MAT-4 TO EST-REG-MATERIA-4.
-           MOVE WS-MAT-5 TO EST-REG-MATERIA-5.
-           MOVE WS-MAT-6 TO EST-REG-MATERIA-6.
-           MOVE WS-MAT-7 TO EST-REG-MATERIA-7.
-           MOVE WS-MAT-8 TO EST-REG-MATERIA-8.
-           MOVE WS-MAT-9 TO EST-REG-MATERIA-9.
-           MOVE WS-MAT-10 TO EST-REG-MATERIA-10.
+           MOVE WS-MAT-1 TO EST-REG-CALIF-TABLA(1).
+           MOVE WS-MAT-2 TO EST-REG-CALIF-TABLA(2).
+           MOVE WS-MAT-3 TO EST-REG-CALIF-TABLA(3).
+           MOVE WS-MAT-4 TO EST-REG-CALIF-TABLA(4).
+           MOVE WS-MAT-5 TO EST-REG-CALIF-TABLA(5).
+           MOVE WS-MAT-6 TO EST-REG-CALIF-TABLA(6).
+           MOVE WS-MAT-7 TO EST-REG-CALIF-TABLA(7).
+           MOVE WS-MAT-8 TO EST-REG-CALIF-TABLA(8).
+           MOVE WS-MAT-9 TO EST-REG-CALIF-TABLA(9).
+           MOVE WS-MAT-10 TO EST-REG-CALIF-TABLA(10).
 
-           WRITE ESTUDIANTES-REGISTRO.
+           WRITE EST-REG-DOC.
 
-       END PROGRAM EJERCICIO-FILE-OPEN.
+       END PROGRAM ARCHIVO-APERTURA-REP01.
