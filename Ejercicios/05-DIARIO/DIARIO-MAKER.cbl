@@ -26,16 +26,79 @@
            05 DIARY-NAME PIC X(20) VALUE SPACES.
        01 WS-DATE-V.
            05 DATE-SYSTEM PIC X(6).
+           05 WS-DATE-8 PIC 9(08) VALUE ZEROS.
+           05 WS-DATE-INT PIC 9(08) VALUE ZEROS.
+           05 WS-DATE-MM PIC 99 VALUE ZEROS.
+           05 WS-DAY-INDICE PIC 9 VALUE ZEROS.
            05 WS-DAY PIC X(15) VALUE "LUNES".
-           05 WS-DAY-NAME PIC 99 VALUE ZEROS. 
-           05 WS-MONTH PIC X(15) VALUE "ENERO". 
-           05 WS-YEAR PIC 9(4) VALUE 2026. 
+           05 WS-DAY-NAME PIC 99 VALUE ZEROS.
+           05 WS-MONTH PIC X(15) VALUE "ENERO".
+           05 WS-YEAR PIC 9(4) VALUE 2026.
            05 WS-HORA PIC X(8) VALUE "00:00:00".
            05 WS-TIME PIC XX VALUE "AM".
+           05 WS-TIME-8 PIC 9(08) VALUE ZEROS.
+
+       01 WS-TABLA-DIAS.
+           05 FILLER PIC X(15) VALUE "DOMINGO".
+           05 FILLER PIC X(15) VALUE "LUNES".
+           05 FILLER PIC X(15) VALUE "MARTES".
+           05 FILLER PIC X(15) VALUE "MIERCOLES".
+           05 FILLER PIC X(15) VALUE "JUEVES".
+           05 FILLER PIC X(15) VALUE "VIERNES".
+           05 FILLER PIC X(15) VALUE "SABADO".
+       01 WS-DIAS-REDEF REDEFINES WS-TABLA-DIAS.
+           05 WS-NOMBRE-DIA OCCURS 7 TIMES PIC X(15).
+
+       01 WS-TABLA-MESES.
+           05 FILLER PIC X(15) VALUE "ENERO".
+           05 FILLER PIC X(15) VALUE "FEBRERO".
+           05 FILLER PIC X(15) VALUE "MARZO".
+           05 FILLER PIC X(15) VALUE "ABRIL".
+           05 FILLER PIC X(15) VALUE "MAYO".
+           05 FILLER PIC X(15) VALUE "JUNIO".
+           05 FILLER PIC X(15) VALUE "JULIO".
+           05 FILLER PIC X(15) VALUE "AGOSTO".
+           05 FILLER PIC X(15) VALUE "SEPTIEMBRE".
+           05 FILLER PIC X(15) VALUE "OCTUBRE".
+           05 FILLER PIC X(15) VALUE "NOVIEMBRE".
+           05 FILLER PIC X(15) VALUE "DICIEMBRE".
+       01 WS-MESES-REDEF REDEFINES WS-TABLA-MESES.
+           05 WS-NOMBRE-MES OCCURS 12 TIMES PIC X(15).
 
 
        01 WS-FILE-STATUS.
            05 WS-FSTA-DIARIO PIC XX.
+           05 WS-FSTA-INICIAL PIC XX.
+
+       01 WS-CREDENCIALES.
+           05 WS-USUARIO-VALIDO PIC X(10) VALUE "ADMIN".
+           05 WS-PASSWORD-VALIDA PIC X(10) VALUE "DIDIERCO".
+
+       01 WS-LOGIN-VARS.
+           05 WS-USUARIO PIC X(10) VALUE SPACES.
+           05 WS-PASSWORD PIC X(10) VALUE SPACES.
+           05 WS-INTENTOS PIC 9 VALUE ZERO.
+           05 WS-ACCESO PIC X VALUE "N".
+               88 ACCESO-CONCEDIDO VALUE "S".
+
+       01 WS-REGISTRO.
+           05 WS-REG-MARCA PIC X(04) VALUE "REG:".
+           05 WS-REG-ID PIC 9(05).
+           05 FILLER PIC X VALUE "|".
+           05 WS-REG-FECHA PIC X(10).
+           05 FILLER PIC X VALUE "|".
+           05 WS-REG-HORA PIC X(08).
+           05 FILLER PIC X VALUE "|".
+           05 WS-REG-OPERADOR PIC X(10).
+           05 FILLER PIC X VALUE "|".
+           05 WS-REG-TEXTO PIC X(91).
+
+       01 WS-REGISTRO-VARS.
+           05 WS-REG-ID-MAX PIC 9(05) VALUE ZEROS.
+           05 WS-REG-ID-BUSCADO PIC 9(05) VALUE ZEROS.
+           05 WS-REG-ENCONTRADO PIC X VALUE "N".
+               88 REGISTRO-ENCONTRADO VALUE "S".
+           05 WS-SUBMENU-OP PIC 9 VALUE 0.
 
        01 ENCABEZADOS.
            05 LINEAS-FORMATO.
@@ -69,11 +132,11 @@
            05 DISPLAY-FORAMT.
                10 L-AST PIC X(48) VALUE ALL '*'.
                10 L-BLA.
-                   10 FILLER PIC X VALUE '*'.
-                   10 FILLER PIC X VALUE SPACE.
-                   10 L-BLA-TEXTO PIC X(44) VALUE SPACES.
-                   10 FILLER PIC X VALUE SPACE.
-                   10 FILLER PIC X VALUE '*'.
+                   15 FILLER PIC X VALUE '*'.
+                   15 FILLER PIC X VALUE SPACE.
+                   15 L-BLA-TEXTO PIC X(44) VALUE SPACES.
+                   15 FILLER PIC X VALUE SPACE.
+                   15 FILLER PIC X VALUE '*'.
 
 
        01 SWITCHES.
@@ -81,6 +144,10 @@
                    88 FIN-ARCHIVO VALUE "S".
                05 WS-FOUND PIC X VALUE "N".
                    88 MATERIA-FOUND VALUE "S".
+               05 WS-DIARIO-EXISTE PIC X VALUE "N".
+                   88 DIARIO-EXISTE VALUE "S".
+               05 WS-CONTINUA PIC X VALUE "S".
+                   88 CONTINUA-CREACION VALUE "S".
 
        PROCEDURE DIVISION.
 
@@ -89,16 +156,45 @@
        100000-INICIO.
       *     PERFORM 100100-OPEN-FILES.
       *    DISPLAY FUNCTION LENGTH(TITULO-02).
-           PERFORM 100200-MENU-OP.
-           PERFORM 100300-HAPPY-PAD.
-           PERFORM 100400-HEADER-MAKER.
-           PERFORM 100600-CLOSE-FILES.
+           PERFORM 100050-LOGIN-GATE.
+           IF ACCESO-CONCEDIDO
+               PERFORM 100200-MENU-OP
+               PERFORM 100300-HAPPY-PAD
+               PERFORM 100600-CLOSE-FILES
+           END-IF.
        EXIT.
-       
+
+       100050-LOGIN-GATE.
+           PERFORM 100051-LOGIN-INTENTO
+               UNTIL ACCESO-CONCEDIDO OR WS-INTENTOS >= 3.
+           IF NOT ACCESO-CONCEDIDO
+               DISPLAY "ACCESO DENEGADO. DEMASIADOS INTENTOS FALLIDOS."
+               STOP RUN
+           END-IF.
+       EXIT.
+
+       100051-LOGIN-INTENTO.
+           DISPLAY L-AST.
+           DISPLAY "* DIDIERCO INDUSTRIES UNIFIED OPERATING SYSTEM *".
+           DISPLAY "*                INICIO DE SESION               *".
+           DISPLAY L-AST.
+           DISPLAY "USUARIO: " WITH NO ADVANCING.
+           ACCEPT WS-USUARIO.
+           DISPLAY "CONTRASENA: " WITH NO ADVANCING.
+           ACCEPT WS-PASSWORD.
+           ADD 1 TO WS-INTENTOS.
+           IF WS-USUARIO IS EQUAL WS-USUARIO-VALIDO
+               AND WS-PASSWORD IS EQUAL WS-PASSWORD-VALIDA
+               SET ACCESO-CONCEDIDO TO TRUE
+           ELSE
+               DISPLAY "USUARIO O CONTRASENA INCORRECTOS."
+           END-IF.
+       EXIT.
+
        100100-OPEN-FILES.
            OPEN OUTPUT DIARIO.
        EXIT.
-       
+
        100200-MENU-OP.
            DISPLAY X"1B" "[1;32m" WITH NO ADVANCING.
            DISPLAY L-AST.
@@ -128,21 +224,34 @@
 
                WHEN 1
                    PERFORM 100301-CREATION-DIARY-PROCCES
-           
+
+               WHEN 2
+                   PERFORM 100310-OBTENER-REGISTRO-MENU
+
+               WHEN 3
+                   PERFORM 100320-CREAR-REGISTRO-PROCESS
+
                WHEN OTHER
                   PERFORM 100600-CLOSE-FILES
            END-EVALUATE.
        EXIT.
        100301-CREATION-DIARY-PROCCES.
+           MOVE "S" TO WS-CONTINUA.
            PERFORM 301-100-VERIFICATION-DIARY.
-      *     DISPLAY WS-FSTA-DIARIO.
-           DISPLAY "INGRESA EL NOMBRE DEL DIARIO: " WITH NO ADVANCING.
-           ACCEPT DIARY-NAME.
-           PERFORM 301-100-DATE-GET.
+           IF CONTINUA-CREACION
+              DISPLAY "INGRESA EL NOMBRE DEL DIARIO: " WITH NO ADVANCING
+               ACCEPT DIARY-NAME
+               PERFORM 301-100-DATE-GET
+               PERFORM 100400-HEADER-MAKER
+           ELSE
+               DISPLAY "CREACION DE DIARIO CANCELADA."
+           END-IF.
        EXIT.
        301-100-VERIFICATION-DIARY.
            OPEN EXTEND DIARIO.
-           IF WS-FSTA-DIARIO IS EQUAL 00 THEN
+           MOVE WS-FSTA-DIARIO TO WS-FSTA-INICIAL.
+           IF WS-FSTA-INICIAL IS EQUAL "00" THEN
+             CLOSE DIARIO
              DISPLAY X"1B" "[1;30;41m"
              DISPLAY L-AST
              DISPLAY "*              ¡ADVETENCIA!                    *"
@@ -155,18 +264,171 @@
              DISPLAY "* +------------------------------- [ 0 ] SALIR *"
              DISPLAY "OPCION: " WITH NO ADVANCING
              ACCEPT MENU-OP
+             IF MENU-OP IS EQUAL 1 THEN
+                 OPEN OUTPUT DIARIO
+             ELSE
+                 MOVE "N" TO WS-CONTINUA
+             END-IF
            END-IF.
-           IF WS-FSTA-DIARIO IS EQUAL 35 THEN
+           IF WS-FSTA-INICIAL IS EQUAL "35" THEN
                OPEN OUTPUT DIARIO
            END-IF.
-           DISPLAY WS-FSTA-DIARIO.
        EXIT.
+       100310-OBTENER-REGISTRO-MENU.
+           DISPLAY L-AST.
+           DISPLAY "* +--- [ 1 ] LISTAR TODOS LOS REGISTROS.        *".
+           DISPLAY "* +--- [ 2 ] LISTAR REGISTRO POR ID.            *".
+           DISPLAY "* +------------------------------- [ 0 ] SALIR *".
+           DISPLAY "OPCION: " WITH NO ADVANCING.
+           ACCEPT WS-SUBMENU-OP.
+           EVALUATE WS-SUBMENU-OP
+               WHEN 1
+                   PERFORM 100311-LISTAR-TODOS
+               WHEN 2
+                   PERFORM 100313-LISTAR-POR-ID
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       EXIT.
+
+       100311-LISTAR-TODOS.
+           OPEN INPUT DIARIO.
+           IF WS-FSTA-DIARIO NOT = "00"
+               DISPLAY "NO EXISTE UN DIARIO CREADO TODAVIA."
+           ELSE
+               MOVE "N" TO WS-FIN
+               PERFORM UNTIL FIN-ARCHIVO
+                   READ DIARIO
+                       AT END
+                           SET FIN-ARCHIVO TO TRUE
+                       NOT AT END
+                           PERFORM 100312-MUESTRA-SI-REGISTRO
+                   END-READ
+               END-PERFORM
+           END-IF.
+       EXIT.
+
+       100312-MUESTRA-SI-REGISTRO.
+           IF LINEA-W-DIARIO(1:4) = "REG:"
+               MOVE LINEA-W-DIARIO TO WS-REGISTRO
+               DISPLAY
+                   WS-REG-ID " | " WS-REG-FECHA " " WS-REG-HORA
+                   " | " WS-REG-OPERADOR " | " WS-REG-TEXTO
+           END-IF.
+       EXIT.
+
+       100313-LISTAR-POR-ID.
+           DISPLAY "ID DEL REGISTRO A BUSCAR: " WITH NO ADVANCING.
+           ACCEPT WS-REG-ID-BUSCADO.
+           MOVE "N" TO WS-REG-ENCONTRADO.
+           OPEN INPUT DIARIO.
+           IF WS-FSTA-DIARIO NOT = "00"
+               DISPLAY "NO EXISTE UN DIARIO CREADO TODAVIA."
+           ELSE
+               MOVE "N" TO WS-FIN
+               PERFORM UNTIL FIN-ARCHIVO
+                   READ DIARIO
+                       AT END
+                           SET FIN-ARCHIVO TO TRUE
+                       NOT AT END
+                           PERFORM 100314-VERIFICA-ID
+                   END-READ
+               END-PERFORM
+               IF NOT REGISTRO-ENCONTRADO
+                   DISPLAY "NO EXISTE UN REGISTRO CON ESE ID."
+               END-IF
+           END-IF.
+       EXIT.
+
+       100314-VERIFICA-ID.
+           IF LINEA-W-DIARIO(1:4) = "REG:"
+               MOVE LINEA-W-DIARIO TO WS-REGISTRO
+               IF WS-REG-ID = WS-REG-ID-BUSCADO
+                   SET REGISTRO-ENCONTRADO TO TRUE
+                   DISPLAY
+                       WS-REG-ID " | " WS-REG-FECHA " " WS-REG-HORA
+                       " | " WS-REG-TEXTO
+               END-IF
+           END-IF.
+       EXIT.
+
+       100320-CREAR-REGISTRO-PROCESS.
+           PERFORM 100321-SIGUIENTE-ID.
+           IF NOT DIARIO-EXISTE
+               DISPLAY "PRIMERO DEBES CREAR EL DIARIO (OPCION 1)."
+           ELSE
+               ADD 1 TO WS-REG-ID-MAX
+               MOVE WS-REG-ID-MAX TO WS-REG-ID
+               PERFORM 301-100-DATE-GET
+               ACCEPT WS-TIME-8 FROM TIME
+               STRING
+                   WS-DATE-8(7:2) DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   WS-DATE-8(5:2) DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   WS-DATE-8(1:4) DELIMITED BY SIZE
+               INTO WS-REG-FECHA
+               STRING
+                   WS-TIME-8(1:2) DELIMITED BY SIZE
+                   ":" DELIMITED BY SIZE
+                   WS-TIME-8(3:2) DELIMITED BY SIZE
+                   ":" DELIMITED BY SIZE
+                   WS-TIME-8(5:2) DELIMITED BY SIZE
+               INTO WS-REG-HORA
+               DISPLAY "TEXTO DEL REGISTRO: " WITH NO ADVANCING
+               ACCEPT WS-REG-TEXTO
+               MOVE "REG:" TO WS-REG-MARCA
+               MOVE WS-USUARIO TO WS-REG-OPERADOR
+               OPEN EXTEND DIARIO
+               MOVE WS-REGISTRO TO LINEA-W-DIARIO
+               WRITE LINEA-W-DIARIO
+               DISPLAY "REGISTRO CREADO CON ID: " WS-REG-ID
+           END-IF.
+       EXIT.
+
+       100321-SIGUIENTE-ID.
+           MOVE 0 TO WS-REG-ID-MAX.
+           MOVE "N" TO WS-DIARIO-EXISTE.
+           OPEN INPUT DIARIO.
+           IF WS-FSTA-DIARIO = "00"
+               SET DIARIO-EXISTE TO TRUE
+               MOVE "N" TO WS-FIN
+               PERFORM UNTIL FIN-ARCHIVO
+                   READ DIARIO
+                       AT END
+                           SET FIN-ARCHIVO TO TRUE
+                       NOT AT END
+                           PERFORM 100322-ACTUALIZA-ID-MAX
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE DIARIO.
+       EXIT.
+
+       100322-ACTUALIZA-ID-MAX.
+           IF LINEA-W-DIARIO(1:4) = "REG:"
+               MOVE LINEA-W-DIARIO TO WS-REGISTRO
+               IF WS-REG-ID > WS-REG-ID-MAX
+                   MOVE WS-REG-ID TO WS-REG-ID-MAX
+               END-IF
+           END-IF.
+       EXIT.
+
        301-100-DATE-GET.
            ACCEPT DATE-SYSTEM FROM DATE.
+           ACCEPT WS-DATE-8 FROM DATE YYYYMMDD.
+           MOVE WS-DATE-8(5:2) TO WS-DATE-MM.
+           MOVE WS-DATE-8(1:4) TO WS-YEAR.
+           COMPUTE WS-DATE-INT = FUNCTION INTEGER-OF-DATE(WS-DATE-8).
+           COMPUTE WS-DAY-INDICE = FUNCTION MOD(WS-DATE-INT, 7) + 1.
+           MOVE WS-NOMBRE-DIA(WS-DAY-INDICE) TO WS-DAY.
+           MOVE WS-NOMBRE-MES(WS-DATE-MM) TO WS-MONTH.
        EXIT.
        100400-HEADER-MAKER.
            PERFORM 100401-LI-MA-AST.
            PERFORM 100402-LI-MA-TITLE.
+           PERFORM 100404-LI-MA-FECHA.
+           PERFORM 100405-LI-MA-OPERADOR.
            PERFORM 100403-LI-MA-BLANCA.
        EXIT.
 
@@ -183,6 +445,27 @@
            MOVE TITULO-02 TO LINEA-W-DIARIO.
            WRITE LINEA-W-DIARIO.
        EXIT.
+       100404-LI-MA-FECHA.
+           INITIALIZE LINEA-W-DIARIO.
+           STRING
+               WS-DAY DELIMITED BY SPACE
+               ", " DELIMITED BY SIZE
+               WS-DATE-8(7:2) DELIMITED BY SIZE
+               " DE " DELIMITED BY SIZE
+               WS-MONTH DELIMITED BY SPACE
+               " DE " DELIMITED BY SIZE
+               WS-YEAR DELIMITED BY SIZE
+           INTO LINEA-W-DIARIO.
+           WRITE LINEA-W-DIARIO.
+       EXIT.
+       100405-LI-MA-OPERADOR.
+           INITIALIZE LINEA-W-DIARIO.
+           STRING
+               "CREADO POR: " DELIMITED BY SIZE
+               WS-USUARIO DELIMITED BY SIZE
+           INTO LINEA-W-DIARIO.
+           WRITE LINEA-W-DIARIO.
+       EXIT.
        100403-LI-MA-BLANCA.
            INITIALIZE LINEA-W-DIARIO.
            MOVE LINEA-BLANCA TO LINEA-W-DIARIO.
